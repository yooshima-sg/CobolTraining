@@ -0,0 +1,8 @@
+000010******************************************************************
+000020*    KCCFFXR : 為替レートマスタファイル            LRECL=10
+000030******************************************************************
+000040*    通貨コード（ISO 4217。3文字。円は"JPY"で登録し、レート
+000050*    1.0000の行を必ず持たせることで円を特別扱いしない）
+000060     03  CFFXR-CURRENCY              PIC  X(03).
+000070*    対円レート（この通貨1単位あたりの円換算額）
+000080     03  CFFXR-RATE                  PIC  9(03)V9(04).
