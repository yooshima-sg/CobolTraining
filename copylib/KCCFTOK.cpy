@@ -0,0 +1,17 @@
+000010******************************************************************
+000020*    KCCFTOK : 得意先マスタファイル              LRECL=46
+000030******************************************************************
+000040     03  CFTOK-TOKU-COD              PIC  X(04).
+000050     03  CFTOK-TOKU-MEI              PIC  X(20).
+000060*    与信限度額（ゼロの場合はチェックを行わない）
+000070     03  CFTOK-CREDIT-LIMIT          PIC S9(09).
+000080*    現在の売掛残高
+000090     03  CFTOK-URIKAKE-ZAN           PIC S9(09).
+000100*    得意先の取引通貨（参考情報。受注金額の通貨換算は商品
+000110*    マスタの建値通貨と受注データの通貨コードで行うため、
+000120*    本項目はKJBM030の計算には使用しない）
+000130     03  CFTOK-CURRENCY              PIC  X(03).
+000140*    支払保留フラグ（"1"＝保留中。売掛金滞留等で与信部門が
+000150*    出荷／請求を止めた得意先。KUBM010は該当得意先の売上を
+000160*    UF010へ流さずHLD-FILEへ控える）
+000170     03  CFTOK-HOLD-FLG              PIC  X(01).
