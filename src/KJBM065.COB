@@ -0,0 +1,189 @@
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KJBM065.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：受注
+      * プログラム名  ：受注エラー未解消エージングリスト作成
+      * 作成日／作成者：２０２６年８月８日  システム技研
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  HIS-FILE  ASSIGN  TO  EXTERNAL  HIS
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  SEQUENTIAL
+                   RECORD KEY    IS  JF030-JUCHU-NO-X.
+           SELECT  OEF-FILE  ASSIGN  TO  EXTERNAL  OEF.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  HIS-FILE.
+       01  HIS-REC.
+           COPY  KJCF030.
+       FD  OEF-FILE.
+       01  OEF-REC                 PIC   X(135).
+      *
+       WORKING-STORAGE             SECTION.
+       01  HIS-CNT                 PIC  S9(9)  COMP-3  VALUE  +0.
+       01  OEF-CNT                 PIC  S9(9)  COMP-3  VALUE  +0.
+       01  LINE-CNT                PIC  S9(3)  COMP-3  VALUE  +0.
+       01  PAGE-CNT                PIC  S9(5)  COMP-3  VALUE  +0.
+       01  HIS-END-FLG             PIC   X(1)          VALUE  "0".
+       01  WK-PC-DATE.
+         02  WK-PC-NEN             PIC   X(2).
+         02  WK-PC-TUKI            PIC   X(2).
+         02  WK-PC-NITI            PIC   X(2).
+       01  WK-RUN-DATE8            PIC  9(08)          VALUE  ZERO.
+       01  WK-DAYS-KEIKA           PIC  S9(05)          VALUE  ZERO.
+           COPY  KCBS010P.
+      *  大見出し
+       01  WK-OOMIDASHI.
+         02  FILLER                PIC  X(10)  VALUE  SPACE.
+         02  FILLER                PIC  X(6)   VALUE  "＊＊＊".
+         02  FILLER                PIC  X(2)   VALUE  SPACE.
+         02  FILLER                PIC  X(18)  VALUE
+                                        "未解消エラーリスト".
+         02  FILLER                PIC  X(2)   VALUE  SPACE.
+         02  FILLER                PIC  X(6)   VALUE  "＊＊＊".
+         02  FILLER                PIC  X(3)   VALUE  SPACE.
+         02  FILLER                PIC  X(4)   VALUE  "DATE".
+         02  FILLER                PIC  X(1)   VALUE  SPACE.
+         02  WK-TODAYS-DATE.
+           03  WK-NEN              PIC  X(2).
+           03  FILLER              PIC  X(1)   VALUE  ".".
+           03  WK-TUKI             PIC  X(2).
+           03  FILLER              PIC  X(1)   VALUE  ".".
+           03  WK-NITI             PIC  X(2).
+         02  FILLER                PIC  X(3)   VALUE  SPACE.
+         02  FILLER                PIC  X(4)   VALUE  "PAGE".
+         02  FILLER                PIC  X(1)   VALUE  SPACE.
+         02  WK-PAGE-NO            PIC  Z,ZZ9.
+         02  FILLER                PIC  X(56)  VALUE  SPACE.
+      *  小見出し
+       01  WK-KOMIDASI2.
+         02  FILLER                PIC  X(2)   VALUE  SPACE.
+         02  FILLER                PIC  X(8)   VALUE  "受注番号".
+         02  FILLER                PIC  X(4)   VALUE  SPACE.
+         02  FILLER                PIC  X(6)   VALUE  "コード".
+         02  FILLER                PIC  X(4)   VALUE  SPACE.
+         02  FILLER                PIC  X(8)   VALUE  "商品番号".
+         02  FILLER                PIC  X(4)   VALUE  SPACE.
+         02  FILLER                PIC  X(8)   VALUE  "初回検出".
+         02  FILLER                PIC  X(4)   VALUE  SPACE.
+         02  FILLER                PIC  X(8)   VALUE  "最終検出".
+         02  FILLER                PIC  X(4)   VALUE  SPACE.
+         02  FILLER                PIC  X(8)   VALUE  "経過日数".
+         02  FILLER                PIC  X(67)  VALUE  SPACE.
+      *  明細
+       01  WK-MEISAI.
+         02  FILLER                PIC  X(2)   VALUE  SPACE.
+         02  WK-JUCHU-NO           PIC  9(6)   VALUE  ZERO.
+         02  FILLER                PIC  X(4)   VALUE  SPACE.
+         02  WK-TOKU-COD           PIC  X(4)   VALUE  SPACE.
+         02  FILLER                PIC  X(6)   VALUE  SPACE.
+         02  WK-SHOHIN-NO          PIC  X(5)   VALUE  SPACE.
+         02  FILLER                PIC  X(7)   VALUE  SPACE.
+         02  WK-FIRST-DATE         PIC  9(8)   VALUE  ZERO.
+         02  FILLER                PIC  X(4)   VALUE  SPACE.
+         02  WK-LAST-DATE          PIC  9(8)   VALUE  ZERO.
+         02  FILLER                PIC  X(4)   VALUE  SPACE.
+         02  WK-DAYS-KEIKA-D       PIC  ZZZZ9.
+         02  FILLER                PIC  X(62)  VALUE  SPACE.
+      *
+      ********************************************************
+      * 受注エラー未解消エージングリスト作成
+      ********************************************************
+       PROCEDURE                   DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  INSATU-RTN  UNTIL  HIS-END-FLG  = "1".
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      * 開始処理
+      ********************************************************
+       INIT-RTN                    SECTION.
+           DISPLAY  "*** KJBM065 START ***".
+           OPEN  INPUT   HIS-FILE.
+           OPEN  OUTPUT  OEF-FILE.
+           ACCEPT  WK-PC-DATE  FROM  DATE.
+           MOVE  WK-PC-NEN   TO  WK-NEN.
+           MOVE  WK-PC-TUKI  TO  WK-TUKI.
+           MOVE  WK-PC-NITI  TO  WK-NITI.
+           MOVE  ZERO        TO  S010-P1-Y1.
+           MOVE  WK-PC-NEN   TO  S010-D6-Y2.
+           MOVE  WK-PC-TUKI  TO  S010-D6-MM.
+           MOVE  WK-PC-NITI  TO  S010-D6-DD.
+           CALL  "KCBS010"  USING  KCBS010-P1.
+           MOVE  S010-DATE8  TO  WK-RUN-DATE8.
+           PERFORM  READ-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 入力処理
+      ********************************************************
+       READ-RTN                    SECTION.
+           READ  HIS-FILE
+             AT  END
+               MOVE  "1"  TO  HIS-END-FLG
+             NOT  AT  END
+               ADD  +1  TO  HIS-CNT
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 印刷処理
+      ********************************************************
+       INSATU-RTN                  SECTION.
+           IF  LINE-CNT  >=  +25  OR  HIS-CNT  =  +1
+             PERFORM  HEADING-INSATU-RTN
+           END-IF.
+           PERFORM  MEISAI-INSATU-RTN.
+           PERFORM  READ-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 見出し印刷処理
+      ********************************************************
+       HEADING-INSATU-RTN          SECTION.
+           MOVE  +0  TO  LINE-CNT.
+           ADD   +1  TO  PAGE-CNT.
+           MOVE  PAGE-CNT  TO  WK-PAGE-NO.
+           MOVE  WK-OOMIDASHI   TO  OEF-REC.
+           WRITE  OEF-REC  AFTER  PAGE.
+           MOVE  WK-KOMIDASI2  TO  OEF-REC.
+           WRITE  OEF-REC  AFTER  2.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 明細印刷処理（初回検出日からの経過日数を算出）
+      ********************************************************
+       MEISAI-INSATU-RTN           SECTION.
+           MOVE  SPACE            TO  WK-MEISAI.
+           MOVE  JF030-JUCHU-NO   TO  WK-JUCHU-NO.
+           MOVE  JF030-TOKU-COD   TO  WK-TOKU-COD.
+           MOVE  JF030-SHOHIN-NO  TO  WK-SHOHIN-NO.
+           MOVE  JF030-FIRST-DATE TO  WK-FIRST-DATE.
+           MOVE  JF030-LAST-DATE  TO  WK-LAST-DATE.
+           COMPUTE  WK-DAYS-KEIKA =
+                    FUNCTION  INTEGER-OF-DATE  (WK-RUN-DATE8)
+                  - FUNCTION  INTEGER-OF-DATE  (JF030-FIRST-DATE).
+           MOVE  WK-DAYS-KEIKA    TO  WK-DAYS-KEIKA-D.
+      *
+           MOVE  WK-MEISAI  TO  OEF-REC.
+           WRITE  OEF-REC  AFTER  2.
+           ADD  +1  TO  OEF-CNT.
+           ADD  +1  TO  LINE-CNT.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 終了処理
+      ********************************************************
+       TERM-RTN                    SECTION.
+           CLOSE  HIS-FILE  OEF-FILE.
+           DISPLAY  "*** HIS-CNT="  HIS-CNT.
+           DISPLAY  "*** OEF-CNT="  OEF-CNT.
+           DISPLAY  "***  KJBM065 END  ***".
+       EXT.
+           EXIT.
