@@ -0,0 +1,28 @@
+000010******************************************************************
+000020*    KUCF010 : 売上ファイル                      LRECL=101
+000030******************************************************************
+000040     03  UF010-DATA-KBN              PIC  X(01).
+000050     03  UF010-TOKU-COD              PIC  X(04).
+000060     03  UF010-JUCHU-DATE.
+000070       05  UF010-JUCHU-YY            PIC  9(04).
+000080       05  UF010-JUCHU-MM            PIC  9(02).
+000090       05  UF010-JUCHU-DD            PIC  9(02).
+000100     03  UF010-JUCHU-NO              PIC  9(06).
+000110     03  UF010-SHOHIN-NO             PIC  X(05).
+000120     03  UF010-TOKU-MEI              PIC  X(20).
+000130     03  UF010-SHOHIN-MEI            PIC  X(20).
+000140     03  UF010-TANKA                 PIC S9(05)V9(2).
+000150     03  UF010-SURYO                 PIC  9(05).
+000160     03  UF010-KINGAKU               PIC S9(09).
+000170*    消費税率（％）・消費税額（インボイス制度対応）
+000180     03  UF010-ZEI-RITSU             PIC  9(02).
+000190     03  UF010-ZEI-GAKU              PIC S9(07).
+000200*    担当営業員コード
+000210     03  UF010-EIGYO-COD             PIC  X(04).
+000220*    返品／取消理由区分（DATA-KBN="9"の場合のみ意味を持つ。
+000230*    1=得意先都合、2=欠品、3=価格誤り、9=その他。月次集計で
+000240*    取消理由別の内訳を出せるようJF020から引き継いでおく）
+000250     03  UF010-RISON-KBN             PIC  X(01).
+000260*    出荷元倉庫コード（"01"＝本社倉庫、"02"＝第二倉庫。
+000270*    JF020-WHS-CODから引き継ぐ）
+000280     03  UF010-WHS-COD               PIC  X(02).
