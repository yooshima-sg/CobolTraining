@@ -0,0 +1,12 @@
+000010******************************************************************
+000020*    KUCF050 : ＧＬ仕訳抽出ファイル              LRECL=46
+000030******************************************************************
+000040     03  GLJ-DENPYO-YM.
+000050       05  GLJ-DENPYO-YY             PIC  9(04).
+000060       05  GLJ-DENPYO-MM             PIC  9(02).
+000070     03  GLJ-KASHIKARI-KBN           PIC  X(01).
+000080*        "1"＝借方　"2"＝貸方
+000090     03  GLJ-KAMOKU-COD              PIC  X(06).
+000100     03  GLJ-KAMOKU-MEI              PIC  X(20).
+000110     03  GLJ-TOKU-COD                PIC  X(04).
+000120     03  GLJ-KINGAKU                 PIC S9(09).
