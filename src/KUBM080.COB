@@ -0,0 +1,157 @@
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KUBM080.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：売上
+      * プログラム名  ：営業員別歩合集計
+      * 作成日／作成者：２０２６年８月８日  システム技研
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+           SELECT  ITF-FILE  ASSIGN TO  EXTERNAL  ITF.
+           SELECT  SRT-FILE  ASSIGN TO  SRTWK01.
+           SELECT  OTF-FILE  ASSIGN TO  EXTERNAL  OTF.
+      *
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY  KUCF010.
+       SD  SRT-FILE.
+       01  SRT-REC.
+           COPY  KUCF010.
+       FD  OTF-FILE.
+       01  OTF-REC.
+           COPY  KUCF060.
+      *
+       WORKING-STORAGE            SECTION.
+       01  ITF-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
+       01  OTF-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
+       01  WK-ITF-KEY             PIC   X(4)          VALUE  LOW-VALUE.
+       01  WK-OLD-KEY             PIC   X(4)          VALUE  LOW-VALUE.
+       01  WK-KINGAKU             PIC  S9(9)  COMP-3  VALUE  +0.
+       01  WK-RITSU               PIC  9(2)V9(2)       VALUE  ZERO.
+       01  WK-IDX                 PIC S9(4)  COMP-3   VALUE  +0.
+      *    既定歩合率（テーブルに該当コードが無い場合に適用する）
+       01  WK-RITSU-DEFAULT       PIC  9(2)V9(2)       VALUE  5.00.
+      *    営業員別歩合率テーブル
+       01  WK-EIGYO-RATE-V.
+         02  FILLER.
+           03  FILLER              PIC  X(4)       VALUE  "S001".
+           03  FILLER              PIC  9(2)V9(2)  VALUE  5.00.
+         02  FILLER.
+           03  FILLER              PIC  X(4)       VALUE  "S002".
+           03  FILLER              PIC  9(2)V9(2)  VALUE  7.50.
+         02  FILLER.
+           03  FILLER              PIC  X(4)       VALUE  "S003".
+           03  FILLER              PIC  9(2)V9(2)  VALUE  10.00.
+         02  FILLER.
+           03  FILLER              PIC  X(4)       VALUE  "S004".
+           03  FILLER              PIC  9(2)V9(2)  VALUE  7.50.
+         02  FILLER.
+           03  FILLER              PIC  X(4)       VALUE  "S005".
+           03  FILLER              PIC  9(2)V9(2)  VALUE  10.00.
+       01  WK-EIGYO-RATE-TBL  REDEFINES  WK-EIGYO-RATE-V.
+         02  WK-EIGYO-RATE-ENT   OCCURS  5  TIMES.
+           03  WK-EIGYO-RATE-COD  PIC  X(4).
+           03  WK-EIGYO-RATE-RITSU  PIC  9(2)V9(2).
+      *
+      ********************************************************
+      * 営業員別歩合集計（売上ファイルを営業員コードでソートして
+      *   から、ＫＵＢＭ０５０と同様の突合集計を行い、歩合率
+      *   テーブルを当てはめて歩合金額を算出する）
+      ********************************************************
+       PROCEDURE                  DIVISION.
+           DISPLAY  "*** KUBM080 START ***".
+           OPEN  OUTPUT  OTF-FILE.
+           SORT  SRT-FILE
+             ON  ASCENDING  KEY  UF010-EIGYO-COD  IN  SRT-REC
+             USING  ITF-FILE
+             OUTPUT  PROCEDURE  SYUUKEI-RTN.
+           CLOSE  OTF-FILE.
+           DISPLAY  "*** ITF-CNT="  ITF-CNT.
+           DISPLAY  "*** OTF-CNT="  OTF-CNT.
+           DISPLAY  "*** KUBM080   END ***".
+           STOP  RUN.
+      ********************************************************
+      * ソート済みファイル入力処理
+      ********************************************************
+       RETURN-RTN                 SECTION.
+           RETURN  SRT-FILE
+           AT  END
+             MOVE  HIGH-VALUE  TO  WK-ITF-KEY
+           NOT  AT  END
+             ADD  +1  TO  ITF-CNT
+             MOVE  UF010-EIGYO-COD  IN  SRT-REC  TO  WK-ITF-KEY
+           END-RETURN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 集計処理
+      ********************************************************
+       SYUUKEI-RTN                SECTION.
+           PERFORM  RETURN-RTN.
+           PERFORM  UNTIL  WK-ITF-KEY  =  HIGH-VALUE
+             PERFORM  GOKEI-RTN
+           END-PERFORM.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 営業員単位集計処理
+      ********************************************************
+       GOKEI-RTN                  SECTION.
+           MOVE  SPACE  TO  OTF-REC.
+           MOVE  UF010-EIGYO-COD  IN  SRT-REC  TO  UF060-EIGYO-COD.
+           MOVE       +0        TO  WK-KINGAKU.
+           MOVE  WK-ITF-KEY     TO  WK-OLD-KEY.
+      *
+           PERFORM  UNTIL  WK-ITF-KEY  NOT  =  WK-OLD-KEY
+             PERFORM  COMP-RTN
+             PERFORM  RETURN-RTN
+           END-PERFORM.
+      *
+           PERFORM  RITSU-LOOKUP-RTN.
+           PERFORM  WRITE-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 計算処理
+      ********************************************************
+       COMP-RTN                   SECTION.
+           IF  UF010-DATA-KBN  IN  SRT-REC  =  "1"
+             COMPUTE  WK-KINGAKU  =  WK-KINGAKU
+                                 +  UF010-KINGAKU  IN  SRT-REC
+           ELSE
+             COMPUTE  WK-KINGAKU  =  WK-KINGAKU
+                                 -  UF010-KINGAKU  IN  SRT-REC
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 歩合率テーブル検索処理（該当が無ければ既定歩合率を使う）
+      ********************************************************
+       RITSU-LOOKUP-RTN            SECTION.
+           MOVE  WK-RITSU-DEFAULT  TO  WK-RITSU.
+           PERFORM  VARYING  WK-IDX  FROM  1  BY  1
+             UNTIL  WK-IDX  >  5
+             IF  WK-EIGYO-RATE-COD  (WK-IDX)  =  UF060-EIGYO-COD
+               MOVE  WK-EIGYO-RATE-RITSU  (WK-IDX)  TO  WK-RITSU
+             END-IF
+           END-PERFORM.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 出力処理
+      ********************************************************
+       WRITE-RTN                  SECTION.
+           MOVE  WK-KINGAKU  TO  UF060-KINGAKU.
+           MOVE  WK-RITSU    TO  UF060-RITSU.
+           COMPUTE  UF060-TEATE  ROUNDED  =
+                    WK-KINGAKU  *  WK-RITSU  /  100.
+           WRITE  OTF-REC.
+           ADD  +1  TO  OTF-CNT.
+       EXT.
+           EXIT.
