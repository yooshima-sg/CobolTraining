@@ -15,12 +15,30 @@
        FILE-CONTROL.
       *
        SELECT ITF-FILE ASSIGN EXTERNAL ITF.
+       SELECT RST-FILE ASSIGN EXTERNAL RST
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS RANDOM
+              RECORD KEY   IS UF030-KEY.
+       SELECT EXC-FILE ASSIGN EXTERNAL EXC.
+       SELECT RUN-FILE ASSIGN EXTERNAL RNS
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS RANDOM
+              RECORD KEY   IS CFRUN-PGM-ID.
       *
        DATA                DIVISION.
        FILE                SECTION.
        FD ITF-FILE.
        01 ITF-REC.
          COPY KUCF020.
+       FD RST-FILE.
+       01 RST-REC.
+         COPY KUCF030.
+       FD EXC-FILE.
+       01 EXC-REC.
+         COPY KUCF020.
+       FD RUN-FILE.
+       01 RUN-REC.
+         COPY KCCFRUN.
 
        WORKING-STORAGE     SECTION.
        01 WK-ITF-END-FLG   PIC  X VALUE "N".
@@ -28,6 +46,20 @@
       *
        01 WK-DBERR-FLG     PIC  X VALUE "N".
        01 WK-DBUPDATE-CNT  PIC  9(9) PACKED-DECIMAL VALUE 0.
+       01 EXC-CNT          PIC  9(9) PACKED-DECIMAL VALUE 0.
+       01 WK-FOUND-FLG     PIC  X VALUE "Y".
+      *
+       01 WK-COMMIT-GEN    PIC  9(9) PACKED-DECIMAL VALUE 500.
+       01 WK-COMMIT-CNT    PIC  9(9) PACKED-DECIMAL VALUE 0.
+      *
+      * 監査証跡へ記録するバッチ実行日時
+       01 WK-RUN-DATE8          PIC  9(08) VALUE ZERO.
+       01 WK-RUN-TIME           PIC  9(08) VALUE ZERO.
+      *
+       01 WK-RST-EXISTS    PIC  X VALUE "N".
+       01 WK-SKIP-FLG      PIC  X VALUE "N".
+       01 WK-SKIP-TOKU-COD     PIC  X(4) VALUE SPACE.
+       01 WK-SKIP-URIKAKE-YM   PIC  X(6) VALUE SPACE.
       *
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
       * ocesql�� COPY��̉�͂ɖ��Ή��̂��߁A�e�[�u���X�V�ɕK�v��
@@ -40,10 +72,17 @@
        01 CMTOK-URIKAKE-YM   PIC  X(06).
        01 CMTOK-URIAGE-GAKU  PIC S9(09).
        01 WK-DB-DUMMY        PIC  X(4).
+       01 WK-AUDIT-ZAN-BEFORE-H   PIC S9(09).
+       01 WK-AUDIT-GAKU-BEFORE-H  PIC S9(09).
+       01 WK-AUDIT-ZAN-AFTER-H    PIC S9(09).
+       01 WK-AUDIT-GAKU-AFTER-H   PIC S9(09).
+       01 WK-RUN-DATE8-H          PIC  9(08).
+       01 WK-RUN-TIME-H           PIC  9(08).
+       01 WK-RUN-PGM-ID-H         PIC  X(08).
       *
-       01 DBNAME           PIC  X(32) VALUE "$$DBNAME$$@$$SERVER$$".    *> �y�v�ύX�z�f�[�^�x�[�X@�ڑ���T�[�o��
-       01 USERNAME         PIC  X(32) VALUE "$$USERNAME$$".             *> �y�v�ύX�z���[�U��
-       01 PASSWORD         PIC  X(32) VALUE "$$PASSWORD$$".             *> �y�v�ύX�z�p�X���[�h
+       01 DBNAME           PIC  X(32) VALUE SPACE.    *> �y�v�ύX�z�f�[�^�x�[�X@�ڑ���T�[�o��
+       01 USERNAME         PIC  X(32) VALUE SPACE.             *> �y�v�ύX�z���[�U��
+       01 PASSWORD         PIC  X(32) VALUE SPACE.             *> �y�v�ύX�z�p�X���[�h
        EXEC SQL END DECLARE SECTION END-EXEC.
       *
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -57,7 +96,25 @@
            DISPLAY  "*** KUBM030 START ***".
       *
            OPEN INPUT ITF-FILE.
+           OPEN I-O   RST-FILE.
+           OPEN OUTPUT EXC-FILE.
+           OPEN I-O    RUN-FILE.
+           MOVE "1" TO UF030-KEY.
+           READ RST-FILE
+             INVALID KEY
+               MOVE "N" TO WK-RST-EXISTS
+             NOT INVALID KEY
+               MOVE "Y" TO WK-RST-EXISTS
+               MOVE "Y" TO WK-SKIP-FLG
+               MOVE UF030-TOKU-COD   TO WK-SKIP-TOKU-COD
+               MOVE UF030-URIKAKE-YM TO WK-SKIP-URIKAKE-YM
+           END-READ.
       *
+      * DB接続情報は実行時に環境変数から取得する（再コンパイル
+      * なしでパスワードをローテーションできるようにするため）
+           ACCEPT DBNAME   FROM ENVIRONMENT "KUBM030_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "KUBM030_USERNAME".
+           ACCEPT PASSWORD FROM ENVIRONMENT "KUBM030_PASSWORD".
            EXEC SQL
              CONNECT :USERNAME
              IDENTIFIED BY :PASSWORD
@@ -66,8 +123,15 @@
            IF SQLCODE NOT = ZERO
              PERFORM DBERR-TERM-RTN
            END-IF.
+      *
+      * 監査証跡へ記録するバッチ実行日時（トランザクションごとで
+      * はなく実行単位で１回だけ取得し、全件に共通して使う）
+           ACCEPT WK-RUN-DATE8 FROM DATE YYYYMMDD.
+           ACCEPT WK-RUN-TIME  FROM TIME.
       *
            PERFORM READ-RTN.
+           PERFORM SKIP-RTN
+             UNTIL WK-SKIP-FLG = "N" OR WK-ITF-END-FLG = "Y".
        EXT.
            EXIT.
 
@@ -84,38 +148,101 @@
       *      WHENEVER NOT FOUND GO TO :DBERR-TERM-RTN
       *    END-EXEC.
 
-           MOVE UF020-TOKU-COD TO CMTOK-TOKU-COD.
-           MOVE UF020-JUCHU-DATE TO CMTOK-URIKAKE-YM.
-           MOVE UF020-KINGAKU TO CMTOK-URIAGE-GAKU.
-      * (1) �������� ----
+           MOVE UF020-TOKU-COD OF ITF-REC TO CMTOK-TOKU-COD.
+           MOVE UF020-JUCHU-DATE OF ITF-REC TO CMTOK-URIKAKE-YM.
+           MOVE UF020-KINGAKU OF ITF-REC TO CMTOK-URIAGE-GAKU.
+           MOVE "Y" TO WK-FOUND-FLG.
+      * (1) 事前確認・更新前残高の取得 ----
            EXEC SQL
-             SELECT CMTOK_TOKU_COD INTO :WK-DB-DUMMY
+             SELECT CMTOK_TOKU_COD, CMTOK_URIKAKE_ZAN, CMTOK_URIAGE_GAKU
+               INTO :WK-DB-DUMMY, :WK-AUDIT-ZAN-BEFORE-H,
+                    :WK-AUDIT-GAKU-BEFORE-H
                FROM KCCMTOK
                WHERE CMTOK_TOKU_COD = :CMTOK-TOKU-COD AND
                      CMTOK_URIKAKE_YM = :CMTOK-URIKAKE-YM
            END-EXEC.
-           PERFORM DISPLAY-SQLCA-RTN.
-           IF SQLCODE NOT = ZERO
-             PERFORM DBERR-TERM-RTN
+           EVALUATE SQLCODE
+             WHEN ZERO
+               CONTINUE
+             WHEN 100
+               MOVE "N" TO WK-FOUND-FLG
+             WHEN OTHER
+               PERFORM DISPLAY-SQLCA-RTN
+               PERFORM DBERR-TERM-RTN
+           END-EVALUATE.
+      * (1) ここまで ---
+           IF WK-FOUND-FLG = "N"
+             MOVE ITF-REC TO EXC-REC
+             WRITE EXC-REC
+             ADD +1 TO EXC-CNT
+           ELSE
+             EXEC SQL
+               UPDATE KCCMTOK
+               SET
+                 CMTOK_URIAGE_GAKU =
+                     CMTOK_URIAGE_GAKU + :CMTOK-URIAGE-GAKU,
+                 CMTOK_URIKAKE_ZAN =
+                     CMTOK_URIKAKE_ZAN + :CMTOK-URIAGE-GAKU
+               WHERE
+                 CMTOK_TOKU_COD = :CMTOK-TOKU-COD AND
+                 CMTOK_URIKAKE_YM = :CMTOK-URIKAKE-YM
+             END-EXEC.
+             ADD +1 TO WK-DBUPDATE-CNT.
+             COMPUTE WK-AUDIT-ZAN-AFTER-H =
+                     WK-AUDIT-ZAN-BEFORE-H  + CMTOK-URIAGE-GAKU.
+             COMPUTE WK-AUDIT-GAKU-AFTER-H =
+                     WK-AUDIT-GAKU-BEFORE-H + CMTOK-URIAGE-GAKU.
+             PERFORM AUDIT-INSERT-RTN.
+             ADD +1 TO WK-COMMIT-CNT.
+             IF WK-COMMIT-CNT >= WK-COMMIT-GEN
+               PERFORM CHECKPOINT-RTN
+             END-IF
            END-IF.
-      * (1) �����܂� ---
-           EXEC SQL
-             UPDATE KCCMTOK
-             SET
-               CMTOK_URIAGE_GAKU =
-                   CMTOK_URIAGE_GAKU + :CMTOK-URIAGE-GAKU,
-               CMTOK_URIKAKE_ZAN =
-                   CMTOK_URIKAKE_ZAN + :CMTOK-URIAGE-GAKU
-             WHERE
-               CMTOK_TOKU_COD = :CMTOK-TOKU-COD AND
-               CMTOK_URIKAKE_YM = :CMTOK-URIKAKE-YM
-           END-EXEC.
-           ADD +1 TO WK-DBUPDATE-CNT.
       *
            PERFORM READ-RTN.
        EXT.
            EXIT.
 
+      * 監査証跡登録処理（更新直前／直後の残高と、適用した金額、
+      * バッチ実行日時をktbltok_histへ記録する）
+       AUDIT-INSERT-RTN    SECTION.
+           MOVE WK-RUN-DATE8   TO WK-RUN-DATE8-H.
+           MOVE WK-RUN-TIME    TO WK-RUN-TIME-H.
+           MOVE "KUBM030A"     TO WK-RUN-PGM-ID-H.
+           EXEC SQL
+             INSERT INTO ktbltok_hist
+               ( toku_cod, urikake_ym, kingaku,
+                 zan_before, zan_after,
+                 gaku_before, gaku_after,
+                 pgm_id, run_date, run_time )
+             VALUES
+               ( :CMTOK-TOKU-COD, :CMTOK-URIKAKE-YM,
+                 :CMTOK-URIAGE-GAKU,
+                 :WK-AUDIT-ZAN-BEFORE-H, :WK-AUDIT-ZAN-AFTER-H,
+                 :WK-AUDIT-GAKU-BEFORE-H, :WK-AUDIT-GAKU-AFTER-H,
+                 :WK-RUN-PGM-ID-H, :WK-RUN-DATE8-H, :WK-RUN-TIME-H )
+           END-EXEC.
+       EXT.
+           EXIT.
+
+      * commit interval checkpoint
+       CHECKPOINT-RTN      SECTION.
+           MOVE "1"              TO UF030-KEY.
+           MOVE UF020-TOKU-COD   OF ITF-REC TO UF030-TOKU-COD.
+           MOVE UF020-JUCHU-DATE OF ITF-REC TO UF030-URIKAKE-YM.
+           IF WK-RST-EXISTS = "Y"
+             REWRITE RST-REC
+           ELSE
+             WRITE RST-REC
+             MOVE "Y" TO WK-RST-EXISTS
+           END-IF.
+           EXEC SQL
+             COMMIT
+           END-EXEC.
+           MOVE 0 TO WK-COMMIT-CNT.
+       EXT.
+           EXIT.
+
        READ-RTN            SECTION.
            READ ITF-FILE
              AT END
@@ -126,6 +253,15 @@
        EXT.
            EXIT.
 
+       SKIP-RTN            SECTION.
+           IF UF020-TOKU-COD OF ITF-REC = WK-SKIP-TOKU-COD
+             AND UF020-JUCHU-DATE OF ITF-REC = WK-SKIP-URIKAKE-YM
+             MOVE "N" TO WK-SKIP-FLG
+           END-IF.
+           PERFORM READ-RTN.
+       EXT.
+           EXIT.
+
        DISPLAY-SQLCA-RTN    SECTION.
            DISPLAY "SQLCA:CODE=" SQLCODE
                    ", STATE=" SQLSTATE
@@ -137,6 +273,11 @@
            EXEC SQL
              COMMIT
            END-EXEC.
+           IF WK-RST-EXISTS = "Y"
+             MOVE "1" TO UF030-KEY
+             DELETE RST-FILE
+           END-IF.
+           PERFORM RUN-STATE-RTN.
            PERFORM TERM-RTN.
        EXT.
            EXIT.
@@ -157,9 +298,28 @@
            END-EXEC.
       *
            CLOSE ITF-FILE.
+           CLOSE RST-FILE.
+           CLOSE EXC-FILE.
+           CLOSE RUN-FILE.
       *
            DISPLAY "   ITF=" WK-ITF-CNT.
            DISPLAY "UPDATE=" WK-DBUPDATE-CNT.
+           DISPLAY "   EXC=" EXC-CNT.
            DISPLAY "*** KUBM030 END ***".
        EXT.
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+       RUN-STATE-RTN       SECTION.
+           MOVE "KUBM030" TO CFRUN-PGM-ID.
+           READ RUN-FILE
+             INVALID KEY
+               ACCEPT CFRUN-DATE FROM DATE YYYYMMDD
+               ACCEPT CFRUN-TIME FROM TIME
+               WRITE RUN-REC
+             NOT INVALID KEY
+               ACCEPT CFRUN-DATE FROM DATE YYYYMMDD
+               ACCEPT CFRUN-TIME FROM TIME
+               REWRITE RUN-REC
+           END-READ.
+       EXT.
+           EXIT.
\ No newline at end of file
