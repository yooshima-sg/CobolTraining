@@ -0,0 +1,14 @@
+000010******************************************************************
+000020*    KUCF025 : 売上集計履歴ファイル                LRECL=19
+000030******************************************************************
+000040*    KUBM020が集計期間（得意先コード＋年月）ごとにWRITE／
+000050*    REWRITEで積み上げていく、月次実績の累積控え。KUCF020
+000060*    自体は今回実行分のみでOTF-FILEオープン時に洗い替えら
+000070*    れるため、複数月にまたがる推移／比較集計はこちらを
+000080*    参照する
+000090     03  UF025-KEY.
+000100       05  UF025-TOKU-COD            PIC  X(04).
+000110       05  UF025-JUCHU-DATE.
+000120         07  UF025-JUCHU-YY          PIC  9(04).
+000130         07  UF025-JUCHU-MM          PIC  9(02).
+000140     03  UF025-KINGAKU               PIC S9(09).
