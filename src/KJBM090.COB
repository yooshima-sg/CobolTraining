@@ -0,0 +1,165 @@
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KJBM090.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：受注
+      * プログラム名  ：受注バッチ突合チェック
+      * 作成日／作成者：２０２６年８月８日  システム技研
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+           SELECT  CTL-FILE  ASSIGN  TO  EXTERNAL  CTL.
+      *
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  CTL-FILE.
+       01  CTL-REC.
+           COPY  KJCF060.
+      *
+       WORKING-STORAGE            SECTION.
+       01  CTL-END-FLG            PIC   X(1)          VALUE  "0".
+       01  CTL-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
+       01  WK-NG-CNT              PIC  S9(9)  COMP-3  VALUE  +0.
+       01  WK-CHAIN-IDX           PIC  S9(4)  COMP-3  VALUE  +0.
+       01  WK-FROM-IDX            PIC  S9(4)  COMP-3  VALUE  +0.
+       01  WK-TO-IDX              PIC  S9(4)  COMP-3  VALUE  +0.
+       01  WK-SRCH-IDX            PIC  S9(4)  COMP-3  VALUE  +0.
+       01  WK-IDX                 PIC  S9(4)  COMP-3  VALUE  +0.
+       01  WK-SRCH-PGM-ID         PIC   X(8)          VALUE  SPACE.
+      *  突合対象となった各ステップの実績件数を保持するテーブル
+       01  WK-STEP-TBL.
+         02  WK-STEP-ENT          OCCURS  10  TIMES.
+           03  WK-STEP-PGM-ID     PIC   X(8)          VALUE  SPACE.
+           03  WK-STEP-IN-CNT     PIC  S9(9)          VALUE  0.
+           03  WK-STEP-OUT-CNT    PIC  S9(9)          VALUE  0.
+       01  WK-STEP-CNT            PIC  S9(4)  COMP-3  VALUE  +0.
+      *  受注バッチの前工程→後工程の件数突合ペア定義
+      *  （前工程のOTF件数＝後工程のITF件数となるはずの組み合わせ）
+       01  WK-CHAIN-PAIR-V.
+         02  FILLER               PIC  X(16)  VALUE  "KJBM010KJBM020".
+         02  FILLER               PIC  X(16)  VALUE  "KJBM020KJBM030".
+         02  FILLER               PIC  X(16)  VALUE  "KJBM030KJBM040".
+         02  FILLER               PIC  X(16)  VALUE  "KJBM040KJBM050".
+         02  FILLER               PIC  X(16)  VALUE  "KJBM050KJBM060".
+       01  WK-CHAIN-PAIR-TBL  REDEFINES  WK-CHAIN-PAIR-V.
+         02  WK-CHAIN-PAIR        OCCURS  5  TIMES.
+           03  WK-CHAIN-FROM-PGM  PIC  X(8).
+           03  WK-CHAIN-TO-PGM    PIC  X(8).
+      *
+      ********************************************************
+      * 受注バッチ突合チェック（各ステップがKJCF060に書き出した
+      * 件数実績を読み込み、前工程の出力件数と後工程の入力件数が
+      * 一致するかを自動判定する）
+      ********************************************************
+       PROCEDURE                  DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  LOAD-RTN
+             UNTIL  CTL-END-FLG  =  "1".
+           PERFORM  CHECK-RTN
+             VARYING  WK-CHAIN-IDX  FROM  1  BY  1
+               UNTIL  WK-CHAIN-IDX  >  5.
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      * 開始処理
+      ********************************************************
+       INIT-RTN                   SECTION.
+           DISPLAY  "*** KJBM090 START ***".
+           OPEN  INPUT  CTL-FILE.
+           PERFORM  READ-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 入力処理
+      ********************************************************
+       READ-RTN                   SECTION.
+           READ  CTL-FILE
+             AT  END
+               MOVE  "1"  TO  CTL-END-FLG
+             NOT  AT  END
+               ADD  +1  TO  CTL-CNT
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      * コントロールレコード取り込み処理
+      ********************************************************
+       LOAD-RTN                   SECTION.
+           ADD  +1  TO  WK-STEP-CNT.
+           MOVE  CTL-PGM-ID   TO  WK-STEP-PGM-ID   (WK-STEP-CNT).
+           MOVE  CTL-IN-CNT   TO  WK-STEP-IN-CNT   (WK-STEP-CNT).
+           MOVE  CTL-OUT-CNT  TO  WK-STEP-OUT-CNT  (WK-STEP-CNT).
+           PERFORM  READ-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 突合判定処理
+      ********************************************************
+       CHECK-RTN                  SECTION.
+           MOVE  WK-CHAIN-FROM-PGM  (WK-CHAIN-IDX)  TO  WK-SRCH-PGM-ID.
+           PERFORM  FIND-STEP-RTN.
+           MOVE  WK-SRCH-IDX  TO  WK-FROM-IDX.
+           MOVE  WK-CHAIN-TO-PGM    (WK-CHAIN-IDX)  TO  WK-SRCH-PGM-ID.
+           PERFORM  FIND-STEP-RTN.
+           MOVE  WK-SRCH-IDX  TO  WK-TO-IDX.
+      *
+           IF  WK-FROM-IDX  =  0  OR  WK-TO-IDX  =  0
+             ADD  +1  TO  WK-NG-CNT
+             DISPLAY  "*** NG *** "
+                     WK-CHAIN-FROM-PGM  (WK-CHAIN-IDX)  " -> "
+                     WK-CHAIN-TO-PGM    (WK-CHAIN-IDX)
+                     " : CONTROL RECORD NOT FOUND"
+           ELSE
+             IF  WK-STEP-OUT-CNT  (WK-FROM-IDX)  NOT  =
+                 WK-STEP-IN-CNT   (WK-TO-IDX)
+               ADD  +1  TO  WK-NG-CNT
+               DISPLAY  "*** NG *** "
+                       WK-CHAIN-FROM-PGM  (WK-CHAIN-IDX)  "-OTF="
+                       WK-STEP-OUT-CNT    (WK-FROM-IDX)
+                       "  <>  "
+                       WK-CHAIN-TO-PGM    (WK-CHAIN-IDX)  "-ITF="
+                       WK-STEP-IN-CNT     (WK-TO-IDX)
+             ELSE
+               DISPLAY  "***  OK *** "
+                       WK-CHAIN-FROM-PGM  (WK-CHAIN-IDX)  "-OTF="
+                       WK-STEP-OUT-CNT    (WK-FROM-IDX)
+                       "  =   "
+                       WK-CHAIN-TO-PGM    (WK-CHAIN-IDX)  "-ITF="
+                       WK-STEP-IN-CNT     (WK-TO-IDX)
+             END-IF
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * ステップ実績テーブル検索処理
+      * （WK-SRCH-PGM-IDと一致するエントリの添字をWK-SRCH-IDXに
+      *   設定する。見つからない場合はゼロを設定する）
+      ********************************************************
+       FIND-STEP-RTN               SECTION.
+           MOVE  0  TO  WK-SRCH-IDX.
+           PERFORM  VARYING  WK-IDX  FROM  1  BY  1
+             UNTIL  WK-IDX  >  WK-STEP-CNT
+             IF  WK-STEP-PGM-ID  (WK-IDX)  =  WK-SRCH-PGM-ID
+               MOVE  WK-IDX  TO  WK-SRCH-IDX
+             END-IF
+           END-PERFORM.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 終了処理
+      ********************************************************
+       TERM-RTN                   SECTION.
+           CLOSE  CTL-FILE.
+           DISPLAY  "*** CTL-CNT="  CTL-CNT.
+           DISPLAY  "***  NG-CNT="  WK-NG-CNT.
+           IF  WK-NG-CNT  =  0
+             DISPLAY  "*** RECONCILIATION RESULT = OK ***"
+           ELSE
+             DISPLAY  "*** RECONCILIATION RESULT = NG ***"
+           END-IF.
+           DISPLAY  "*** KJBM090  END  ***".
+       EXT.
+           EXIT.
