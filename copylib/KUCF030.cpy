@@ -0,0 +1,7 @@
+000010******************************************************************
+000020*    KUCF030 : 売上更新リスタートキーファイル        LRECL=11
+000030*               （単一レコード。チェックポイント毎に更新する）
+000040******************************************************************
+000050     03  UF030-KEY                   PIC  X(01).
+000060     03  UF030-TOKU-COD              PIC  X(04).
+000070     03  UF030-URIKAKE-YM            PIC  X(06).
