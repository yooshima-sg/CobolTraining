@@ -0,0 +1,275 @@
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KUBM070.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：売上
+      * プログラム名  ：得意先請求明細作成
+      * 作成日／作成者：２０２６年８月８日  システム技研
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+           SELECT  ITF-FILE  ASSIGN  TO  ITF.
+           SELECT  TKM-FILE  ASSIGN  TO  TKM
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFTOK-TOKU-COD.
+           SELECT  OEF-FILE  ASSIGN  TO  OEF.
+      *
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY  KUCF020.
+       FD  TKM-FILE.
+       01  TKM-REC.
+           COPY  KCCFTOK.
+       FD  OEF-FILE.
+       01  OEF-REC                PIC  X(135).
+       WORKING-STORAGE            SECTION.
+       01  ITF-END-FLG            PIC   X(1)          VALUE  "0".
+       01  ITF-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
+       01  OEF-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
+       01  PAGE-CNT               PIC  S9(5)  COMP-3  VALUE  +0.
+       01  WK-PC-DATE.
+         02  WK-PC-NEN            PIC   X(2).
+         02  WK-PC-TUKI           PIC   X(2).
+         02  WK-PC-NITI           PIC   X(2).
+       01  WK-ZAN-FOUND-FLG       PIC   X(1)          VALUE  "N".
+       01  WK-ZENGETSU-ZAN        PIC S9(9)           VALUE  ZERO.
+       01  WK-TOUGETSU-ZAN        PIC S9(9)           VALUE  ZERO.
+      *    EXEC SQL用ホスト変数（得意先残高マスタ ktbltok の照会）
+           EXEC  SQL  BEGIN  DECLARE  SECTION  END-EXEC.
+       COPY  KCCMTOK.
+       01  DBNAME              PIC  X(64) VALUE SPACE.
+       01  USERNAME            PIC  X(32) VALUE SPACE.
+       01  PASSWORD            PIC  X(32) VALUE SPACE.
+       01  SQLSTATE               PIC   X(5).
+           EXEC  SQL  END  DECLARE  SECTION  END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * 大見出し
+       01  H1-OOMIDASHI.
+         02  FILLER               PIC   X(10)  VALUE  SPACE.
+         02  FILLER               PIC   X(6)   VALUE  "＊＊＊".
+         02  FILLER               PIC   X(2)   VALUE  SPACE.
+         02  FILLER               PIC   X(14)  VALUE
+                                       "ご請求明細書".
+         02  FILLER               PIC   X(2)   VALUE  SPACE.
+         02  FILLER               PIC   X(6)   VALUE  "＊＊＊".
+         02  FILLER               PIC   X(10)  VALUE  SPACE.
+         02  FILLER               PIC   X(4)   VALUE  "DATE".
+         02  FILLER               PIC   X(1)   VALUE  SPACE.
+         02  H1-TODAYS-DATE.
+           03  H1-NEN             PIC   X(2).
+           03  FILLER             PIC   X(1)   VALUE  ".".
+           03  H1-TUKI            PIC   X(2).
+           03  FILLER             PIC   X(1)   VALUE  ".".
+           03  H1-NITI            PIC   X(2).
+         02  FILLER               PIC   X(2)   VALUE  SPACE.
+         02  FILLER               PIC   X(4)   VALUE  "PAGE".
+         02  FILLER               PIC   X(1)   VALUE  SPACE.
+         02  H1-PAGE-NO           PIC  ZZZZ9.
+         02  FILLER               PIC   X(58)  VALUE  SPACE.
+       01  H2-OOMIDASHI.
+         02  FILLER               PIC   X(8)   VALUE  "得意先：".
+         02  FILLER               PIC   X(1)   VALUE  SPACE.
+         02  H2-TOKU-COD          PIC   X(4).
+         02  FILLER               PIC   X(1)   VALUE  SPACE.
+         02  H2-TOKU-MEI          PIC   X(20)  VALUE  SPACE.
+         02  FILLER               PIC   X(8)   VALUE  "対象年月：".
+         02  H2-URIKAKE-YY        PIC   X(4).
+         02  FILLER               PIC   X(1)   VALUE  "/".
+         02  H2-URIKAKE-MM        PIC   X(2).
+         02  FILLER               PIC   X(89) VALUE  SPACE.
+      * 明細
+       01  D1-ZENGETSU.
+         02  FILLER               PIC   X(10)  VALUE  SPACE.
+         02  FILLER               PIC   X(16)  VALUE
+                                       "前月繰越残高　　".
+         02  D1-ZENGETSU-ZAN      PIC  --,---,---,--9.
+         02  FILLER               PIC   X(93)  VALUE  SPACE.
+       01  D2-TOUGETSU-URIAGE.
+         02  FILLER               PIC   X(10)  VALUE  SPACE.
+         02  FILLER               PIC   X(16)  VALUE
+                                       "当月ご請求額　　".
+         02  D2-KINGAKU           PIC  --,---,---,--9.
+         02  FILLER               PIC   X(93)  VALUE  SPACE.
+       01  D3-TOUGETSU-ZAN.
+         02  FILLER               PIC   X(10)  VALUE  SPACE.
+         02  FILLER               PIC   X(16)  VALUE
+                                       "当月末売掛残高　".
+         02  D3-ZAN               PIC  --,---,---,--9.
+         02  FILLER               PIC   X(93)  VALUE  SPACE.
+      ********************************************************
+      * 得意先請求明細作成（ＫＵＣＦ０２０の得意先・年月別集計
+      * １件につき、当月請求額はＫＵＣＦ０２０から、前月繰越・
+      * 当月末残高は得意先残高マスタ（ktbltok）から取得する）
+      ********************************************************
+       PROCEDURE                  DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  READ-RTN.
+           PERFORM  MEISAI-RTN
+             UNTIL  ITF-END-FLG  =  "1".
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      * 開始処理
+      ********************************************************
+       INIT-RTN                   SECTION.
+           DISPLAY  "*** KUBM070 START ***".
+           OPEN  INPUT   ITF-FILE.
+           OPEN  INPUT   TKM-FILE.
+           OPEN  OUTPUT  OEF-FILE.
+           ACCEPT  WK-PC-DATE  FROM  DATE.
+           MOVE  WK-PC-NEN  TO  H1-NEN.
+           MOVE  WK-PC-TUKI TO  H1-TUKI.
+           MOVE  WK-PC-NITI TO  H1-NITI.
+      *    DB接続情報は実行時に環境変数から取得する
+           ACCEPT  DBNAME    FROM  ENVIRONMENT  "KUBM070_DBNAME".
+           ACCEPT  USERNAME  FROM  ENVIRONMENT  "KUBM070_USERNAME".
+           ACCEPT  PASSWORD  FROM  ENVIRONMENT  "KUBM070_PASSWORD".
+           EXEC  SQL
+             CONNECT  :USERNAME
+               IDENTIFIED  BY  :PASSWORD
+               USING  :DBNAME
+           END-EXEC.
+           IF  SQLCODE  NOT  =  ZERO
+             PERFORM  DBERR-TERM-RTN
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 入力処理
+      ********************************************************
+       READ-RTN                   SECTION.
+           READ  ITF-FILE
+           AT  END
+             MOVE  "1"  TO  ITF-END-FLG
+           NOT  AT  END
+             ADD  +1  TO  ITF-CNT
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 明細作成処理
+      ********************************************************
+       MEISAI-RTN                 SECTION.
+           PERFORM  TOKU-LOOKUP-RTN.
+           PERFORM  ZAN-LOOKUP-RTN.
+           PERFORM  MIDASHI-RTN.
+           MOVE  WK-ZENGETSU-ZAN  TO  D1-ZENGETSU-ZAN.
+           MOVE  D1-ZENGETSU      TO  OEF-REC.
+           WRITE  OEF-REC  AFTER  2.
+           ADD  +1  TO  OEF-CNT.
+           MOVE  UF020-KINGAKU    TO  D2-KINGAKU.
+           MOVE  D2-TOUGETSU-URIAGE  TO  OEF-REC.
+           WRITE  OEF-REC  AFTER  1.
+           ADD  +1  TO  OEF-CNT.
+           MOVE  WK-TOUGETSU-ZAN  TO  D3-ZAN.
+           MOVE  D3-TOUGETSU-ZAN  TO  OEF-REC.
+           WRITE  OEF-REC  AFTER  2.
+           ADD  +1  TO  OEF-CNT.
+           PERFORM  READ-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 得意先マスタ参照処理
+      ********************************************************
+       TOKU-LOOKUP-RTN             SECTION.
+           MOVE  UF020-TOKU-COD  TO  CFTOK-TOKU-COD.
+           READ  TKM-FILE
+             INVALID  KEY
+               MOVE  SPACE  TO  CFTOK-TOKU-MEI
+             NOT  INVALID  KEY
+               CONTINUE
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 得意先残高マスタ照会処理（前月繰越・当月末残高の取得）
+      * 該当行が無い場合は、繰越残高ゼロ・当月末残高は当月請求額
+      * のみとみなす
+      ********************************************************
+       ZAN-LOOKUP-RTN              SECTION.
+           EXEC  SQL
+             WHENEVER  NOT  FOUND  CONTINUE
+           END-EXEC.
+           MOVE  UF020-TOKU-COD    TO  CMTOK-TOKU-COD.
+           MOVE  UF020-JUCHU-DATE  TO  CMTOK-URIKAKE-YM.
+           MOVE  "N"               TO  WK-ZAN-FOUND-FLG.
+           EXEC  SQL
+             SELECT  urikake_zan
+               INTO  :CMTOK-URIKAKE-ZAN
+               FROM  ktbltok
+               WHERE  toku_cod  =  :CMTOK-TOKU-COD
+               AND    urikake_ym  =  :CMTOK-URIKAKE-YM
+           END-EXEC.
+           EVALUATE  SQLCODE
+             WHEN  ZERO
+               MOVE  "Y"  TO  WK-ZAN-FOUND-FLG
+               MOVE  CMTOK-URIKAKE-ZAN  TO  WK-TOUGETSU-ZAN
+               COMPUTE  WK-ZENGETSU-ZAN  =
+                        WK-TOUGETSU-ZAN  -  UF020-KINGAKU
+             WHEN  100
+               MOVE  ZERO            TO  WK-ZENGETSU-ZAN
+               MOVE  UF020-KINGAKU   TO  WK-TOUGETSU-ZAN
+             WHEN  OTHER
+               PERFORM  KYOUSEI-END-RTN
+           END-EVALUATE.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 見出し印刷処理
+      ********************************************************
+       MIDASHI-RTN                 SECTION.
+           ADD   +1  TO  PAGE-CNT.
+           MOVE  PAGE-CNT         TO  H1-PAGE-NO.
+           MOVE  H1-OOMIDASHI     TO  OEF-REC.
+           WRITE  OEF-REC  AFTER  PAGE.
+           ADD  +1  TO  OEF-CNT.
+           MOVE  UF020-TOKU-COD   TO  H2-TOKU-COD.
+           MOVE  CFTOK-TOKU-MEI   TO  H2-TOKU-MEI.
+           MOVE  UF020-JUCHU-YY   TO  H2-URIKAKE-YY.
+           MOVE  UF020-JUCHU-MM   TO  H2-URIKAKE-MM.
+           MOVE  H2-OOMIDASHI     TO  OEF-REC.
+           WRITE  OEF-REC  AFTER  2.
+           ADD  +1  TO  OEF-CNT.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 強制終了処理
+      ********************************************************
+       KYOUSEI-END-RTN             SECTION.
+           CLOSE  ITF-FILE  TKM-FILE  OEF-FILE.
+           EXEC  SQL
+             DISCONNECT  ALL
+           END-EXEC.
+           DISPLAY  "!!! KUBM070 ABEND!!! TCODE=" UF020-TOKU-COD
+                   ", YM=" UF020-JUCHU-DATE.
+           STOP  RUN.
+      ********************************************************
+      * ＤＢ接続異常終了処理
+      ********************************************************
+       DBERR-TERM-RTN             SECTION.
+           DISPLAY  "!!! KUBM070 ABEND !!! SQLCODE="  SQLCODE.
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 終了処理
+      ********************************************************
+       TERM-RTN                   SECTION.
+           CLOSE  ITF-FILE  TKM-FILE  OEF-FILE.
+           EXEC  SQL
+             DISCONNECT  ALL
+           END-EXEC.
+           DISPLAY  "*** ITF-CNT="  ITF-CNT.
+           DISPLAY  "*** OEF-CNT="  OEF-CNT.
+           DISPLAY  "*** KUBM070   END ***".
+       EXT.
+           EXIT.
