@@ -0,0 +1,20 @@
+000010******************************************************************
+000020*    KJCF040 : 商品マスタメンテナンス申請ファイル      LRECL=57
+000030******************************************************************
+000040     03  JF040-ACTION-KBN            PIC  X(01).
+000050     03  JF040-SHOHIN-NO             PIC  X(05).
+000060     03  JF040-SHOHIN-MEI            PIC  X(20).
+000070     03  JF040-TANKA                 PIC S9(05)V9(2).
+000080     03  JF040-ZAIKO-SURYO           PIC S9(07).
+000085*    ケース換算数量（CFSHO-CASE-SURYOへ設定する値）
+000087     03  JF040-CASE-SURYO            PIC  9(05).
+000088*    通貨コード（CFSHO-CURRENCYへ設定する値。ISO 4217。
+000089*    3文字、空白は円扱い）
+000089     03  JF040-CURRENCY              PIC  X(03).
+000091*    第二倉庫（倉庫コード"02"）在庫数量（CFSHO-ZAIKO-SURYO-WH2
+000092*    へ設定する値）
+000093     03  JF040-ZAIKO-SURYO-WH2       PIC S9(07).
+000094*    廃番フラグ（CFSHO-HAIBAN-FLGへ設定する値。"1"＝廃番、
+000095*    空白／"0"＝廃番でない）
+000096     03  JF040-HAIBAN-FLG            PIC  X(01).
+000090     03  JF040-ERR-KBN               PIC  X(01).
