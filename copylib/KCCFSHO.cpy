@@ -0,0 +1,27 @@
+000010******************************************************************
+000020*    KCCFSHO : 商品マスタファイル                LRECL=138
+000030******************************************************************
+000040     03  CFSHO-SHOHIN-NO             PIC  X(05).
+000050     03  CFSHO-SHOHIN-MEI            PIC  X(20).
+000060     03  CFSHO-TANKA                 PIC S9(05)V9(2).
+000070*    現行単価の適用開始日（YYYYMMDD）
+000080     03  CFSHO-TANKA-EFF-DATE        PIC  9(08).
+000090*    単価改定履歴（旧単価とその適用開始日を保持する）
+000100     03  CFSHO-PRICE-HIST-TBL.
+000110       05  CFSHO-PRICE-HIST          OCCURS  5  TIMES.
+000120         07  CFSHO-HIST-EFF-DATE     PIC  9(08).
+000130         07  CFSHO-HIST-TANKA        PIC S9(05)V9(2).
+000140*    在庫数量（倉庫コード"01"＝本社倉庫の在庫数量）
+000150     03  CFSHO-ZAIKO-SURYO           PIC S9(07).
+000160*    ケース換算数量（CFSHO-TANKAは基本単位あたりの単価の
+000170*    ため、受注の単位区分がケースの場合はこの値を使って
+000180*    基本単位数量へ換算してから金額計算を行う）
+000190     03  CFSHO-CASE-SURYO            PIC  9(05).
+000200*    通貨コード（この商品の単価CFSHO-TANKAの建値通貨。ISO
+000210*    4217。3文字、空白は円扱い）
+000220     03  CFSHO-CURRENCY              PIC  X(03).
+000230*    廃番フラグ（"1"＝廃番商品。廃番品は新規受注を受け付けない）
+000240     03  CFSHO-HAIBAN-FLG            PIC  X(01).
+000250*    第二倉庫（倉庫コード"02"）の在庫数量。新規開設のため
+000260*    既存マスタでは未設定＝ゼロとして扱って構わない
+000270     03  CFSHO-ZAIKO-SURYO-WH2       PIC S9(07).
