@@ -0,0 +1,129 @@
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KUBM050.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：売上
+      * プログラム名  ：商品別売上集計
+      * 作成日／作成者：２０２６年８月８日  システム技研
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+           SELECT  ITF-FILE  ASSIGN TO  EXTERNAL  ITF.
+           SELECT  SRT-FILE  ASSIGN TO  SRTWK01.
+           SELECT  OTF-FILE  ASSIGN TO  EXTERNAL  OTF.
+      *
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY  KUCF010.
+       SD  SRT-FILE.
+       01  SRT-REC.
+           COPY  KUCF010.
+       FD  OTF-FILE.
+       01  OTF-REC.
+           COPY  KUCF040.
+      *
+       WORKING-STORAGE            SECTION.
+       01  ITF-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
+       01  OTF-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
+       01  SRT-END-FLG            PIC   X(1)          VALUE  "0".
+       01  WK-ITF-KEY.
+         02  WK-ITF-SHOHIN-KEY    PIC   X(5)          VALUE  LOW-VALUE.
+         02  WK-ITF-DATE-KEY.
+           03  WK-ITF-YY-KEY      PIC   X(4)          VALUE  LOW-VALUE.
+           03  WK-ITF-MM-KEY      PIC   X(2)          VALUE  LOW-VALUE.
+       01  WK-OLD-KEY.
+         02  WK-OLD-SHOHIN-KEY    PIC   X(5)          VALUE  LOW-VALUE.
+         02  WK-OLD-DATE-KEY.
+           03  WK-OLD-YY-KEY      PIC   X(4)          VALUE  LOW-VALUE.
+           03  WK-OLD-MM-KEY      PIC   X(2)          VALUE  LOW-VALUE.
+       01  WK-KINGAKU             PIC  S9(9)  COMP-3  VALUE  +0.
+      *
+      ********************************************************
+      * 商品別売上集計（売上ファイルを商品番号・年月のキーで
+      *   ソートしてから、ＫＵＢＭ０２０と同様の突合集計を行う）
+      ********************************************************
+       PROCEDURE                  DIVISION.
+           DISPLAY  "*** KUBM050 START ***".
+           OPEN  OUTPUT  OTF-FILE.
+           SORT  SRT-FILE
+             ON  ASCENDING  KEY  UF010-SHOHIN-NO  IN  SRT-REC
+                                 UF010-JUCHU-YY   IN  SRT-REC
+                                 UF010-JUCHU-MM   IN  SRT-REC
+             USING  ITF-FILE
+             OUTPUT  PROCEDURE  SYUUKEI-RTN.
+           CLOSE  OTF-FILE.
+           DISPLAY  "*** ITF-CNT="  ITF-CNT.
+           DISPLAY  "*** OTF-CNT="  OTF-CNT.
+           DISPLAY  "*** KUBM050   END ***".
+           STOP  RUN.
+      ********************************************************
+      * ソート済みファイル入力処理
+      ********************************************************
+       RETURN-RTN                 SECTION.
+           RETURN  SRT-FILE
+           AT  END
+             MOVE  HIGH-VALUE  TO  WK-ITF-KEY
+           NOT  AT  END
+             ADD  +1  TO  ITF-CNT
+             MOVE  UF010-SHOHIN-NO  IN  SRT-REC  TO  WK-ITF-SHOHIN-KEY
+             MOVE  UF010-JUCHU-YY   IN  SRT-REC  TO  WK-ITF-YY-KEY
+             MOVE  UF010-JUCHU-MM   IN  SRT-REC  TO  WK-ITF-MM-KEY
+           END-RETURN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 集計処理
+      ********************************************************
+       SYUUKEI-RTN                SECTION.
+           PERFORM  RETURN-RTN.
+           PERFORM  UNTIL  WK-ITF-KEY  =  HIGH-VALUE
+             PERFORM  GOKEI-RTN
+           END-PERFORM.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 商品・年月単位集計処理
+      ********************************************************
+       GOKEI-RTN                  SECTION.
+           MOVE  SPACE  TO  OTF-REC.
+           MOVE  UF010-SHOHIN-NO  IN  SRT-REC  TO  UF040-SHOHIN-NO.
+           MOVE  UF010-JUCHU-YY   IN  SRT-REC  TO  UF040-JUCHU-YY.
+           MOVE  UF010-JUCHU-MM   IN  SRT-REC  TO  UF040-JUCHU-MM.
+           MOVE       +0        TO  WK-KINGAKU.
+           MOVE  WK-ITF-KEY     TO  WK-OLD-KEY.
+      *
+           PERFORM  UNTIL  WK-ITF-KEY  NOT  =  WK-OLD-KEY
+             PERFORM  COMP-RTN
+             PERFORM  RETURN-RTN
+           END-PERFORM.
+      *
+           PERFORM  WRITE-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 計算処理
+      ********************************************************
+       COMP-RTN                   SECTION.
+           IF  UF010-DATA-KBN  IN  SRT-REC  =  "1"
+             COMPUTE  WK-KINGAKU  =  WK-KINGAKU
+                                 +  UF010-KINGAKU  IN  SRT-REC
+           ELSE
+             COMPUTE  WK-KINGAKU  =  WK-KINGAKU
+                                 -  UF010-KINGAKU  IN  SRT-REC
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 出力処理
+      ********************************************************
+       WRITE-RTN                  SECTION.
+           MOVE  WK-KINGAKU  TO  UF040-KINGAKU.
+           WRITE  OTF-REC.
+           ADD  +1  TO  OTF-CNT.
+       EXT.
+           EXIT.
