@@ -0,0 +1,96 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           KJBM015.
+      ********************************************************
+      * システム名      ：研修
+      * サブシステム名  ：受注
+      * プログラム名    ：エラー受注再投入
+      * 作成日／作成者  ：２０２６年８月８日  システム技研
+      * 変更日／変更者  ：
+      *       変更内容  ：
+      ********************************************************
+      *    KJBM050のOTF2（エラー）へ落ちた受注を手作業で修正した
+      *    ものを取り込み、エラー区分をクリアしたうえでKJBM020の
+      *    入力ファイルと同じ外部名(ITF)に書き出す。これにより、
+      *    翌日の本番バッチを待たずにKJBM020／030／040の検証
+      *    チェーンへ単票または小ロットでそのまま再投入できる。
+      ********************************************************
+       ENVIRONMENT           DIVISION.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+           SELECT  RSB-FILE  ASSIGN TO  EXTERNAL  RSB.
+           SELECT  ITF-FILE  ASSIGN TO  EXTERNAL  ITF.
+      *
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       FD  RSB-FILE.
+       01  RSB-REC.
+           COPY KJCF020.
+      *
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY KJCF020.
+      *
+       WORKING-STORAGE       SECTION.
+       01  RSB-END-FLG               PIC   X(1)  VALUE SPACE.
+       01  RSB-CNT                   PIC   9(9)  VALUE 0.
+       01  ITF-CNT                   PIC   9(9)  VALUE 0.
+      *
+      ********************************************************
+      *    エラー受注再投入
+      ********************************************************
+       PROCEDURE             DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  READ-RTN.
+           PERFORM  MAIN-RTN  UNTIL  RSB-END-FLG = "1".
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      *    開始処理
+      ********************************************************
+       INIT-RTN              SECTION.
+           DISPLAY  "*** KJBM015 START ***".
+           OPEN  INPUT   RSB-FILE.
+           OPEN  OUTPUT  ITF-FILE.
+       EXT.
+           EXIT.
+      ********************************************************
+      *    入力処理
+      ********************************************************
+       READ-RTN              SECTION.
+           READ  RSB-FILE
+             AT  END
+               MOVE  "1"  TO  RSB-END-FLG
+             NOT  AT  END
+               ADD  1  TO  RSB-CNT
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      *    再投入処理（エラー区分を全クリアして検証をやり直す）
+      ********************************************************
+       MAIN-RTN              SECTION.
+           MOVE  RSB-REC              TO  ITF-REC.
+           MOVE  SPACE  TO  JF020-ERR-KBN-TBL  OF  ITF-REC.
+           PERFORM  WRITE-RTN.
+           PERFORM  READ-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      *    出力処理
+      ********************************************************
+       WRITE-RTN              SECTION.
+           WRITE  ITF-REC.
+           ADD  1  TO  ITF-CNT.
+       EXT.
+           EXIT.
+      ********************************************************
+      *    終了処理
+      ********************************************************
+       TERM-RTN               SECTION.
+           CLOSE  RSB-FILE.
+           CLOSE  ITF-FILE.
+           DISPLAY  "*** RSB = " RSB-CNT " ***".
+           DISPLAY  "*** ITF = " ITF-CNT " ***".
+           DISPLAY  "*** KJBM015 END ***".
+       EXT.
+           EXIT.
