@@ -0,0 +1,49 @@
+000010******************************************************************
+000020*    KJCF020 : 受注チェックファイル              LRECL=135
+000030******************************************************************
+000040     03  JF020-DATA-KBN              PIC  X(01).
+000050     03  JF020-JUCHU-NO-X.
+000060       05  JF020-JUCHU-NO            PIC  9(06).
+000070     03  JF020-JUCHU-DATE.
+000080       05  JF020-JUCHU-Y1            PIC  9(02).
+000090       05  JF020-JUCHU-DATE6.
+000100         07  JF020-JUCHU-Y2          PIC  9(02).
+000110         07  JF020-JUCHU-MM          PIC  9(02).
+000120         07  JF020-JUCHU-DD          PIC  9(02).
+000130     03  JF020-TOKU-COD              PIC  X(04).
+000140     03  JF020-SHOHIN-NO             PIC  X(05).
+000150     03  JF020-SURYO-X.
+000160       05  JF020-SURYO               PIC  9(05).
+000165*    単位区分（1＝個、2＝ケース）
+000170     03  JF020-UNIT-KBN              PIC  X(01).
+000175     03  FILLER                      PIC  X(02).
+000180     03  JF020-ERR-KBN-TBL.
+000190       05   JF020-ERR-KBN            PIC  X(01)
+000200                                     OCCURS 10 TIMES.
+000205*    上記の別名（(1)〜(9)は後続処理を止める業務エラー、
+000206*    (10)は処理は継続するが要確認扱いの警告（価格差異等）
+000207     03  JF020-ERR-KBN-TBL-R  REDEFINES  JF020-ERR-KBN-TBL.
+000208       05   JF020-ERR-KBN-HARD       PIC  X(09).
+000209       05   JF020-ERR-KBN-WARN       PIC  X(01).
+000210     03  JF020-TOKU-MEI              PIC  X(20).
+000220     03  JF020-SHOHIN-MEI            PIC  X(20).
+000230     03  JF020-TANKA                 PIC S9(05)V9(2).
+000240     03  JF020-KINGAKU               PIC S9(09).
+000245*    通貨コード（ISO 4217。3文字、空白は円扱い）
+000246     03  JF020-CURRENCY              PIC  X(03).
+000247*    返品／取消理由区分（DATA-KBN="9"の
+000248*    場合のみ意味を持つ。1=得意先都合、2=欠品、3=
+000249*    価格誤り、9=その他）
+000250     03  JF020-RISON-KBN             PIC  X(01).
+000260*    担当営業員コード
+000270     03  JF020-EIGYO-COD             PIC  X(04).
+000280*    出荷先コード・出荷先名（未指定の場合は請求先と同一）
+000290     03  JF020-SHIP-COD              PIC  X(04).
+000300     03  JF020-SHIP-MEI              PIC  X(20).
+000310*    出荷連番（一受注を分割出荷する場合の行番号、通常は１）
+000320     03  JF020-SHIP-SEQ              PIC  9(02).
+000330*    至急フラグ（"1"＝至急出荷、当日バッチ内で優先処理）
+000340     03  JF020-PRIORITY-FLG          PIC  X(01).
+000350*    引当倉庫コード（"01"＝本社倉庫、"02"＝第二倉庫。KJBM030
+000360*    が在庫引当時にどちらの倉庫から出荷するかを決めて設定）
+000370     03  JF020-WHS-COD               PIC  X(02).
