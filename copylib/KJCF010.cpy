@@ -0,0 +1,30 @@
+000010******************************************************************
+000020*    KJCF010 : 受注データファイル                LRECL=48
+000030******************************************************************
+000040     03  JF010-DATA-KBN              PIC  X(01).
+000050     03  JF010-JUCHU-NO-X.
+000060       05  JF010-JUCHU-NO            PIC  9(06).
+000070     03  JF010-JUCHU-DATE.
+000080       05  JF010-JUCHU-Y2            PIC  9(02).
+000090       05  JF010-JUCHU-MM            PIC  9(02).
+000100       05  JF010-JUCHU-DD            PIC  9(02).
+000110     03  JF010-TOKU-COD              PIC  X(04).
+000120     03  JF010-SHOHIN-NO             PIC  X(05).
+000130     03  JF010-SURYO-X.
+000140       05  JF010-SURYO               PIC  9(05).
+000150*    担当営業員コード
+000160     03  JF010-EIGYO-COD             PIC  X(04).
+000170*    出荷先コード（未指定の場合は請求先と同一場所へ出荷）
+000180     03  JF010-SHIP-COD              PIC  X(04).
+000190*    至急フラグ（"1"＝至急出荷、当日バッチ内で優先処理）
+000200     03  JF010-PRIORITY-FLG          PIC  X(01).
+000210*    単位区分（1＝個、2＝ケース）
+000220     03  JF010-UNIT-KBN              PIC  X(01).
+000230*    通貨コード（ISO 4217。3文字、空白は円扱い）
+000240     03  JF010-CURRENCY              PIC  X(03).
+000250*    受注時単価（営業担当が見積もった単価。未入力時はゼロ
+000260*    とし、その場合KJBM030は単価差異チェックを行わない）
+000270     03  JF010-TANKA                 PIC S9(05)V9(2).
+000280*    返品／取消理由区分（DATA-KBN="9"の場合のみ意味を持つ。
+000290*    1=得意先都合、2=欠品、3=価格誤り、9=その他）
+000300     03  JF010-RISON-KBN             PIC  X(01).
