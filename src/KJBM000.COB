@@ -16,21 +16,32 @@
 
            SELECT  OTF-FILE  ASSIGN  TO  EXTERNAL  OTF
                    ORGANIZATION  LINE  SEQUENTIAL.
+
+           SELECT  REJ-FILE  ASSIGN  TO  EXTERNAL  REJ
+                   ORGANIZATION  LINE  SEQUENTIAL.
       *
        DATA                  DIVISION.
        FILE                  SECTION.
-       FD  ITF-FILE.
+       FD  ITF-FILE
+           RECORD  IS  VARYING  IN  SIZE  FROM  1  TO  10  CHARACTERS
+                   DEPENDING  ON  WK-ITF-LEN.
        01  ITF-REC.
            03  JF010-DATA             PIC   X(10).
       *
        FD  OTF-FILE.
        01  OTF-REC.
            03  JF020-DATA             PIC   X(10).
+      *
+       FD  REJ-FILE.
+       01  REJ-REC                    PIC   X(10).
       *
        WORKING-STORAGE       SECTION.
        01   ITF-END-FLG               PIC   X(1)  VALUE ZERO.
        01   ITF-CNT                   PIC   9(9)  COMP-3  VALUE 0.
        01   OTF-CNT                   PIC   9(9)  COMP-3  VALUE 0.
+       01   REJ-CNT                   PIC   9(9)  COMP-3  VALUE 0.
+      *    読込んだ実際のレコード長（10バイト未満なら桁数不正）
+       01   WK-ITF-LEN                PIC   9(4)  VALUE 0.
       *
       ********************************************************
       *    �t�@�C���̓]�L
@@ -46,6 +57,7 @@
       *    �ΏۂƂȂ�t�@�C�����J��
             OPEN  INPUT   ITF-FILE.
             OPEN  OUTPUT  OTF-FILE.
+            OPEN  OUTPUT  REJ-FILE.
 
       *    �]�L����
             PERFORM  TENKI-RTN  UNTIL  ITF-END-FLG = "1".
@@ -53,10 +65,12 @@
       *    �J�����t�@�C�������
             CLOSE  ITF-FILE.
             CLOSE  OTF-FILE.
+            CLOSE  REJ-FILE.
 
       *    �ǂݍ��񂾃��R�[�h���A�o�͂������R�[�h����\��
             DISPLAY  "*** ITF = " ITF-CNT " ***".
             DISPLAY  "*** OTF = " OTF-CNT " ***".
+            DISPLAY  "*** REJ = " REJ-CNT " ***".
             DISPLAY  "*** KJBM000 END ***".
             STOP RUN.
 
@@ -76,11 +90,16 @@
                    ADD  1  TO  ITF-CNT
             END-READ.
 
-      *    ���R�[�h�̓]�L
-            MOVE  JF010-DATA  TO  JF020-DATA.
-      
-      *    �]�L�������R�[�h���o�͐�t�@�C���֏o��
-            WRITE  OTF-REC.
-            ADD  1  TO  OTF-CNT.
+      *    レコード長チェック（１０バイト未満は桁数不正として
+      *    リジェクトファイルへ振分け、正常系へは流さない）
+            IF  WK-ITF-LEN  NOT  =  10
+                MOVE  ITF-REC  TO  REJ-REC
+                WRITE  REJ-REC
+                ADD  1  TO  REJ-CNT
+            ELSE
+                MOVE  JF010-DATA  TO  JF020-DATA
+                WRITE  OTF-REC
+                ADD  1  TO  OTF-CNT
+            END-IF.
        EXT.
-            EXIT.
\ No newline at end of file
+            EXIT.
