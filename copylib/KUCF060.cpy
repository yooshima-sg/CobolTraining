@@ -0,0 +1,7 @@
+000010******************************************************************
+000020*    KUCF060 : 営業員別歩合集計ファイル            LRECL=26
+000030******************************************************************
+000040     03  UF060-EIGYO-COD             PIC  X(04).
+000050     03  UF060-KINGAKU               PIC S9(09).
+000060     03  UF060-RITSU                 PIC  9(02)V9(02).
+000070     03  UF060-TEATE                 PIC S9(09).
