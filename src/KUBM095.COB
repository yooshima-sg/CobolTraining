@@ -0,0 +1,134 @@
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KUBM095.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：売上
+      * プログラム名  ：売上ファイル世代退避
+      * 作成日／作成者：２０２６年８月８日  システム技研
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+      *  KUBM010が作成した売上ファイル（KUCF010、外部名OTF）を、
+      *  実行日付を付けた世代ファイルとして退避コピーし、保存期間
+      *  （日数）を過ぎた世代を１本だけ削除する。KUBM020以降の
+      *  通常処理には一切手を加えず、チェーンの最後に１本追加する
+      *  だけの独立したステップとする（KJBM095と対の構成）。
+      ********************************************************
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+           SELECT  SRC-FILE  ASSIGN  TO  EXTERNAL  OTF.
+           SELECT  ARC-FILE  ASSIGN  TO  WK-ARC-NAME.
+      *
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  SRC-FILE.
+       01  SRC-REC.
+           COPY  KUCF010.
+       FD  ARC-FILE.
+       01  ARC-REC                PIC  X(101).
+      *
+       WORKING-STORAGE            SECTION.
+       01  SRC-END-FLG            PIC   X(1)          VALUE  "0".
+       01  SRC-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
+       01  WK-ARC-DIR             PIC   X(80)         VALUE  SPACE.
+       01  WK-RETAIN-DAYS-X       PIC   X(04)         VALUE  SPACE.
+       01  WK-RETAIN-DAYS         PIC  9(04)          VALUE  30.
+       01  WK-TODAY8              PIC  9(08)          VALUE  ZERO.
+       01  WK-TODAY-INT           PIC  9(08)          VALUE  ZERO.
+       01  WK-CUTOFF-INT          PIC  9(08)          VALUE  ZERO.
+       01  WK-CUTOFF8             PIC  9(08)          VALUE  ZERO.
+       01  WK-ARC-NAME            PIC   X(120)        VALUE  SPACE.
+       01  WK-PURGE-NAME          PIC   X(120)        VALUE  SPACE.
+       01  WK-PURGE-STAT          PIC  9(9)  COMP-5   VALUE  ZERO.
+      *
+      ********************************************************
+      *  売上ファイル世代退避
+      ********************************************************
+       PROCEDURE                  DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  COPY-RTN  UNTIL  SRC-END-FLG  =  "1".
+           PERFORM  PURGE-RTN.
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      * 開始処理
+      ********************************************************
+       INIT-RTN                   SECTION.
+           DISPLAY  "*** KUBM095 START ***".
+           ACCEPT  WK-ARC-DIR  FROM  ENVIRONMENT  "KUBM095_ARCDIR".
+           IF  WK-ARC-DIR  =  SPACE
+             MOVE  "."  TO  WK-ARC-DIR
+           END-IF.
+           ACCEPT  WK-RETAIN-DAYS-X
+             FROM  ENVIRONMENT  "KUBM095_RETAIN_DAYS".
+           IF  WK-RETAIN-DAYS-X  IS  NUMERIC
+             AND  WK-RETAIN-DAYS-X  NOT  =  SPACE
+             MOVE  WK-RETAIN-DAYS-X  TO  WK-RETAIN-DAYS
+           ELSE
+             MOVE  30              TO  WK-RETAIN-DAYS
+           END-IF.
+           ACCEPT  WK-TODAY8  FROM  DATE  YYYYMMDD.
+           STRING  FUNCTION  TRIM  (WK-ARC-DIR)  DELIMITED  BY  SIZE
+                   "/KUCF010."                   DELIMITED  BY  SIZE
+                   WK-TODAY8                     DELIMITED  BY  SIZE
+                   INTO  WK-ARC-NAME
+           END-STRING.
+           OPEN  INPUT   SRC-FILE.
+           OPEN  OUTPUT  ARC-FILE.
+           PERFORM  READ-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 入力処理
+      ********************************************************
+       READ-RTN                   SECTION.
+           READ  SRC-FILE
+             AT  END
+               MOVE  "1"  TO  SRC-END-FLG
+             NOT  AT  END
+               ADD  +1  TO  SRC-CNT
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 退避コピー処理
+      ********************************************************
+       COPY-RTN                   SECTION.
+           MOVE  SRC-REC  TO  ARC-REC.
+           WRITE  ARC-REC.
+           PERFORM  READ-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 保存期間超過世代削除処理（保存期間日数ちょうど前の日付の
+      * 世代ファイルのみを削除する、日次運用を前提としたローリ
+      * ング削除）
+      ********************************************************
+       PURGE-RTN                  SECTION.
+           COMPUTE  WK-TODAY-INT  =
+                    FUNCTION  INTEGER-OF-DATE  (WK-TODAY8).
+           COMPUTE  WK-CUTOFF-INT  =  WK-TODAY-INT  -  WK-RETAIN-DAYS.
+           COMPUTE  WK-CUTOFF8  =
+                    FUNCTION  DATE-OF-INTEGER  (WK-CUTOFF-INT).
+           STRING  FUNCTION  TRIM  (WK-ARC-DIR)  DELIMITED  BY  SIZE
+                   "/KUCF010."                   DELIMITED  BY  SIZE
+                   WK-CUTOFF8                    DELIMITED  BY  SIZE
+                   INTO  WK-PURGE-NAME
+           END-STRING.
+           CALL  "CBL_DELETE_FILE"  USING  WK-PURGE-NAME
+             RETURNING  WK-PURGE-STAT
+           END-CALL.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 終了処理
+      ********************************************************
+       TERM-RTN                   SECTION.
+           CLOSE  SRC-FILE  ARC-FILE.
+           DISPLAY  "*** SRC-CNT="  SRC-CNT.
+           DISPLAY  "*** ARCHIVED TO "  WK-ARC-NAME.
+           DISPLAY  "*** RETAIN-DAYS="  WK-RETAIN-DAYS.
+           DISPLAY  "*** KUBM095  END ***".
+       EXT.
+           EXIT.
