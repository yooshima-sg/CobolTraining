@@ -0,0 +1,13 @@
+000010******************************************************************
+000020*    KJCF030 : 受注エラー履歴ファイル（エージング用）LRECL=42
+000030******************************************************************
+000040     03  JF030-JUCHU-NO-X.
+000050       05  JF030-JUCHU-NO            PIC  9(06).
+000060     03  JF030-DATA-KBN              PIC  X(01).
+000070     03  JF030-TOKU-COD              PIC  X(04).
+000080     03  JF030-SHOHIN-NO             PIC  X(05).
+000090     03  JF030-FIRST-DATE            PIC  9(08).
+000100     03  JF030-LAST-DATE             PIC  9(08).
+000110     03  JF030-ERR-KBN-TBL.
+000120       05  JF030-ERR-KBN             PIC  X(01)
+000130                                     OCCURS 10 TIMES.
