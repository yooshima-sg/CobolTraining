@@ -1,136 +1,209 @@
-       IDENTIFICATION             DIVISION.
-       PROGRAM-ID.                KJBM040.
-      ********************************************************
-      *  システム名   ：研修
-      * サブシステム名：受注
-      * プログラム名  ：受注データ得意先コードチェック
-      * 作成日／作成者：２０１３年４月３０日  システム技研
-      * 変更日／変更者：
-      *       変更内容：
-      ********************************************************
-       ENVIRONMENT                DIVISION.
-       INPUT-OUTPUT               SECTION.
-       FILE-CONTROL.
-           SELECT  ITF-FILE  ASSIGN  TO  EXTERNAL  ITF.
-           SELECT  IMF-FILE  ASSIGN  TO  EXTERNAL  IMF.
-           SELECT  OTF-FILE  ASSIGN  TO  EXTERNAL  OTF.
-      *
-       DATA                       DIVISION.
-       FILE                       SECTION.
-       FD  ITF-FILE.
-       01  ITF-REC.
-           COPY  KJCF020.
-       FD  IMF-FILE.
-       01  IMF-REC.
-           COPY  KCCFTOK.
-       FD  OTF-FILE.
-       01  OTF-REC.
-           COPY  KJCF020.
-      *
-       WORKING-STORAGE            SECTION.
-       01  WK-ITF-KEY             PIC   X(4)  VALUE  LOW-VALUE.
-       01  WK-IMF-KEY             PIC   X(4)  VALUE  LOW-VALUE.
-       01  WK-OLD-ITF-KEY         PIC   X(4)  VALUE  LOW-VALUE.
-       01  ITF-CNT                PIC  S9(9)  VALUE  +0.
-       01  IMF-CNT                PIC  S9(9)  VALUE  +0.
-       01  OTF-CNT                PIC  S9(9)  VALUE  +0.
-      *
-      ********************************************************
-      *  受注データ得意先コードチェック
-      ********************************************************
-       PROCEDURE                  DIVISION.
-           PERFORM  INIT-RTN.
-           PERFORM  TOKU-CHECK-RTN  UNTIL  WK-ITF-KEY  =  HIGH-VALUE.
-           PERFORM  TERM-RTN.
-           STOP  RUN.
-      ********************************************************
-      *  開始処理
-      ********************************************************
-       INIT-RTN                   SECTION.
-           DISPLAY  "*** KJBM040 START ***".
-           OPEN  INPUT   ITF-FILE  IMF-FILE.
-           OPEN  OUTPUT  OTF-FILE.
-           PERFORM  ITF-READ-RTN.
-           PERFORM  IMF-READ-RTN.
-       EXT.
-           EXIT.
-      ********************************************************
-      *  トラン入力処理
-      ********************************************************
-       ITF-READ-RTN               SECTION.
-           READ  ITF-FILE  AT  END
-               MOVE  HIGH-VALUE  TO  WK-ITF-KEY
-           NOT  AT  END
-               MOVE  JF020-TOKU-COD  OF  ITF-FILE  TO  WK-ITF-KEY
-               ADD   +1   TO   ITF-CNT
-           END-READ.
-       EXT.
-           EXIT.
-      ********************************************************
-      *  マスタ入力処理
-      ********************************************************
-       IMF-READ-RTN               SECTION.
-           READ  IMF-FILE  AT  END
-               MOVE  HIGH-VALUE  TO  WK-IMF-KEY
-           NOT  AT  END
-               MOVE  CFTOK-TOKU-COD  TO  WK-IMF-KEY
-               ADD   +1   TO   IMF-CNT
-           END-READ.
-       EXT.
-           EXIT.
-      ********************************************************
-      *  得意先チェック処理
-      ********************************************************
-       TOKU-CHECK-RTN             SECTION.
-           EVALUATE  TRUE
-             WHEN  WK-ITF-KEY  =  WK-IMF-KEY
-               MOVE  WK-ITF-KEY  TO  WK-OLD-ITF-KEY
-               PERFORM  MATCH-RTN
-               PERFORM  ITF-READ-RTN
-             WHEN  WK-ITF-KEY  <  WK-IMF-KEY
-               MOVE  WK-ITF-KEY  TO  WK-OLD-ITF-KEY
-               PERFORM  UN-MATCH-RTN
-               PERFORM  ITF-READ-RTN
-             WHEN  WK-ITF-KEY  >  WK-IMF-KEY
-               PERFORM  IMF-READ-RTN
-           END-EVALUATE.
-       EXT.
-           EXIT.
-      ********************************************************
-      *  マッチ処理
-      ********************************************************
-       MATCH-RTN                  SECTION.
-           IF  JF020-ERR-KBN  OF  ITF-REC  (4)  =  SPACE
-             MOVE  CFTOK-TOKU-MEI  TO  JF020-TOKU-MEI  OF  ITF-REC
-           END-IF.
-           PERFORM  WRITE-RTN.
-       EXT.
-           EXIT.
-      ********************************************************
-      *  アンマッチ処理
-      ********************************************************
-       UN-MATCH-RTN               SECTION.
-           IF  JF020-ERR-KBN  OF  ITF-REC  (4)  =  SPACE
-             MOVE  "2"  TO  JF020-ERR-KBN  OF  ITF-REC  (4)
-           END-IF.
-           PERFORM  WRITE-RTN.
-       EXT.
-           EXIT.
-      ********************************************************
-      *  出力処理
-      ********************************************************
-       WRITE-RTN                   SECTION.
-           MOVE  ITF-REC  TO  OTF-REC.
-           WRITE  OTF-REC.
-           ADD  +1  TO  OTF-CNT.
-      ********************************************************
-      *  終了処理
-      ********************************************************
-       TERM-RTN                    SECTION.
-           CLOSE  ITF-FILE  IMF-FILE  OTF-FILE.
-           DISPLAY  "*** ITF-CNT="  ITF-CNT.
-           DISPLAY  "*** IMF-CNT="  IMF-CNT.
-           DISPLAY  "*** OTF-CNT="  OTF-CNT.
-           DISPLAY  "*** KJBM040  END ***".
-       EXT.
-           EXIT.
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KJBM040.
+      ********************************************************
+      *  システム名   ：研修
+      * サブシステム名：受注
+      * プログラム名  ：受注データ得意先コードチェック
+      * 作成日／作成者：２０１３年４月３０日  システム技研
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+           SELECT  ITF-FILE  ASSIGN  TO  EXTERNAL  ITF.
+           SELECT  IMF-FILE  ASSIGN  TO  EXTERNAL  IMF
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFTOK-TOKU-COD.
+           SELECT  SHK-FILE  ASSIGN  TO  EXTERNAL  SHK
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFSHK-KEY.
+           SELECT  OTF-FILE  ASSIGN  TO  EXTERNAL  OTF.
+           SELECT  CTL-FILE  ASSIGN  TO  EXTERNAL  CTL.
+           SELECT  RUN-FILE  ASSIGN  TO  EXTERNAL  RNS
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFRUN-PGM-ID.
+      *
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY  KJCF020.
+       FD  IMF-FILE.
+       01  IMF-REC.
+           COPY  KCCFTOK.
+       FD  SHK-FILE.
+       01  SHK-REC.
+           COPY  KCCFSHK.
+       FD  OTF-FILE.
+       01  OTF-REC.
+           COPY  KJCF020.
+       FD  CTL-FILE.
+       01  CTL-REC.
+           COPY  KJCF060.
+       FD  RUN-FILE.
+       01  RUN-REC.
+           COPY  KCCFRUN.
+      *
+       WORKING-STORAGE            SECTION.
+       01  ITF-END-FLG            PIC   X(1)  VALUE  "0".
+       01  ITF-CNT                PIC  S9(9)  VALUE  +0.
+       01  IMF-CNT                PIC  S9(9)  VALUE  +0.
+       01  SHK-CNT                PIC  S9(9)  VALUE  +0.
+       01  OTF-CNT                PIC  S9(9)  VALUE  +0.
+       01  WK-SHINYOU-GAKU        PIC S9(10)  VALUE  +0.
+      *
+      ********************************************************
+      *  受注データ得意先コードチェック
+      *  （得意先マスタをキー指定ランダム読みするため、ITFの
+      *    事前ソートは不要）
+      ********************************************************
+       PROCEDURE                  DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  ITF-READ-RTN.
+           PERFORM  TOKU-CHECK-RTN  UNTIL  ITF-END-FLG  =  "1".
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      *  開始処理
+      ********************************************************
+       INIT-RTN                   SECTION.
+           DISPLAY  "*** KJBM040 START ***".
+           OPEN  INPUT   ITF-FILE.
+           OPEN  INPUT   IMF-FILE.
+           OPEN  INPUT   SHK-FILE.
+           OPEN  OUTPUT  OTF-FILE.
+           OPEN  EXTEND  CTL-FILE.
+           OPEN  I-O     RUN-FILE.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  トラン入力処理
+      ********************************************************
+       ITF-READ-RTN               SECTION.
+           READ  ITF-FILE  AT  END
+               MOVE  "1"  TO  ITF-END-FLG
+           NOT  AT  END
+               ADD   +1   TO   ITF-CNT
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  得意先チェック処理（得意先マスタをキー指定でランダムに読む）
+      ********************************************************
+       TOKU-CHECK-RTN             SECTION.
+           MOVE  JF020-TOKU-COD  OF  ITF-REC  TO  CFTOK-TOKU-COD.
+           READ  IMF-FILE
+             INVALID  KEY
+               PERFORM  UN-MATCH-RTN
+             NOT  INVALID  KEY
+               ADD    +1        TO  IMF-CNT
+               PERFORM  MATCH-RTN
+           END-READ.
+           PERFORM  WRITE-RTN.
+           PERFORM  ITF-READ-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  マッチ処理
+      ********************************************************
+       MATCH-RTN                  SECTION.
+           IF  JF020-ERR-KBN  OF  ITF-REC  (4)  =  SPACE
+             MOVE  CFTOK-TOKU-MEI  TO  JF020-TOKU-MEI  OF  ITF-REC
+             PERFORM  CREDIT-CHECK-RTN
+             PERFORM  SHIP-MATCH-RTN
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  出荷先マッチ処理（出荷先コード未指定の場合は請求先と
+      *  同一場所へ出荷するものとして得意先名を転記する）
+      ********************************************************
+       SHIP-MATCH-RTN              SECTION.
+           IF  JF020-SHIP-COD  OF  ITF-REC  =  SPACE
+             MOVE  CFTOK-TOKU-MEI  TO  JF020-SHIP-MEI  OF  ITF-REC
+           ELSE
+             MOVE  JF020-TOKU-COD  OF  ITF-REC  TO  CFSHK-TOKU-COD
+             MOVE  JF020-SHIP-COD  OF  ITF-REC  TO  CFSHK-SHIP-COD
+             READ  SHK-FILE
+               INVALID  KEY
+                 MOVE  SPACE  TO  JF020-SHIP-MEI  OF  ITF-REC
+               NOT  INVALID  KEY
+                 ADD    +1           TO  SHK-CNT
+                 MOVE  CFSHK-SHIP-MEI  TO  JF020-SHIP-MEI  OF  ITF-REC
+             END-READ
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  与信限度額チェック処理（限度額が設定されている得意先
+      *  のみ、売掛残高＋今回受注金額が限度額を超えたら与信
+      *  ホールドのエラー区分(7)を立てる）
+      ********************************************************
+       CREDIT-CHECK-RTN           SECTION.
+           IF  CFTOK-CREDIT-LIMIT  NOT  =  ZERO
+             COMPUTE  WK-SHINYOU-GAKU  =  CFTOK-URIKAKE-ZAN  +
+                      JF020-KINGAKU  OF  ITF-REC
+             IF  WK-SHINYOU-GAKU  >  CFTOK-CREDIT-LIMIT
+               MOVE  "1"  TO  JF020-ERR-KBN  OF  ITF-REC  (7)
+             END-IF
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  アンマッチ処理
+      ********************************************************
+       UN-MATCH-RTN               SECTION.
+           IF  JF020-ERR-KBN  OF  ITF-REC  (4)  =  SPACE
+             MOVE  "2"  TO  JF020-ERR-KBN  OF  ITF-REC  (4)
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  出力処理
+      ********************************************************
+       WRITE-RTN                   SECTION.
+           MOVE  ITF-REC  TO  OTF-REC.
+           WRITE  OTF-REC.
+           ADD  +1  TO  OTF-CNT.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  終了処理
+      ********************************************************
+       TERM-RTN                    SECTION.
+           MOVE  SPACE    TO  CTL-REC.
+           MOVE  "KJBM040" TO  CTL-PGM-ID.
+           MOVE  ITF-CNT  TO  CTL-IN-CNT.
+           MOVE  OTF-CNT  TO  CTL-OUT-CNT.
+           WRITE  CTL-REC.
+           PERFORM  RUN-STATE-RTN.
+           CLOSE  ITF-FILE  IMF-FILE  SHK-FILE  OTF-FILE  CTL-FILE
+                  RUN-FILE.
+           DISPLAY  "*** ITF-CNT="  ITF-CNT.
+           DISPLAY  "*** IMF-CNT="  IMF-CNT.
+           DISPLAY  "*** SHK-CNT="  SHK-CNT.
+           DISPLAY  "*** OTF-CNT="  OTF-CNT.
+           DISPLAY  "*** KJBM040  END ***".
+       EXT.
+           EXIT.
+      ********************************************************
+      *  実行状態更新処理
+      ********************************************************
+       RUN-STATE-RTN               SECTION.
+           MOVE  "KJBM040"  TO  CFRUN-PGM-ID.
+           READ  RUN-FILE
+             INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               WRITE  RUN-REC
+             NOT  INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               REWRITE  RUN-REC
+           END-READ.
+       EXT.
+           EXIT.
