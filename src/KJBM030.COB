@@ -1,154 +1,404 @@
-       IDENTIFICATION              DIVISION.
-       PROGRAM-ID.                 KJBM030.
-      ********************************************************
-      *  システム名        ：研修
-      *  サブシステム名    ：受注
-      *  プログラム名      ：受注データ商品番号チェック
-      *  作成日／作成者    ：２０１３年４月３０日  システム技研
-      *  変更日／変更者    ：
-      *        変更内容    ：
-      ********************************************************
-       ENVIRONMENT                 DIVISION.
-       INPUT-OUTPUT                SECTION.
-       FILE-CONTROL.
-           SELECT  ITF-FILE  ASSIGN  TO  EXTERNAL  ITF.
-           SELECT  IMF-FILE  ASSIGN  TO  EXTERNAL  IMF.
-           SELECT  OTF-FILE  ASSIGN  TO  EXTERNAL  OTF.
-      *
-       DATA                        DIVISION.
-       FILE                        SECTION.
-       FD  ITF-FILE.
-       01  ITF-REC.
-           COPY  KJCF020.
-       FD  IMF-FILE.
-       01  IMF-REC.
-           COPY  KCCFSHO.
-       FD  OTF-FILE.
-       01  OTF-REC.
-           COPY  KJCF020.
-      *
-       WORKING-STORAGE             SECTION.
-       01  WK-ITF-KEY              PIC  X(5)          VALUE  LOW-VALUE.
-       01  WK-OLD-ITF-KEY          PIC  X(5)          VALUE  LOW-VALUE.
-       01  WK-IMF-KEY              PIC  X(5)          VALUE  LOW-VALUE.
-       01  ITF-CNT                 PIC S9(9)  COMP-3  VALUE   +0.
-       01  IMF-CNT                 PIC S9(9)  COMP-3  VALUE   +0.
-       01  OTF-CNT                 PIC S9(9)  COMP-3  VALUE   +0.
-      *
-      ********************************************************
-      *  受注データ商品番号チェック
-      ********************************************************
-       PROCEDURE                   DIVISION.
-           PERFORM  INIT-RTN.
-           PERFORM  MATCHING-RTN   UNTIL  WK-ITF-KEY  =  HIGH-VALUE.
-           PERFORM  TERM-RTN.
-           STOP  RUN.
-      ********************************************************
-      *  開始処理
-      ********************************************************
-       INIT-RTN                    SECTION.
-           DISPLAY  "*** KJBM030 START ***".
-           OPEN  INPUT   ITF-FILE  IMF-FILE.
-           OPEN  OUTPUT  OTF-FILE.
-           PERFORM  IMF-READ-RTN.
-           PERFORM  ITF-READ-RTN.
-       EXT.
-           EXIT.
-      *********************************************************
-      *  マスタファイル入力処理
-      *********************************************************
-       IMF-READ-RTN                SECTION.
-           READ  IMF-FILE  AT  END
-             MOVE  HIGH-VALUE       TO  WK-IMF-KEY
-           NOT  AT  END
-             MOVE  CFSHO-SHOHIN-NO  TO  WK-IMF-KEY
-             ADD        +1          TO  IMF-CNT
-           END-READ.
-       EXT.
-           EXIT.
-      *********************************************************
-      *  トランザクションファイル入力処理
-      *********************************************************
-       ITF-READ-RTN                SECTION.
-           READ  ITF-FILE  AT  END
-             MOVE  HIGH-VALUE                   TO  WK-ITF-KEY
-           NOT  AT  END
-             MOVE  JF020-SHOHIN-NO  OF ITF-REC  TO  WK-ITF-KEY
-             ADD           +1                   TO  ITF-CNT
-           END-READ.
-       EXT.
-           EXIT.
-      *********************************************************
-      *  突合処理
-      *********************************************************
-       MATCHING-RTN               SECTION.
-           IF  (WK-ITF-KEY  NOT =  HIGH-VALUE)
-           AND (JF020-ERR-KBN OF ITF-REC (5)  NOT =  SPACE)
-             PERFORM  OTF-WRITE-RTN
-             PERFORM  ITF-READ-RTN
-           ELSE
-             EVALUATE  TRUE
-      *      マッチした場合
-             WHEN  (WK-ITF-KEY  =  WK-IMF-KEY)
-               MOVE  WK-ITF-KEY  TO  WK-OLD-ITF-KEY
-               PERFORM  MATCH-RTN
-               PERFORM  OTF-WRITE-RTN
-               PERFORM  ITF-READ-RTN
-      *
-             WHEN  (WK-ITF-KEY  <  WK-IMF-KEY)
-               MOVE  WK-ITF-KEY  TO  WK-OLD-ITF-KEY
-               PERFORM  ITF-UNMATCH-RTN
-               PERFORM  OTF-WRITE-RTN
-               PERFORM  ITF-READ-RTN
-      *
-             WHEN  OTHER
-               PERFORM  IMF-READ-RTN
-             END-EVALUATE
-           END-IF.
-       EXT.
-           EXIT.
-      *********************************************************
-      *  マッチ処理
-      *********************************************************
-       MATCH-RTN                   SECTION.
-           IF  JF020-ERR-KBN  OF  ITF-REC  (5)  =  SPACE
-             MOVE  CFSHO-SHOHIN-MEI  TO  JF020-SHOHIN-MEI  OF  ITF-REC
-             IF  JF020-ERR-KBN  OF  ITF-REC  (6)  =  SPACE
-                 COMPUTE  JF020-KINGAKU  OF  ITF-REC  =
-                          JF020-SURYO  OF  ITF-REC  *  CFSHO-TANKA
-                 END-COMPUTE
-             ELSE
-                 MOVE  +0  TO  JF020-KINGAKU  OF  ITF-REC
-             END-IF
-           END-IF.
-       EXT.
-           EXIT.
-      *********************************************************
-      *  ＩＴＦアンマッチ処理
-      *********************************************************
-       ITF-UNMATCH-RTN                SECTION.
-           IF  JF020-ERR-KBN  OF  ITF-REC  (5)  =  SPACE
-             MOVE  "2"  TO  JF020-ERR-KBN  OF  ITF-REC  (5)
-           END-IF.
-       EXT.
-           EXIT.
-      *********************************************************
-      *  出力処理
-      *********************************************************
-       OTF-WRITE-RTN               SECTION.
-           MOVE   ITF-REC  TO  OTF-REC.
-           WRITE  OTF-REC.
-           ADD    +1       TO  OTF-CNT.
-       EXT.
-           EXIT.
-      *********************************************************
-      *  終了処理
-      *********************************************************
-       TERM-RTN                    SECTION.
-           CLOSE  ITF-FILE  IMF-FILE  OTF-FILE.
-           DISPLAY  "*** ITF="  ITF-CNT.
-           DISPLAY  "*** IMF="  IMF-CNT.
-           DISPLAY  "*** OTF="  OTF-CNT.
-           DISPLAY  "*** KJBM030  END ***".
-       EXT.
-           EXIT.
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 KJBM030.
+      ********************************************************
+      *  システム名        ：研修
+      *  サブシステム名    ：受注
+      *  プログラム名      ：受注データ商品番号チェック
+      *  作成日／作成者    ：２０１３年４月３０日  システム技研
+      *  変更日／変更者    ：
+      *        変更内容    ：
+      ********************************************************
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  ITF-FILE  ASSIGN  TO  EXTERNAL  ITF.
+           SELECT  IMF-FILE  ASSIGN  TO  EXTERNAL  IMF
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFSHO-SHOHIN-NO.
+           SELECT  FXR-FILE  ASSIGN  TO  EXTERNAL  FXR
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFFXR-CURRENCY.
+           SELECT  OTF-FILE  ASSIGN  TO  EXTERNAL  OTF.
+           SELECT  CTL-FILE  ASSIGN  TO  EXTERNAL  CTL.
+           SELECT  RUN-FILE  ASSIGN  TO  EXTERNAL  RNS
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFRUN-PGM-ID.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY  KJCF020.
+       FD  IMF-FILE.
+       01  IMF-REC.
+           COPY  KCCFSHO.
+       FD  FXR-FILE.
+       01  FXR-REC.
+           COPY  KCCFFXR.
+       FD  OTF-FILE.
+       01  OTF-REC.
+           COPY  KJCF020.
+       FD  CTL-FILE.
+       01  CTL-REC.
+           COPY  KJCF060.
+       FD  RUN-FILE.
+       01  RUN-REC.
+           COPY  KCCFRUN.
+      *
+       WORKING-STORAGE             SECTION.
+       01  ITF-END-FLG             PIC  X(1)          VALUE  "0".
+       01  ITF-CNT                 PIC S9(9)  COMP-3  VALUE   +0.
+       01  IMF-CNT                 PIC S9(9)  COMP-3  VALUE   +0.
+       01  OTF-CNT                 PIC S9(9)  COMP-3  VALUE   +0.
+       01  WK-ORDER-DATE8           PIC  9(08)          VALUE  ZERO.
+       01  WK-BEST-EFF-DATE         PIC  9(08)          VALUE  ZERO.
+       01  WK-TANKA                 PIC S9(05)V9(2)      VALUE  ZERO.
+       01  WK-HIST-IDX              PIC S9(4)  COMP-3  VALUE   +0.
+       01  WK-NOKORI-SURYO          PIC  9(05)          VALUE  ZERO.
+      *    単位区分をケースマスタの基本単位数量へ換算した数量
+       01  WK-BASE-SURYO            PIC  9(07)          VALUE  ZERO.
+      *    通貨換算用（商品マスタの建値通貨と受注の通貨コードが
+      *    異なる場合、それぞれの対円レートを読んで金額を換算する。
+      *    マスタ未登録の通貨はレート１として扱う）
+       01  WK-FXR-FROM-RATE         PIC  9(03)V9(4)     VALUE  1.
+       01  WK-FXR-TO-RATE           PIC  9(03)V9(4)     VALUE  1.
+      *    受注単価とマスタ単価の差異チェック用（許容差異率10％。
+      *    超過時は処理を止めず、警告区分(10)を立てるのみとする）
+       01  WK-TANKA-HENSA-LIMIT     PIC  9(03)          VALUE  10.
+       01  WK-TANKA-SA              PIC S9(05)V9(2)      VALUE  ZERO.
+       01  WK-TANKA-HENSA-RITU      PIC  9(05)V9(2)      VALUE  ZERO.
+      *    引当倉庫の選択結果（"01"＝本社倉庫、"02"＝第二倉庫）。
+      *    在庫引当・分割出荷処理は以後この２項目だけを見て動く
+      *    ため、どちらの倉庫から引き当てたかを意識せずに済む
+       01  WK-WHS-COD               PIC  X(02)          VALUE  "01".
+       01  WK-WHS-ZAIKO-SURYO       PIC S9(07)          VALUE  ZERO.
+      *
+      ********************************************************
+      *  受注データ商品番号チェック
+      *  （商品マスタをキー指定ランダム読みするため、ITFの事前
+      *    ソートは不要。受注データは受信順のまま処理できる）
+      ********************************************************
+       PROCEDURE                   DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  ITF-READ-RTN.
+           PERFORM  MATCHING-RTN   UNTIL  ITF-END-FLG  =  "1".
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      *  開始処理
+      ********************************************************
+       INIT-RTN                    SECTION.
+           DISPLAY  "*** KJBM030 START ***".
+           OPEN  INPUT   ITF-FILE.
+           OPEN  I-O     IMF-FILE.
+           OPEN  INPUT   FXR-FILE.
+           OPEN  OUTPUT  OTF-FILE.
+           OPEN  I-O     RUN-FILE.
+           OPEN  EXTEND  CTL-FILE.
+       EXT.
+           EXIT.
+      *********************************************************
+      *  トランザクションファイル入力処理
+      *********************************************************
+       ITF-READ-RTN                SECTION.
+           READ  ITF-FILE  AT  END
+             MOVE  "1"  TO  ITF-END-FLG
+           NOT  AT  END
+             ADD           +1                   TO  ITF-CNT
+           END-READ.
+       EXT.
+           EXIT.
+      *********************************************************
+      *  突合処理（商品マスタをキー指定でランダムに読む）
+      *********************************************************
+       MATCHING-RTN               SECTION.
+           IF  JF020-ERR-KBN OF ITF-REC (5)  NOT =  SPACE
+             PERFORM  OTF-WRITE-RTN
+           ELSE
+             MOVE  JF020-SHOHIN-NO  OF  ITF-REC  TO  CFSHO-SHOHIN-NO
+             READ  IMF-FILE
+               INVALID  KEY
+                 PERFORM  ITF-UNMATCH-RTN
+               NOT  INVALID  KEY
+                 ADD    +1      TO  IMF-CNT
+                 PERFORM  MATCH-RTN
+             END-READ
+             PERFORM  OTF-WRITE-RTN
+           END-IF.
+           PERFORM  ITF-READ-RTN.
+       EXT.
+           EXIT.
+      *********************************************************
+      *  マッチ処理（商品マスタが廃番フラグ付きの場合は金額計算・
+      *  在庫引当を行わず、枠(5)へ区分"3"を立てて新規受注を止める）
+      *********************************************************
+       MATCH-RTN                   SECTION.
+           MOVE  CFSHO-SHOHIN-MEI  TO  JF020-SHOHIN-MEI  OF  ITF-REC.
+           IF  CFSHO-HAIBAN-FLG  =  "1"
+               MOVE  "3"  TO  JF020-ERR-KBN  OF  ITF-REC  (5)
+           END-IF.
+           IF  JF020-ERR-KBN  OF  ITF-REC  (5)  =  SPACE
+             AND  JF020-ERR-KBN  OF  ITF-REC  (6)  =  SPACE
+               PERFORM  EFF-TANKA-RTN
+               PERFORM  PRICE-HENSA-CHECK-RTN
+               PERFORM  UNIT-CONV-RTN
+               PERFORM  WHS-SELECT-RTN
+               PERFORM  ZAIKO-CHECK-RTN
+               PERFORM  UNIT-CONV-RTN
+               COMPUTE  JF020-KINGAKU  OF  ITF-REC  =
+                        WK-BASE-SURYO  *  WK-TANKA
+               END-COMPUTE
+               IF  JF020-CURRENCY  OF  ITF-REC  NOT  =  CFSHO-CURRENCY
+                   MOVE  CFSHO-CURRENCY          TO  CFFXR-CURRENCY
+                   READ  FXR-FILE
+                     INVALID  KEY
+                       MOVE  1  TO  WK-FXR-FROM-RATE
+                     NOT  INVALID  KEY
+                       MOVE  CFFXR-RATE  TO  WK-FXR-FROM-RATE
+                   END-READ
+                   MOVE  JF020-CURRENCY  OF  ITF-REC  TO  CFFXR-CURRENCY
+                   READ  FXR-FILE
+                     INVALID  KEY
+                       MOVE  1  TO  WK-FXR-TO-RATE
+                     NOT  INVALID  KEY
+                       MOVE  CFFXR-RATE  TO  WK-FXR-TO-RATE
+                   END-READ
+                   COMPUTE  JF020-KINGAKU  OF  ITF-REC  ROUNDED  =
+                            JF020-KINGAKU  OF  ITF-REC  *
+                            WK-FXR-FROM-RATE  /  WK-FXR-TO-RATE
+               END-IF
+           ELSE
+               MOVE  +0  TO  JF020-KINGAKU  OF  ITF-REC
+           END-IF.
+       EXT.
+           EXIT.
+      *********************************************************
+      *  単位換算処理（ケース単位（"2"）で受注された数量を、
+      *  在庫判定・金額計算で共通して使う基本単位数量WK-BASE-
+      *  SURYOへ換算する。在庫の引当・減算は必ずこの基本単位
+      *  数量を対象に行うこと（受注数量をそのまま在庫数量と
+      *  比較・減算しない）。ケース換算数量が未設定（０）の
+      *  商品マスタ行に対してケース単位で受注された場合、
+      *  換算後数量が０になり在庫判定・金額計算の両方が壊れて
+      *  しまうため、その場合は換算を行わず受注数量をそのまま
+      *  基本単位数量として扱う）
+      *********************************************************
+       UNIT-CONV-RTN                SECTION.
+           IF  JF020-UNIT-KBN  OF  ITF-REC  =  "2"
+             AND  CFSHO-CASE-SURYO  NOT  =  ZERO
+               COMPUTE  WK-BASE-SURYO  =
+                        JF020-SURYO  OF  ITF-REC  *
+                        CFSHO-CASE-SURYO
+           ELSE
+               MOVE  JF020-SURYO  OF  ITF-REC  TO  WK-BASE-SURYO
+           END-IF.
+       EXT.
+           EXIT.
+      *********************************************************
+      *  引当倉庫選択処理（本社倉庫（"01"）だけで受注数量（基本
+      *  単位数量WK-BASE-SURYO）を満たせればそこから引き当てる。
+      *  満たせない場合で第二倉庫（"02"）単独なら満たせるときは
+      *  そちらを使う。どちらか一方では満たせない場合（＝倉庫を
+      *  またいだ分割が必要な場合）は、従来どおり本社倉庫を対象
+      *  に在庫引当処理を行い、不足分は分割出荷・バックオーダー
+      *  とする（倉庫をまたぐ分割出荷は本リリースでは対象外）
+      *********************************************************
+       WHS-SELECT-RTN               SECTION.
+           IF  WK-BASE-SURYO  <=  CFSHO-ZAIKO-SURYO
+               MOVE  "01"            TO  WK-WHS-COD
+               MOVE  CFSHO-ZAIKO-SURYO  TO  WK-WHS-ZAIKO-SURYO
+           ELSE
+             IF  WK-BASE-SURYO  <=  CFSHO-ZAIKO-SURYO-WH2
+               MOVE  "02"            TO  WK-WHS-COD
+               MOVE  CFSHO-ZAIKO-SURYO-WH2  TO  WK-WHS-ZAIKO-SURYO
+             ELSE
+               MOVE  "01"            TO  WK-WHS-COD
+               MOVE  CFSHO-ZAIKO-SURYO  TO  WK-WHS-ZAIKO-SURYO
+             END-IF
+           END-IF.
+           MOVE  WK-WHS-COD          TO  JF020-WHS-COD  OF  ITF-REC.
+       EXT.
+           EXIT.
+      *********************************************************
+      *  在庫引当処理（在庫数量が受注数量に満たない場合、在庫が
+      *  残っていれば引当可能な数量だけを出荷連番１として確定
+      *  させ、残数量は分割出荷処理で出荷連番２の入庫待ち行と
+      *  する。在庫が全く無い場合は従来どおり全数バックオーダー
+      *  とし、引当できた場合は在庫数量を減算する。対象倉庫は
+      *  WHS-SELECT-RTNが選んだWK-WHS-COD／WK-WHS-ZAIKO-SURYO）
+      *********************************************************
+       ZAIKO-CHECK-RTN              SECTION.
+           IF  WK-BASE-SURYO  >  WK-WHS-ZAIKO-SURYO
+             IF  WK-WHS-ZAIKO-SURYO  >  ZERO
+               PERFORM  ZAIKO-PARTIAL-RTN
+             ELSE
+               MOVE  "1"  TO  JF020-ERR-KBN  OF  ITF-REC  (9)
+             END-IF
+           ELSE
+               SUBTRACT  WK-BASE-SURYO  FROM
+                         WK-WHS-ZAIKO-SURYO
+               PERFORM  WHS-WRITEBACK-RTN
+           END-IF.
+       EXT.
+           EXIT.
+      *********************************************************
+      *  分割出荷処理（引当可能数量（基本単位）を出荷連番１として
+      *  このまま出荷、残数量（基本単位）は出荷連番２のバック
+      *  オーダー行として別途出力し、元の受注は残数量分だけ入庫
+      *  待ちで残る。ケース単位のまま端数を割り振ることはできない
+      *  ため、両方の出荷連番とも以後は基本単位（区分"1"）の数量
+      *  として扱う）
+      *********************************************************
+       ZAIKO-PARTIAL-RTN            SECTION.
+           COMPUTE  WK-NOKORI-SURYO  =  WK-BASE-SURYO  -
+                    WK-WHS-ZAIKO-SURYO.
+           MOVE  ITF-REC            TO  OTF-REC.
+           MOVE  2                  TO  JF020-SHIP-SEQ  OF  OTF-REC.
+           MOVE  WK-NOKORI-SURYO    TO  JF020-SURYO     OF  OTF-REC.
+           MOVE  "1"                TO  JF020-UNIT-KBN  OF  OTF-REC.
+           MOVE  "1"                TO  JF020-ERR-KBN   OF  OTF-REC  (9).
+           COMPUTE  JF020-KINGAKU  OF  OTF-REC  =
+                    WK-NOKORI-SURYO  *  WK-TANKA.
+           IF  JF020-CURRENCY  OF  OTF-REC  NOT  =  CFSHO-CURRENCY
+               MOVE  CFSHO-CURRENCY          TO  CFFXR-CURRENCY
+               READ  FXR-FILE
+                 INVALID  KEY
+                   MOVE  1  TO  WK-FXR-FROM-RATE
+                 NOT  INVALID  KEY
+                   MOVE  CFFXR-RATE  TO  WK-FXR-FROM-RATE
+               END-READ
+               MOVE  JF020-CURRENCY  OF  OTF-REC  TO  CFFXR-CURRENCY
+               READ  FXR-FILE
+                 INVALID  KEY
+                   MOVE  1  TO  WK-FXR-TO-RATE
+                 NOT  INVALID  KEY
+                   MOVE  CFFXR-RATE  TO  WK-FXR-TO-RATE
+               END-READ
+               COMPUTE  JF020-KINGAKU  OF  OTF-REC  ROUNDED  =
+                        JF020-KINGAKU  OF  OTF-REC  *
+                        WK-FXR-FROM-RATE  /  WK-FXR-TO-RATE
+           END-IF.
+           WRITE  OTF-REC.
+           ADD  +1  TO  OTF-CNT.
+           MOVE  1                  TO  JF020-SHIP-SEQ  OF  ITF-REC.
+           MOVE  WK-WHS-ZAIKO-SURYO  TO  JF020-SURYO     OF  ITF-REC.
+           MOVE  "1"                 TO  JF020-UNIT-KBN  OF  ITF-REC.
+           MOVE  ZERO               TO  WK-WHS-ZAIKO-SURYO.
+           PERFORM  WHS-WRITEBACK-RTN.
+       EXT.
+           EXIT.
+      *********************************************************
+      *  倉庫在庫書き戻し処理（引当・減算後のWK-WHS-ZAIKO-SURYOを
+      *  WK-WHS-CODが示す実際のマスタ項目へ戻してからREWRITEする）
+      *********************************************************
+       WHS-WRITEBACK-RTN            SECTION.
+           IF  WK-WHS-COD  =  "02"
+               MOVE  WK-WHS-ZAIKO-SURYO  TO  CFSHO-ZAIKO-SURYO-WH2
+           ELSE
+               MOVE  WK-WHS-ZAIKO-SURYO  TO  CFSHO-ZAIKO-SURYO
+           END-IF.
+           REWRITE  IMF-REC.
+       EXT.
+           EXIT.
+      *********************************************************
+      *  受注日現在の適用単価判定処理（受注日が現行単価の適用
+      *  開始日より前の場合は、履歴テーブルから受注日時点で
+      *  有効だった単価を探す。該当が無ければ現行単価を使う）
+      *********************************************************
+       EFF-TANKA-RTN                SECTION.
+           MOVE  JF020-JUCHU-DATE  OF  ITF-REC  TO  WK-ORDER-DATE8.
+           MOVE  CFSHO-TANKA                    TO  WK-TANKA.
+           IF  CFSHO-TANKA-EFF-DATE  >  WK-ORDER-DATE8
+               MOVE  ZERO  TO  WK-BEST-EFF-DATE
+               PERFORM  VARYING  WK-HIST-IDX  FROM  1  BY  1
+                 UNTIL  WK-HIST-IDX  >  5
+                 IF  CFSHO-HIST-EFF-DATE  (WK-HIST-IDX)  NOT  =  ZERO
+                   AND  CFSHO-HIST-EFF-DATE  (WK-HIST-IDX)
+                          NOT  >  WK-ORDER-DATE8
+                   AND  CFSHO-HIST-EFF-DATE  (WK-HIST-IDX)
+                          >  WK-BEST-EFF-DATE
+                     MOVE  CFSHO-HIST-EFF-DATE  (WK-HIST-IDX)  TO
+                           WK-BEST-EFF-DATE
+                     MOVE  CFSHO-HIST-TANKA     (WK-HIST-IDX)  TO
+                           WK-TANKA
+                 END-IF
+               END-PERFORM
+           END-IF.
+       EXT.
+           EXIT.
+      *********************************************************
+      *  単価差異チェック処理（受注に見積単価が入力されている
+      *  場合のみ、適用単価との差異率を計算し、許容範囲を超えた
+      *  ら警告区分を立てる。金額は従来どおりマスタ単価で計算
+      *  するため、受注は処理を継続しつつ確認対象として残る）
+      *********************************************************
+       PRICE-HENSA-CHECK-RTN        SECTION.
+           IF  JF020-TANKA  OF  ITF-REC  NOT  =  ZERO
+             AND  WK-TANKA  NOT  =  ZERO
+               COMPUTE  WK-TANKA-SA  =
+                        JF020-TANKA  OF  ITF-REC  -  WK-TANKA
+               IF  WK-TANKA-SA  <  ZERO
+                 COMPUTE  WK-TANKA-SA  =  WK-TANKA-SA  *  -1
+               END-IF
+               COMPUTE  WK-TANKA-HENSA-RITU  ROUNDED  =
+                        WK-TANKA-SA  *  100  /  WK-TANKA
+               IF  WK-TANKA-HENSA-RITU  >  WK-TANKA-HENSA-LIMIT
+                 MOVE  "1"  TO  JF020-ERR-KBN  OF  ITF-REC  (10)
+               END-IF
+           END-IF.
+       EXT.
+           EXIT.
+      *********************************************************
+      *  ＩＴＦアンマッチ処理
+      *********************************************************
+       ITF-UNMATCH-RTN                SECTION.
+           MOVE  "2"  TO  JF020-ERR-KBN  OF  ITF-REC  (5).
+       EXT.
+           EXIT.
+      *********************************************************
+      *  出力処理
+      *********************************************************
+       OTF-WRITE-RTN               SECTION.
+           MOVE   ITF-REC  TO  OTF-REC.
+           WRITE  OTF-REC.
+           ADD    +1       TO  OTF-CNT.
+       EXT.
+           EXIT.
+      *********************************************************
+      *  終了処理
+      *********************************************************
+       TERM-RTN                    SECTION.
+           MOVE  SPACE    TO  CTL-REC.
+           MOVE  "KJBM030" TO  CTL-PGM-ID.
+           MOVE  ITF-CNT  TO  CTL-IN-CNT.
+           MOVE  OTF-CNT  TO  CTL-OUT-CNT.
+           WRITE  CTL-REC.
+           PERFORM  RUN-STATE-RTN.
+           CLOSE  ITF-FILE  IMF-FILE  FXR-FILE  OTF-FILE  CTL-FILE
+                  RUN-FILE.
+           DISPLAY  "*** ITF="  ITF-CNT.
+           DISPLAY  "*** IMF="  IMF-CNT.
+           DISPLAY  "*** OTF="  OTF-CNT.
+           DISPLAY  "*** KJBM030  END ***".
+       EXT.
+           EXIT.
+      *********************************************************
+      *  実行状態更新処理
+      *********************************************************
+       RUN-STATE-RTN                SECTION.
+           MOVE  "KJBM030"  TO  CFRUN-PGM-ID.
+           READ  RUN-FILE
+             INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               WRITE  RUN-REC
+             NOT  INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               REWRITE  RUN-REC
+           END-READ.
+       EXT.
+           EXIT.
