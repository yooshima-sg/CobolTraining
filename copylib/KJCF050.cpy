@@ -0,0 +1,13 @@
+000010******************************************************************
+000020*    KJCF050 : 得意先マスタメンテナンス申請ファイル    LRECL=39
+000030******************************************************************
+000040     03  JF050-ACTION-KBN            PIC  X(01).
+000050     03  JF050-TOKU-COD              PIC  X(04).
+000060     03  JF050-TOKU-MEI              PIC  X(20).
+000070     03  JF050-CREDIT-LIMIT          PIC S9(09).
+000075*    得意先の取引通貨（CFTOK-CURRENCYへ設定する値）
+000078     03  JF050-CURRENCY              PIC  X(03).
+000079*    支払保留フラグ（CFTOK-HOLD-FLGへ設定する値。"1"＝保留、
+000079*    空白／"0"＝保留でない）
+000079     03  JF050-HOLD-FLG              PIC  X(01).
+000080     03  JF050-ERR-KBN               PIC  X(01).
