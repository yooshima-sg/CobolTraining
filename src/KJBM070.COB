@@ -0,0 +1,241 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 KJBM070.
+      ********************************************************
+      *  システム名        ：研修
+      *  サブシステム名    ：共通
+      *  プログラム名      ：商品マスタメンテナンス
+      *  作成日／作成者    ：２０２６年８月８日  システム技研
+      *  変更日／変更者    ：
+      *        変更内容    ：
+      ********************************************************
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  ITF-FILE  ASSIGN  TO  EXTERNAL  ITF.
+           SELECT  IMF-FILE  ASSIGN  TO  EXTERNAL  IMF
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFSHO-SHOHIN-NO.
+           SELECT  OTF-FILE  ASSIGN  TO  EXTERNAL  OTF.
+           SELECT  LOG-FILE  ASSIGN  TO  EXTERNAL  LOG.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY  KJCF040.
+       FD  IMF-FILE.
+       01  IMF-REC.
+           COPY  KCCFSHO.
+       FD  OTF-FILE.
+       01  OTF-REC.
+           COPY  KJCF040.
+       FD  LOG-FILE.
+       01  LOG-REC.
+           COPY  KCCFLOG.
+      *
+       WORKING-STORAGE             SECTION.
+       01  ITF-END-FLG             PIC  X(1)          VALUE  "0".
+       01  ITF-CNT                 PIC S9(9)  COMP-3  VALUE   +0.
+       01  ADD-CNT                 PIC S9(9)  COMP-3  VALUE   +0.
+       01  CHG-CNT                 PIC S9(9)  COMP-3  VALUE   +0.
+       01  DEL-CNT                 PIC S9(9)  COMP-3  VALUE   +0.
+       01  ERR-CNT                 PIC S9(9)  COMP-3  VALUE   +0.
+       01  WK-PC-DATE.
+         02  WK-PC-NEN             PIC   X(2).
+         02  WK-PC-TUKI            PIC   X(2).
+         02  WK-PC-NITI            PIC   X(2).
+           COPY  KCBS010P.
+       01  WK-RUN-DATE8            PIC  9(08)          VALUE  ZERO.
+       01  WK-HIST-IDX             PIC S9(4)  COMP-3  VALUE   +0.
+      *
+      ********************************************************
+      *  商品マスタメンテナンス（追加／変更／削除）
+      *  変更・削除前の値はＫＣＣＦＬＯＧへ監査ログとして記録する
+      ********************************************************
+       PROCEDURE                   DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  ITF-READ-RTN.
+           PERFORM  MENTE-RTN  UNTIL  ITF-END-FLG  =  "1".
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      *  開始処理
+      ********************************************************
+       INIT-RTN                    SECTION.
+           DISPLAY  "*** KJBM070 START ***".
+           OPEN  INPUT   ITF-FILE.
+           OPEN  I-O     IMF-FILE.
+           OPEN  OUTPUT  OTF-FILE.
+           OPEN  OUTPUT  LOG-FILE.
+           ACCEPT  WK-PC-DATE  FROM  DATE.
+           MOVE  ZERO        TO  S010-P1-Y1.
+           MOVE  WK-PC-NEN   TO  S010-D6-Y2.
+           MOVE  WK-PC-TUKI  TO  S010-D6-MM.
+           MOVE  WK-PC-NITI  TO  S010-D6-DD.
+           CALL  "KCBS010"  USING  KCBS010-P1.
+           MOVE  S010-DATE8  TO  WK-RUN-DATE8.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  トラン入力処理
+      ********************************************************
+       ITF-READ-RTN                SECTION.
+           READ  ITF-FILE  AT  END
+             MOVE  "1"  TO  ITF-END-FLG
+           NOT  AT  END
+             ADD   +1   TO   ITF-CNT
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  メンテナンス処理
+      ********************************************************
+       MENTE-RTN                   SECTION.
+           MOVE  ITF-REC  TO  OTF-REC.
+           MOVE  SPACE    TO  JF040-ERR-KBN  OF  OTF-REC.
+           EVALUATE  JF040-ACTION-KBN  OF  OTF-REC
+             WHEN  "A"
+               PERFORM  ADD-RTN
+             WHEN  "C"
+               PERFORM  CHANGE-RTN
+             WHEN  "D"
+               PERFORM  DELETE-RTN
+             WHEN  OTHER
+               MOVE  "1"  TO  JF040-ERR-KBN  OF  OTF-REC
+           END-EVALUATE.
+           IF  JF040-ERR-KBN  OF  OTF-REC  NOT  =  SPACE
+             ADD  +1  TO  ERR-CNT
+           END-IF.
+           WRITE  OTF-REC.
+           PERFORM  ITF-READ-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  追加処理
+      ********************************************************
+       ADD-RTN                     SECTION.
+           MOVE  JF040-SHOHIN-NO  OF  OTF-REC  TO  CFSHO-SHOHIN-NO.
+           READ  IMF-FILE
+             INVALID  KEY
+               MOVE  SPACE                          TO  IMF-REC
+               MOVE  JF040-SHOHIN-NO   OF  OTF-REC  TO  CFSHO-SHOHIN-NO
+               MOVE  JF040-SHOHIN-MEI  OF  OTF-REC  TO  CFSHO-SHOHIN-MEI
+               MOVE  JF040-TANKA       OF  OTF-REC  TO  CFSHO-TANKA
+               MOVE  WK-RUN-DATE8                   TO
+                     CFSHO-TANKA-EFF-DATE
+               MOVE  ZERO                           TO
+                     CFSHO-PRICE-HIST-TBL
+               MOVE  JF040-ZAIKO-SURYO  OF  OTF-REC  TO
+                     CFSHO-ZAIKO-SURYO
+               MOVE  JF040-ZAIKO-SURYO-WH2  OF  OTF-REC  TO
+                     CFSHO-ZAIKO-SURYO-WH2
+               MOVE  JF040-CASE-SURYO   OF  OTF-REC  TO
+                     CFSHO-CASE-SURYO
+               MOVE  JF040-CURRENCY     OF  OTF-REC  TO
+                     CFSHO-CURRENCY
+               IF  JF040-HAIBAN-FLG     OF  OTF-REC  =  "1"
+                 MOVE  "1"                          TO  CFSHO-HAIBAN-FLG
+               ELSE
+                 MOVE  SPACE                        TO  CFSHO-HAIBAN-FLG
+               END-IF
+               WRITE  IMF-REC
+               ADD    +1               TO  ADD-CNT
+               MOVE   SPACE            TO  LOG-BEFORE-IMAGE
+               MOVE   IMF-REC          TO  LOG-AFTER-IMAGE
+               PERFORM  LOG-WRITE-RTN
+             NOT  INVALID  KEY
+               MOVE  "2"  TO  JF040-ERR-KBN  OF  OTF-REC
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  変更処理
+      ********************************************************
+       CHANGE-RTN                  SECTION.
+           MOVE  JF040-SHOHIN-NO  OF  OTF-REC  TO  CFSHO-SHOHIN-NO.
+           READ  IMF-FILE
+             INVALID  KEY
+               MOVE  "2"  TO  JF040-ERR-KBN  OF  OTF-REC
+             NOT  INVALID  KEY
+               MOVE  IMF-REC                      TO  LOG-BEFORE-IMAGE
+               IF  JF040-TANKA  OF  OTF-REC  NOT  =  CFSHO-TANKA
+                 PERFORM  PRICE-HIST-RTN
+               END-IF
+               MOVE  JF040-SHOHIN-MEI  OF  OTF-REC TO  CFSHO-SHOHIN-MEI
+               MOVE  JF040-ZAIKO-SURYO OF  OTF-REC TO  CFSHO-ZAIKO-SURYO
+               MOVE  JF040-ZAIKO-SURYO-WH2  OF  OTF-REC  TO
+                     CFSHO-ZAIKO-SURYO-WH2
+               MOVE  JF040-CASE-SURYO  OF  OTF-REC TO  CFSHO-CASE-SURYO
+               MOVE  JF040-CURRENCY    OF  OTF-REC TO  CFSHO-CURRENCY
+               IF  JF040-HAIBAN-FLG    OF  OTF-REC  =  "1"
+                 MOVE  "1"                          TO  CFSHO-HAIBAN-FLG
+               ELSE
+                 MOVE  SPACE                        TO  CFSHO-HAIBAN-FLG
+               END-IF
+               REWRITE  IMF-REC
+               ADD    +1               TO  CHG-CNT
+               MOVE   IMF-REC          TO  LOG-AFTER-IMAGE
+               PERFORM  LOG-WRITE-RTN
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  単価改定履歴退避処理（単価変更時のみ、旧単価とその
+      *  適用開始日を履歴テーブルへ繰り下げ退避する）
+      ********************************************************
+       PRICE-HIST-RTN              SECTION.
+           PERFORM  VARYING  WK-HIST-IDX  FROM  5  BY  -1
+             UNTIL  WK-HIST-IDX  <  2
+             MOVE  CFSHO-PRICE-HIST  (WK-HIST-IDX  -  1)  TO
+                   CFSHO-PRICE-HIST  (WK-HIST-IDX)
+           END-PERFORM.
+           MOVE  CFSHO-TANKA-EFF-DATE  TO  CFSHO-HIST-EFF-DATE  (1).
+           MOVE  CFSHO-TANKA           TO  CFSHO-HIST-TANKA     (1).
+           MOVE  JF040-TANKA  OF  OTF-REC  TO  CFSHO-TANKA.
+           MOVE  WK-RUN-DATE8              TO  CFSHO-TANKA-EFF-DATE.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  削除処理
+      ********************************************************
+       DELETE-RTN                  SECTION.
+           MOVE  JF040-SHOHIN-NO  OF  OTF-REC  TO  CFSHO-SHOHIN-NO.
+           READ  IMF-FILE
+             INVALID  KEY
+               MOVE  "2"  TO  JF040-ERR-KBN  OF  OTF-REC
+             NOT  INVALID  KEY
+               MOVE  IMF-REC  TO  LOG-BEFORE-IMAGE
+               DELETE  IMF-FILE
+               ADD    +1      TO  DEL-CNT
+               MOVE   SPACE   TO  LOG-AFTER-IMAGE
+               PERFORM  LOG-WRITE-RTN
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  監査ログ出力処理
+      ********************************************************
+       LOG-WRITE-RTN                SECTION.
+           MOVE  WK-RUN-DATE8                 TO  LOG-UPDATE-DATE.
+           ACCEPT  LOG-UPDATE-TIME FROM  TIME.
+           MOVE  "S"                          TO  LOG-MASTER-KBN.
+           MOVE  JF040-ACTION-KBN  OF  OTF-REC TO  LOG-ACTION-KBN.
+           MOVE  JF040-SHOHIN-NO   OF  OTF-REC TO  LOG-KEY.
+           MOVE  SPACE                        TO  LOG-USER-ID.
+           WRITE  LOG-REC.
+       EXT.
+           EXIT.
+      ********************************************************
+      *  終了処理
+      ********************************************************
+       TERM-RTN                    SECTION.
+           CLOSE  ITF-FILE  IMF-FILE  OTF-FILE  LOG-FILE.
+           DISPLAY  "*** ITF-CNT="  ITF-CNT.
+           DISPLAY  "*** ADD-CNT="  ADD-CNT.
+           DISPLAY  "*** CHG-CNT="  CHG-CNT.
+           DISPLAY  "*** DEL-CNT="  DEL-CNT.
+           DISPLAY  "*** ERR-CNT="  ERR-CNT.
+           DISPLAY  "*** KJBM070  END ***".
+       EXT.
+           EXIT.
