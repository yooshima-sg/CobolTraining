@@ -0,0 +1,120 @@
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KUBM060.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：売上
+      * プログラム名  ：売上仕訳抽出
+      * 作成日／作成者：２０２６年８月８日  システム技研
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+           SELECT  ITF-FILE  ASSIGN TO  EXTERNAL  ITF.
+           SELECT  OTF-FILE  ASSIGN TO  EXTERNAL  OTF.
+      *
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY  KUCF020.
+       FD  OTF-FILE.
+       01  OTF-REC.
+           COPY  KUCF050.
+      *
+       WORKING-STORAGE            SECTION.
+       01  ITF-END-FLG            PIC   X(1)          VALUE  "0".
+       01  ITF-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
+       01  OTF-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
+      *    勘定科目（売掛金／売上高）
+       01  WK-KAMOKU-COD-KARI     PIC   X(6)          VALUE  "140100".
+       01  WK-KAMOKU-MEI-KARI     PIC   X(20)         VALUE
+                                     "売掛金".
+       01  WK-KAMOKU-COD-KASI     PIC   X(6)          VALUE  "510100".
+       01  WK-KAMOKU-MEI-KASI     PIC   X(20)         VALUE
+                                     "売上高".
+      *
+      ********************************************************
+      * 売上仕訳抽出（ＫＵＣＦ０２０の得意先・年月別集計１件に
+      * つき、借方：売掛金／貸方：売上高の仕訳２行を作成する）
+      ********************************************************
+       PROCEDURE                  DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  READ-RTN.
+           PERFORM  SHIWAKE-RTN
+             UNTIL  ITF-END-FLG  =  "1".
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      * 開始処理
+      ********************************************************
+       INIT-RTN                   SECTION.
+           DISPLAY  "*** KUBM060 START ***".
+           OPEN  INPUT   ITF-FILE.
+           OPEN  OUTPUT  OTF-FILE.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 入力処理
+      ********************************************************
+       READ-RTN                   SECTION.
+           READ  ITF-FILE
+           AT  END
+             MOVE  "1"  TO  ITF-END-FLG
+           NOT  AT  END
+             ADD  +1  TO  ITF-CNT
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 仕訳作成処理
+      ********************************************************
+       SHIWAKE-RTN                SECTION.
+           PERFORM  KARI-WRITE-RTN.
+           PERFORM  KASI-WRITE-RTN.
+           PERFORM  READ-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 借方（売掛金）出力処理
+      ********************************************************
+       KARI-WRITE-RTN             SECTION.
+           MOVE  SPACE             TO  OTF-REC.
+           MOVE  UF020-JUCHU-YY    TO  GLJ-DENPYO-YY.
+           MOVE  UF020-JUCHU-MM    TO  GLJ-DENPYO-MM.
+           MOVE  "1"               TO  GLJ-KASHIKARI-KBN.
+           MOVE  WK-KAMOKU-COD-KARI  TO  GLJ-KAMOKU-COD.
+           MOVE  WK-KAMOKU-MEI-KARI  TO  GLJ-KAMOKU-MEI.
+           MOVE  UF020-TOKU-COD    TO  GLJ-TOKU-COD.
+           MOVE  UF020-KINGAKU     TO  GLJ-KINGAKU.
+           WRITE  OTF-REC.
+           ADD  +1  TO  OTF-CNT.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 貸方（売上高）出力処理
+      ********************************************************
+       KASI-WRITE-RTN             SECTION.
+           MOVE  SPACE             TO  OTF-REC.
+           MOVE  UF020-JUCHU-YY    TO  GLJ-DENPYO-YY.
+           MOVE  UF020-JUCHU-MM    TO  GLJ-DENPYO-MM.
+           MOVE  "2"               TO  GLJ-KASHIKARI-KBN.
+           MOVE  WK-KAMOKU-COD-KASI  TO  GLJ-KAMOKU-COD.
+           MOVE  WK-KAMOKU-MEI-KASI  TO  GLJ-KAMOKU-MEI.
+           MOVE  UF020-TOKU-COD    TO  GLJ-TOKU-COD.
+           MOVE  UF020-KINGAKU     TO  GLJ-KINGAKU.
+           WRITE  OTF-REC.
+           ADD  +1  TO  OTF-CNT.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 終了処理
+      ********************************************************
+       TERM-RTN                   SECTION.
+           CLOSE  ITF-FILE  OTF-FILE.
+           DISPLAY  "*** ITF-CNT="  ITF-CNT.
+           DISPLAY  "*** OTF-CNT="  OTF-CNT.
+           DISPLAY  "*** KUBM060   END ***".
+       EXT.
+           EXIT.
