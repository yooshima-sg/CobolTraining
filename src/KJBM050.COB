@@ -14,6 +14,17 @@
            SELECT  ITF-FILE   ASSIGN  TO  EXTERNAL  ITF.
            SELECT  OTF1-FILE  ASSIGN  TO  EXTERNAL  OTF1.
            SELECT  OTF2-FILE  ASSIGN  TO  EXTERNAL  OTF2.
+           SELECT  OTF3-FILE  ASSIGN  TO  EXTERNAL  OTF3.
+           SELECT  WRN-FILE   ASSIGN  TO  EXTERNAL  WRN.
+           SELECT  PND-FILE   ASSIGN  TO  EXTERNAL  PND
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  JF020-JUCHU-NO-X  OF  PND-REC.
+           SELECT  CTL-FILE   ASSIGN  TO  EXTERNAL  CTL.
+           SELECT  RUN-FILE   ASSIGN  TO  EXTERNAL  RNS
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFRUN-PGM-ID.
       *
        DATA                     DIVISION.
        FILE                     SECTION.
@@ -26,12 +37,32 @@
        FD  OTF2-FILE.
        01  OTF2-REC.
            COPY  KJCF020.
+       FD  OTF3-FILE.
+       01  OTF3-REC.
+           COPY  KJCF020.
+      *    警告区分（要確認だが処理は継続するデータ）の控え
+       FD  WRN-FILE.
+       01  WRN-REC.
+           COPY  KJCF020.
+      *    業務エラー分の訂正待ち控え（KJBM075の照会／訂正対象）
+       FD  PND-FILE.
+       01  PND-REC.
+           COPY  KJCF020.
+       FD  CTL-FILE.
+       01  CTL-REC.
+           COPY  KJCF060.
+       FD  RUN-FILE.
+       01  RUN-REC.
+           COPY  KCCFRUN.
       *
        WORKING-STORAGE          SECTION.
        01  ITF-END-FLG          PIC   X(1)          VALUE  "0".
        01  ITF-CNT              PIC  S9(9)  COMP-3  VALUE  +0.
        01  OTF1-CNT             PIC  S9(9)  COMP-3  VALUE  +0.
        01  OTF2-CNT             PIC  S9(9)  COMP-3  VALUE  +0.
+       01  OTF3-CNT             PIC  S9(9)  COMP-3  VALUE  +0.
+       01  WRN-CNT              PIC  S9(9)  COMP-3  VALUE  +0.
+       01  PND-CNT              PIC  S9(9)  COMP-3  VALUE  +0.
       *
       *****************************************************
       *  受注データ振り分け
@@ -47,7 +78,10 @@
        INIT-RTN                 SECTION.
            DISPLAY  "*** KJBM050 START ***".
            OPEN  INPUT   ITF-FILE.
-           OPEN  OUTPUT  OTF1-FILE  OTF2-FILE.
+           OPEN  OUTPUT  OTF1-FILE  OTF2-FILE  OTF3-FILE  WRN-FILE.
+           OPEN  I-O     PND-FILE.
+           OPEN  EXTEND  CTL-FILE.
+           OPEN  I-O     RUN-FILE.
            PERFORM  READ-RTN.
        EXT.
            EXIT.
@@ -64,20 +98,49 @@
        EXT.
            EXIT.
       *****************************************************
-      *  データ振り分け処理
+      *  データ振り分け処理（業務エラー(1)〜(9)が立っている
+      *  データのみ不良ストリーム（OTF2）へ振り分ける。警告
+      *  区分(10)のみのデータは従来どおり処理を継続させつつ
+      *  （至急フラグがあれば優先ストリームOTF3へ、なければ
+      *  通常ストリームOTF1へ）、要確認としてWRNにも控える）
       *****************************************************
        DATA-HURIWAKE-RTN        SECTION.
-           IF  JF020-ERR-KBN-TBL  OF  ITF-REC  =  SPACE
-             MOVE  ITF-REC  TO  OTF1-REC
-             PERFORM  WRITE1-RTN
+           IF  JF020-ERR-KBN-HARD  OF  ITF-REC  =  SPACE
+             IF  JF020-PRIORITY-FLG  OF  ITF-REC  =  "1"
+               MOVE  ITF-REC  TO  OTF3-REC
+               PERFORM  WRITE3-RTN
+             ELSE
+               MOVE  ITF-REC  TO  OTF1-REC
+               PERFORM  WRITE1-RTN
+             END-IF
+             IF  JF020-ERR-KBN-WARN  OF  ITF-REC  NOT  =  SPACE
+               MOVE  ITF-REC  TO  WRN-REC
+               PERFORM  WRITE-WARN-RTN
+             END-IF
            ELSE
              MOVE  ITF-REC  TO  OTF2-REC
              PERFORM  WRITE2-RTN
+             PERFORM  PND-UPDATE-RTN
            END-IF.
            PERFORM  READ-RTN.
        EXT.
            EXIT.
       *****************************************************
+      *  訂正待ち控え更新処理（KJBM075で照会／訂正できるよう
+      *  受注番号をキーに最新の内容へ登録または更新する）
+      *****************************************************
+       PND-UPDATE-RTN           SECTION.
+           MOVE  ITF-REC  TO  PND-REC.
+           READ  PND-FILE
+             INVALID  KEY
+               WRITE  PND-REC
+               ADD  +1  TO  PND-CNT
+             NOT  INVALID  KEY
+               REWRITE  PND-REC
+           END-READ.
+       EXT.
+           EXIT.
+      *****************************************************
       *  出力処理１
       *****************************************************
        WRITE1-RTN               SECTION.
@@ -94,13 +157,61 @@
        EXT.
            EXIT.
       *****************************************************
+      *  出力処理３（至急出荷分）
+      *****************************************************
+       WRITE3-RTN               SECTION.
+           WRITE  OTF3-REC.
+           ADD  +1  TO  OTF3-CNT.
+       EXT.
+           EXIT.
+      *****************************************************
+      *  出力処理（警告控え）
+      *****************************************************
+       WRITE-WARN-RTN           SECTION.
+           WRITE  WRN-REC.
+           ADD  +1  TO  WRN-CNT.
+       EXT.
+           EXIT.
+      *****************************************************
       *  終了処理
       *****************************************************
        TERM-RTN                 SECTION.
-           CLOSE  ITF-FILE  OTF1-FILE  OTF2-FILE.
+           MOVE  SPACE     TO  CTL-REC.
+           MOVE  "KJBM050" TO  CTL-PGM-ID.
+           MOVE  ITF-CNT   TO  CTL-IN-CNT.
+      *    KJBM090の突合はKJBM050→KJBM060のペアのみを見ており、
+      *    KJBM060のITF-FILEはOTF2（不良データ）ストリームにしか
+      *    つながっていないため、ここはOTF2-CNTだけを設定する
+      *    （OTF1／OTF3はそれぞれ別の後続処理へ流れるため、この
+      *    突合対象には含めない）
+           MOVE  OTF2-CNT  TO  CTL-OUT-CNT.
+           WRITE  CTL-REC.
+           PERFORM  RUN-STATE-RTN.
+           CLOSE  ITF-FILE  OTF1-FILE  OTF2-FILE  OTF3-FILE
+                  WRN-FILE  PND-FILE  CTL-FILE  RUN-FILE.
            DISPLAY  "*** ITF-CNT="  ITF-CNT.
            DISPLAY  "***OTF1-CNT="  OTF1-CNT.
            DISPLAY  "***OTF2-CNT="  OTF2-CNT.
+           DISPLAY  "***OTF3-CNT="  OTF3-CNT.
+           DISPLAY  "*** WRN-CNT="  WRN-CNT.
+           DISPLAY  "*** PND-CNT="  PND-CNT.
            DISPLAY  "*** KJBM050  END ***".
        EXT.
            EXIT.
+      *****************************************************
+      *  実行状態更新処理
+      *****************************************************
+       RUN-STATE-RTN             SECTION.
+           MOVE  "KJBM050"  TO  CFRUN-PGM-ID.
+           READ  RUN-FILE
+             INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               WRITE  RUN-REC
+             NOT  INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               REWRITE  RUN-REC
+           END-READ.
+       EXT.
+           EXIT.
