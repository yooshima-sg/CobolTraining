@@ -0,0 +1,211 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 KJBM075.
+      ********************************************************
+      *  システム名        ：研修
+      *  サブシステム名    ：受注
+      *  プログラム名      ：受注エラー照会／訂正（対話）
+      *  作成日／作成者    ：２０２６年８月８日  システム技研
+      *  変更日／変更者    ：
+      *        変更内容    ：
+      ********************************************************
+      *    KJBM050が訂正待ち控え(PND)へ登録した業務エラー受注を
+      *    受注番号で照会し、JF020-ERR-KBN-TBLのどの項目が不正
+      *    だったかを画面表示する。担当者が該当項目を訂正して
+      *    再投入を選択すると、エラー区分をクリアしたレコードを
+      *    KJBM015が読み込む再投入ファイル(RSB)へ追記し、PND
+      *    からは削除する。バッチジョブを起動せずに単票の訂正が
+      *    完結する。あわせてKJBM060のエラー履歴(HIS)に同じ
+      *    受注番号の控えがあれば削除し、解消済みの受注がエー
+      *    ジングリスト（KJBM065）に残り続けないようにする。
+      ********************************************************
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  PND-FILE  ASSIGN  TO  EXTERNAL  PND
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  JF020-JUCHU-NO-X  OF  PND-REC.
+           SELECT  RSB-FILE  ASSIGN  TO  EXTERNAL  RSB.
+           SELECT  HIS-FILE  ASSIGN  TO  EXTERNAL  HIS
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  JF030-JUCHU-NO-X.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  PND-FILE.
+       01  PND-REC.
+           COPY  KJCF020.
+       FD  RSB-FILE.
+       01  RSB-REC.
+           COPY  KJCF020.
+       FD  HIS-FILE.
+       01  HIS-REC.
+           COPY  KJCF030.
+      *
+       WORKING-STORAGE             SECTION.
+       01  WK-EXIT-FLG              PIC  X(01)  VALUE  SPACE.
+       01  WK-FOUND-FLG             PIC  X(01)  VALUE  SPACE.
+       01  WK-IN-JUCHU-NO           PIC  9(06)  VALUE  ZERO.
+       01  WK-CMD                   PIC  X(01)  VALUE  SPACE.
+       01  WK-MSG                   PIC  X(40)  VALUE  SPACE.
+      *    画面表示用エラー有無マーク（○＝該当、・＝該当なし）
+       01  WK-ERR-MARK-TBL.
+         02  WK-ERR-MARK            PIC  X(01)  OCCURS  10  TIMES.
+       01  WK-ERR-IDX               PIC  9(02)  VALUE  ZERO.
+      *    訂正対象項目（画面で表示／入力する）
+       01  WK-TOKU-COD              PIC  X(04).
+       01  WK-SHOHIN-NO             PIC  X(05).
+       01  WK-JUCHU-DATE6           PIC  9(06).
+       01  WK-SURYO                 PIC  9(05).
+      *
+       SCREEN SECTION.
+       01  SCR-KEY-ENTRY.
+           02  BLANK SCREEN.
+           02  LINE 1  COLUMN 1   VALUE  "受注エラー照会訂正".
+           02  LINE 3  COLUMN 1   VALUE  "受注番号(0で終了): ".
+           02  LINE 3  COLUMN 21  PIC  9(06)  USING  WK-IN-JUCHU-NO.
+       01  SCR-NOT-FOUND.
+           02  LINE 5  COLUMN 1
+               VALUE  "該当の訂正待ちデータなし。".
+       01  SCR-DETAIL.
+           02  LINE 5  COLUMN 1   VALUE  "エラー区分(1-10):".
+           02  LINE 5  COLUMN 19  PIC  X(10)  FROM  WK-ERR-MARK-TBL.
+           02  LINE 7  COLUMN 1   VALUE  "得意先コード   : ".
+           02  LINE 7  COLUMN 19  PIC  X(04)  USING  WK-TOKU-COD.
+           02  LINE 8  COLUMN 1   VALUE  "商品番号       : ".
+           02  LINE 8  COLUMN 19  PIC  X(05)  USING  WK-SHOHIN-NO.
+           02  LINE 9  COLUMN 1   VALUE  "受注日付(YYMMDD): ".
+           02  LINE 9  COLUMN 19  PIC  9(06)  USING  WK-JUCHU-DATE6.
+           02  LINE 10 COLUMN 1   VALUE  "数量           : ".
+           02  LINE 10 COLUMN 19  PIC  9(05)  USING  WK-SURYO.
+           02  LINE 12 COLUMN 1   VALUE
+                           "再投入しますか(Y/N): ".
+           02  LINE 12 COLUMN 23  PIC  X(01)  USING  WK-CMD.
+       01  SCR-MESSAGE.
+           02  LINE 14 COLUMN 1   PIC  X(40)  FROM  WK-MSG.
+      *
+      ********************************************************
+      *    受注エラー照会／訂正
+      ********************************************************
+       PROCEDURE                   DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  INQUIRY-RTN  UNTIL  WK-EXIT-FLG  =  "Y".
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      *    開始処理
+      ********************************************************
+       INIT-RTN                    SECTION.
+           DISPLAY  "*** KJBM075 START ***".
+           OPEN  I-O     PND-FILE.
+           OPEN  EXTEND  RSB-FILE.
+           OPEN  I-O     HIS-FILE.
+       EXT.
+           EXIT.
+      ********************************************************
+      *    照会処理
+      ********************************************************
+       INQUIRY-RTN                 SECTION.
+           MOVE  SPACE  TO  WK-MSG.
+           DISPLAY  SCR-KEY-ENTRY.
+           ACCEPT   SCR-KEY-ENTRY.
+           IF  WK-IN-JUCHU-NO  =  ZERO
+             MOVE  "Y"  TO  WK-EXIT-FLG
+           ELSE
+             PERFORM  LOOKUP-RTN
+             IF  WK-FOUND-FLG  =  "Y"
+               PERFORM  CORRECT-RTN
+             ELSE
+               DISPLAY  SCR-NOT-FOUND
+             END-IF
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      *    訂正待ち控え検索処理
+      ********************************************************
+       LOOKUP-RTN                  SECTION.
+           MOVE  SPACE  TO  WK-FOUND-FLG.
+           MOVE  WK-IN-JUCHU-NO  TO  JF020-JUCHU-NO  OF  PND-REC.
+           READ  PND-FILE
+             INVALID  KEY
+               MOVE  SPACE  TO  WK-FOUND-FLG
+             NOT  INVALID  KEY
+               MOVE  "Y"    TO  WK-FOUND-FLG
+               PERFORM  ERR-MARK-RTN
+               MOVE  JF020-TOKU-COD     OF  PND-REC  TO  WK-TOKU-COD
+               MOVE  JF020-SHOHIN-NO    OF  PND-REC  TO  WK-SHOHIN-NO
+               MOVE  JF020-JUCHU-DATE6  OF  PND-REC  TO
+                     WK-JUCHU-DATE6
+               MOVE  JF020-SURYO        OF  PND-REC  TO  WK-SURYO
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      *    エラー区分表示マーク編集処理
+      ********************************************************
+       ERR-MARK-RTN                 SECTION.
+           MOVE  1  TO  WK-ERR-IDX.
+           PERFORM  10  TIMES
+             IF  JF020-ERR-KBN  OF  PND-REC  (WK-ERR-IDX)  =  SPACE
+               MOVE  "."  TO  WK-ERR-MARK  (WK-ERR-IDX)
+             ELSE
+               MOVE  "*"  TO  WK-ERR-MARK  (WK-ERR-IDX)
+             END-IF
+             ADD  1  TO  WK-ERR-IDX
+           END-PERFORM.
+       EXT.
+           EXIT.
+      ********************************************************
+      *    訂正・再投入処理
+      ********************************************************
+       CORRECT-RTN                  SECTION.
+           MOVE  SPACE  TO  WK-CMD.
+           DISPLAY  SCR-DETAIL.
+           ACCEPT   SCR-DETAIL.
+           IF  WK-CMD  =  "Y"  OR  "y"
+             MOVE  WK-TOKU-COD      TO  JF020-TOKU-COD     OF  PND-REC
+             MOVE  WK-SHOHIN-NO     TO  JF020-SHOHIN-NO    OF  PND-REC
+             MOVE  WK-JUCHU-DATE6   TO  JF020-JUCHU-DATE6  OF  PND-REC
+             MOVE  WK-SURYO         TO  JF020-SURYO        OF  PND-REC
+             MOVE  SPACE            TO  JF020-ERR-KBN-TBL  OF  PND-REC
+             MOVE  PND-REC          TO  RSB-REC
+             WRITE  RSB-REC
+             DELETE  PND-FILE  RECORD
+             PERFORM  HIS-DELETE-RTN
+             MOVE  "再投入キューへ登録しました。"
+                                         TO  WK-MSG
+           ELSE
+             MOVE  "訂正を取消しました。"  TO  WK-MSG
+           END-IF.
+           DISPLAY  SCR-MESSAGE.
+       EXT.
+           EXIT.
+      ********************************************************
+      *    エラー履歴削除処理（再投入により解消した受注番号の
+      *    控えをKJBM060のエラー履歴(HIS)から消し、KJBM065の
+      *    未解消エラーエージングリストに残らないようにする。
+      *    まだKJBM060を一度も通っていない受注は控えが存在
+      *    しないため、その場合は何もしない）
+      ********************************************************
+       HIS-DELETE-RTN               SECTION.
+           MOVE  WK-IN-JUCHU-NO  TO  JF030-JUCHU-NO.
+           READ  HIS-FILE
+             INVALID  KEY
+               CONTINUE
+             NOT  INVALID  KEY
+               DELETE  HIS-FILE  RECORD
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      *    終了処理
+      ********************************************************
+       TERM-RTN                    SECTION.
+           CLOSE  PND-FILE.
+           CLOSE  RSB-FILE.
+           CLOSE  HIS-FILE.
+           DISPLAY  "*** KJBM075 END ***".
+       EXT.
+           EXIT.
