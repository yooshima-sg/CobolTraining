@@ -0,0 +1,12 @@
+000010******************************************************************
+000020*    KCCFRUN : バッチ実行状態ファイル              LRECL=22
+000030*               （受注・売上チェーンの各ステップがTERM-RTNで
+000040*               正常終了時にのみ自身の実行日・時刻を記録する。
+000050*               途中で異常終了したステップは更新されないため、
+000060*               再起動時にどこまで終わっているか判定できる）
+000070******************************************************************
+000080     03  CFRUN-PGM-ID                PIC  X(08).
+000090*    直近に正常終了した日付（YYYYMMDD）
+000100     03  CFRUN-DATE                  PIC  9(08).
+000110*    直近に正常終了した時刻（HHMMSS）
+000120     03  CFRUN-TIME                  PIC  9(06).
