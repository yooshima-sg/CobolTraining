@@ -13,22 +13,62 @@
        INPUT-OUTPUT               SECTION.
        FILE-CONTROL.
            SELECT  ITF-FILE  ASSIGN  TO  ITF.
+           SELECT  RST-FILE  ASSIGN  TO  RST
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  UF030-KEY.
+           SELECT  EXC-FILE  ASSIGN  TO  EXC.
+           SELECT  RUN-FILE  ASSIGN  TO  EXTERNAL  RNS
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFRUN-PGM-ID.
       *
        DATA                       DIVISION.
        FILE                       SECTION.
        FD  ITF-FILE.
        01  ITF-REC.
            COPY  KUCF020.
+       FD  RST-FILE.
+       01  RST-REC.
+           COPY  KUCF030.
+       FD  EXC-FILE.
+       01  EXC-REC.
+           COPY  KUCF020.
+       FD  RUN-FILE.
+       01  RUN-REC.
+           COPY  KCCFRUN.
       *
        WORKING-STORAGE            SECTION.
        01  ITF-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
        01  KOSHIN-CNT             PIC  S9(9)  COMP-3  VALUE  +0.
+       01  EXC-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
        01  ITF-END-FLG            PIC   X(1)          VALUE  "0".
+       01  WK-COMMIT-GEN          PIC  S9(9)  COMP-3  VALUE  +500.
+       01  WK-COMMIT-CNT          PIC  S9(9)  COMP-3  VALUE  +0.
+       01  WK-RST-EXISTS          PIC   X(1)          VALUE  "N".
+       01  WK-SKIP-FLG            PIC   X(1)          VALUE  "N".
+       01  WK-SKIP-TOKU-COD       PIC   X(4)          VALUE  SPACE.
+       01  WK-SKIP-URIKAKE-YM     PIC   X(6)          VALUE  SPACE.
+      *    監査証跡用（更新直前の残高を控えておき、更新後の残高と
+      *    合わせてktbltok_histへ記録する）
+       01  WK-AUDIT-ZAN-BEFORE    PIC S9(09)          VALUE  ZERO.
+       01  WK-AUDIT-GAKU-BEFORE   PIC S9(09)          VALUE  ZERO.
+       01  WK-AUDIT-ZAN-AFTER     PIC S9(09)          VALUE  ZERO.
+       01  WK-AUDIT-GAKU-AFTER    PIC S9(09)          VALUE  ZERO.
+       01  WK-RUN-DATE8            PIC  9(08)          VALUE  ZERO.
+       01  WK-RUN-TIME              PIC  9(08)          VALUE  ZERO.
            EXEC  SQL  BEGIN  DECLARE  SECTION  END-EXEC.
        COPY  KCCMTOK.
-       01  DBNAME              PIC  X(64) VALUE "$$DBNAME$$@$$SERVER$$".        *> �y�v�ύX�z�f�[�^�א{��@�T�[�o��
-       01  USERNAME            PIC  X(32) VALUE "$$USERNAME$$".                 *> �y�v�ύX�z���[�U��
-       01  PASSWORD            PIC  X(32) VALUE "$$PASSWORD$$".                 *> �y�v�ύX�z�p�X���[�h
+       01  WK-AUDIT-ZAN-BEFORE-H  PIC S9(09).
+       01  WK-AUDIT-GAKU-BEFORE-H PIC S9(09).
+       01  WK-AUDIT-ZAN-AFTER-H   PIC S9(09).
+       01  WK-AUDIT-GAKU-AFTER-H  PIC S9(09).
+       01  WK-RUN-DATE8-H          PIC  9(08).
+       01  WK-RUN-TIME-H            PIC  9(08).
+       01  WK-RUN-PGM-ID-H          PIC  X(08).
+       01  DBNAME              PIC  X(64) VALUE SPACE.        *> �y�v�ύX�z�f�[�^�א{��@�T�[�o��
+       01  USERNAME            PIC  X(32) VALUE SPACE.                 *> �y�v�ύX�z���[�U��
+       01  PASSWORD            PIC  X(32) VALUE SPACE.                 *> �y�v�ύX�z�p�X���[�h
        01  SQLSTATE               PIC   X(5).
            EXEC  SQL  END  DECLARE  SECTION  END-EXEC.
 
@@ -50,12 +90,37 @@
        INIT-RTN                   SECTION.
            DISPLAY  "*** KUBM030  START ***".
            OPEN  INPUT  ITF-FILE.
+           OPEN  I-O    RST-FILE.
+           OPEN  OUTPUT  EXC-FILE.
+           OPEN  I-O     RUN-FILE.
+           MOVE  "1"  TO  UF030-KEY.
+           READ  RST-FILE
+             INVALID  KEY
+               MOVE  "N"  TO  WK-RST-EXISTS
+             NOT  INVALID  KEY
+               MOVE  "Y"  TO  WK-RST-EXISTS
+               MOVE  "Y"  TO  WK-SKIP-FLG
+               MOVE  UF030-TOKU-COD    TO  WK-SKIP-TOKU-COD
+               MOVE  UF030-URIKAKE-YM  TO  WK-SKIP-URIKAKE-YM
+           END-READ.
+      *    DB接続情報は実行時に環境変数から取得する（再コンパイル
+      *    なしでパスワードをローテーションできるようにするため）
+           ACCEPT  DBNAME    FROM  ENVIRONMENT  "KUBM030_DBNAME".
+           ACCEPT  USERNAME  FROM  ENVIRONMENT  "KUBM030_USERNAME".
+           ACCEPT  PASSWORD  FROM  ENVIRONMENT  "KUBM030_PASSWORD".
            EXEC  SQL
-             CONNECT  :USER-NAME
+             CONNECT  :USERNAME
                IDENTIFIED  BY  :PASSWORD
                USING  :DBNAME
            END-EXEC.
+      *    監査証跡へ記録するバッチ実行日時（トランザクションごと
+      *    ではなく実行単位で１回だけ取得し、全件に共通して使う）
+           ACCEPT  WK-RUN-DATE8  FROM  DATE  YYYYMMDD.
+           ACCEPT  WK-RUN-TIME   FROM  TIME.
            PERFORM  READ-RTN.
+           PERFORM  SKIP-RTN
+             UNTIL  WK-SKIP-FLG  =  "N"
+                OR  ITF-END-FLG  =  "1".
        EXT.
            EXIT.
       *****************************************************
@@ -71,15 +136,37 @@
        EXT.
            EXIT.
       *****************************************************
+      * restart skip processing
+      *****************************************************
+       SKIP-RTN                   SECTION.
+           IF  UF020-TOKU-COD    OF  ITF-REC  =  WK-SKIP-TOKU-COD
+             AND  UF020-JUCHU-DATE  OF  ITF-REC  =  WK-SKIP-URIKAKE-YM
+             MOVE  "N"  TO  WK-SKIP-FLG
+           END-IF.
+           PERFORM  READ-RTN.
+       EXT.
+           EXIT.
+      *****************************************************
       * �X�V����
       *****************************************************
        MAIN-RTN                   SECTION.
            EXEC  SQL
-             WHENEVER  NOT  FOUND  GO  TO  :KYOUSEI-END-RTN
+             WHENEVER  NOT  FOUND  CONTINUE
            END-EXEC.
-           MOVE  UF020-TOKU-COD    TO  CMTOK-TOKU-COD.
-           MOVE  UF020-JUCHU-DATE  TO  CMTOK-URIKAKE-YM.
-           MOVE  UF020-KINGAKU     TO  CMTOK-URIAGE-GAKU.
+           MOVE  UF020-TOKU-COD    OF  ITF-REC  TO  CMTOK-TOKU-COD.
+           MOVE  UF020-JUCHU-DATE  OF  ITF-REC  TO  CMTOK-URIKAKE-YM.
+           MOVE  UF020-KINGAKU     OF  ITF-REC  TO  CMTOK-URIAGE-GAKU.
+      *    更新直前の残高を控える（監査証跡の前値として使う）
+           MOVE  ZERO  TO  WK-AUDIT-ZAN-BEFORE  WK-AUDIT-GAKU-BEFORE.
+           EXEC  SQL
+             SELECT  urikake_zan ,  uriage_gaku
+               INTO  :WK-AUDIT-ZAN-BEFORE-H ,  :WK-AUDIT-GAKU-BEFORE-H
+               FROM  ktbltok
+               WHERE   toku_cod  =  :CMTOK-TOKU-COD
+               AND   urikake_ym  =  :CMTOK-URIKAKE-YM
+           END-EXEC.
+           MOVE  WK-AUDIT-ZAN-BEFORE-H   TO  WK-AUDIT-ZAN-BEFORE.
+           MOVE  WK-AUDIT-GAKU-BEFORE-H  TO  WK-AUDIT-GAKU-BEFORE.
            EXEC  SQL
              UPDATE  ktbltok
                SET  urikake_zan  =  urikake_zan  +  :CMTOK-URIAGE-GAKU ,
@@ -87,37 +174,133 @@
                WHERE   toku_cod  =  :CMTOK-TOKU-COD
                AND   urikake_ym  =  :CMTOK-URIKAKE-YM
            END-EXEC.
-           ADD  +1  TO  KOSHIN-CNT.
+           EVALUATE  SQLCODE
+             WHEN  ZERO
+               ADD  +1  TO  KOSHIN-CNT
+               COMPUTE  WK-AUDIT-ZAN-AFTER   =
+                        WK-AUDIT-ZAN-BEFORE   +  CMTOK-URIAGE-GAKU
+               COMPUTE  WK-AUDIT-GAKU-AFTER  =
+                        WK-AUDIT-GAKU-BEFORE  +  CMTOK-URIAGE-GAKU
+               PERFORM  AUDIT-INSERT-RTN
+               ADD  +1  TO  WK-COMMIT-CNT
+               IF  WK-COMMIT-CNT  >=  WK-COMMIT-GEN
+                 PERFORM  CHECKPOINT-RTN
+               END-IF
+             WHEN  100
+               MOVE  ITF-REC  TO  EXC-REC
+               WRITE  EXC-REC
+               ADD    +1      TO  EXC-CNT
+             WHEN  OTHER
+               PERFORM  KYOUSEI-END-RTN
+           END-EVALUATE.
            PERFORM  READ-RTN.
        EXT.
            EXIT.
       *****************************************************
+      * 監査証跡登録処理（更新直前／直後の残高と、適用した金額、
+      * バッチ実行日時をktbltok_histへ記録する。残高差異調査で
+      * どのバッチ実行・どの売上明細が原因かを追跡できるように
+      * するため、コミット単位（トランザクション）でUPDATEと
+      * 同一の実行フェーズ内にINSERTしておく）
+      *****************************************************
+       AUDIT-INSERT-RTN           SECTION.
+           MOVE  WK-AUDIT-ZAN-BEFORE   TO  WK-AUDIT-ZAN-BEFORE-H.
+           MOVE  WK-AUDIT-GAKU-BEFORE  TO  WK-AUDIT-GAKU-BEFORE-H.
+           MOVE  WK-AUDIT-ZAN-AFTER    TO  WK-AUDIT-ZAN-AFTER-H.
+           MOVE  WK-AUDIT-GAKU-AFTER   TO  WK-AUDIT-GAKU-AFTER-H.
+           MOVE  WK-RUN-DATE8          TO  WK-RUN-DATE8-H.
+           MOVE  WK-RUN-TIME           TO  WK-RUN-TIME-H.
+           MOVE  "KUBM030"             TO  WK-RUN-PGM-ID-H.
+           EXEC  SQL
+             INSERT  INTO  ktbltok_hist
+               (  toku_cod ,  urikake_ym ,  kingaku ,
+                  zan_before ,  zan_after ,
+                  gaku_before ,  gaku_after ,
+                  pgm_id ,  run_date ,  run_time  )
+             VALUES
+               (  :CMTOK-TOKU-COD ,  :CMTOK-URIKAKE-YM ,
+                  :CMTOK-URIAGE-GAKU ,
+                  :WK-AUDIT-ZAN-BEFORE-H ,  :WK-AUDIT-ZAN-AFTER-H ,
+                  :WK-AUDIT-GAKU-BEFORE-H ,  :WK-AUDIT-GAKU-AFTER-H ,
+                  :WK-RUN-PGM-ID-H ,  :WK-RUN-DATE8-H ,  :WK-RUN-TIME-H  )
+           END-EXEC.
+       EXT.
+           EXIT.
+      *****************************************************
+      * commit interval checkpoint
+      *****************************************************
+       CHECKPOINT-RTN             SECTION.
+           MOVE  "1"               TO  UF030-KEY.
+           MOVE  UF020-TOKU-COD    OF  ITF-REC  TO  UF030-TOKU-COD.
+           MOVE  UF020-JUCHU-DATE  OF  ITF-REC  TO  UF030-URIKAKE-YM.
+           IF  WK-RST-EXISTS  =  "Y"
+             REWRITE  RST-REC
+           ELSE
+             WRITE  RST-REC
+             MOVE  "Y"  TO  WK-RST-EXISTS
+           END-IF.
+           EXEC  SQL
+             COMMIT  WORK
+           END-EXEC.
+           MOVE  +0  TO  WK-COMMIT-CNT.
+       EXT.
+           EXIT.
+      *****************************************************
       * �����I������
       *****************************************************
        KYOUSEI-END-RTN            SECTION.
            CLOSE  ITF-FILE.
+           CLOSE  RST-FILE.
+           CLOSE  EXC-FILE.
            EXEC  SQL
              ROLLBACK  WORK
            END-EXEC.
            EXEC  SQL
              DISCONNECT  ALL
            END-EXEC.
-           DISPLAY  "!!! KUBM030 ABEND!!! TCODE=" UF020-TOKU-COD
-                   ", YM=" UF020-JUCHU-DATE  ", GAKU=" UF020-KINGAKU.
+           DISPLAY  "!!! KUBM030 ABEND!!! TCODE=" UF020-TOKU-COD  OF  ITF-REC
+                   ", YM=" UF020-JUCHU-DATE  OF  ITF-REC
+                   ", GAKU=" UF020-KINGAKU  OF  ITF-REC.
            STOP  RUN.
       ******************************************************
       * �I������
       *****************************************************
        TERM-RTN                   SECTION.
+           IF  WK-RST-EXISTS  =  "Y"
+             MOVE  "1"  TO  UF030-KEY
+             DELETE  RST-FILE
+           END-IF.
            CLOSE  ITF-FILE.
+           CLOSE  RST-FILE.
+           CLOSE  EXC-FILE.
            EXEC  SQL
              COMMIT  WORK
            END-EXEC.
            EXEC  SQL
              DISCONNECT  ALL
            END-EXEC.
+           PERFORM  RUN-STATE-RTN.
+           CLOSE  RUN-FILE.
            DISPLAY  "***    ITF-CNT=" ITF-CNT.
            DISPLAY  "*** KOSHIN-CNT=" KOSHIN-CNT.
+           DISPLAY  "***    EXC-CNT=" EXC-CNT.
            DISPLAY  "*** KUBM030   END  ***".
+       EXT.
+           EXIT.
+      *****************************************************
+      * 実行状態更新処理
+      *****************************************************
+       RUN-STATE-RTN              SECTION.
+           MOVE  "KUBM030"  TO  CFRUN-PGM-ID.
+           READ  RUN-FILE
+             INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               WRITE  RUN-REC
+             NOT  INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               REWRITE  RUN-REC
+           END-READ.
        EXT.
            EXIT.
\ No newline at end of file
