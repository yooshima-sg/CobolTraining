@@ -18,6 +18,11 @@
            03  WK-URU-FLG     PIC  X(01).
            03  WK-SHO         PIC S9(05) COMP-3.
            03  WK-AMARI       PIC S9(05) COMP-3.
+      *    西暦２桁年の世紀判定基準年（環境変数で変更可、未設定／
+      *    不正値時は従来どおり90をデフォルトとする）
+       01  WK-PIVOT-LOADED    PIC  X(01) VALUE  "N".
+       01  WK-PIVOT-YEAR      PIC  9(02) VALUE  90.
+       01  WK-PIVOT-YEAR-X    PIC  X(02) VALUE  SPACE.
       *
        LINKAGE                SECTION.
            COPY KCBS010P.
@@ -29,19 +34,42 @@
       *    戻り値を初期化
            MOVE  SPACE  TO  S010-RCD.
       *
-           PERFORM  INPARM-CHK-RTN.
+           IF  (WK-PIVOT-LOADED = "N")
+             PERFORM  PIVOT-LOAD-RTN
+           END-IF.
       *
-           IF  (S010-RCD = SPACE)
-             IF  (S010-P1-Y1 = ZERO)
-               PERFORM  DATE8-CNV-RTN
-             END-IF
-             IF  (S010-D6-MM = 2) AND (S010-D8-DD = 29)
-               PERFORM  URUDOSHI-CHK-RTN
+      *    日付未定（全ゼロ／ブランク）は「未確定受注」として扱い、
+      *    日付エラーにはしない
+           IF  (S010-DATE = ZERO) OR (S010-DATE = SPACE)
+             MOVE  ZERO  TO  S010-DATE8
+           ELSE
+             PERFORM  INPARM-CHK-RTN
+             IF  (S010-RCD = SPACE)
+               IF  (S010-P1-Y1 = ZERO)
+                 PERFORM  DATE8-CNV-RTN
+               END-IF
+               IF  (S010-D6-MM = 2) AND (S010-D8-DD = 29)
+                 PERFORM  URUDOSHI-CHK-RTN
+               END-IF
              END-IF
            END-IF.
       *
            EXIT PROGRAM.
       ******************************************************************
+      *    世紀判定基準年ロード処理（呼び出し初回のみ環境変数を
+      *    参照し、以降はワーキングストレージの値を再利用する）
+      ******************************************************************
+       PIVOT-LOAD-RTN         SECTION.
+           ACCEPT  WK-PIVOT-YEAR-X
+             FROM  ENVIRONMENT  "KCBS010_PIVOT_YEAR".
+           IF  (WK-PIVOT-YEAR-X IS NUMERIC)
+             AND  (WK-PIVOT-YEAR-X NOT = SPACE)
+             MOVE  WK-PIVOT-YEAR-X  TO  WK-PIVOT-YEAR
+           END-IF.
+           MOVE  "Y"  TO  WK-PIVOT-LOADED.
+       EXT.
+           EXIT.
+      ******************************************************************
       *    入力パラメータチェック処理
       ******************************************************************
        INPARM-CHK-RTN         SECTION.
@@ -80,7 +108,7 @@
       ******************************************************************
        DATE8-CNV-RTN          SECTION.
            IF  (S010-P1-Y1 = ZERO)
-             IF  (S010-D6-Y2 < 90)
+             IF  (S010-D6-Y2 < WK-PIVOT-YEAR)
                  MOVE  20  TO  S010-P1-Y1
              ELSE
                  MOVE  19  TO  S010-P1-Y1
