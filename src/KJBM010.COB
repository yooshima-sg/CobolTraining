@@ -14,6 +14,11 @@
            SELECT  ITF-FILE  ASSIGN TO  EXTERNAL  ITF
                    ORGANIZATION  LINE  SEQUENTIAL.
            SELECT  OTF-FILE  ASSIGN TO  EXTERNAL  OTF.
+           SELECT  CTL-FILE  ASSIGN TO  EXTERNAL  CTL.
+           SELECT  RUN-FILE  ASSIGN  TO  EXTERNAL  RNS
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFRUN-PGM-ID.
       *
        DATA                  DIVISION.
        FILE                  SECTION.
@@ -24,6 +29,14 @@
        FD  OTF-FILE.
        01  OTF-REC.
            COPY KJCF020.
+
+       FD  CTL-FILE.
+       01  CTL-REC.
+           COPY KJCF060.
+
+       FD  RUN-FILE.
+       01  RUN-REC.
+           COPY KCCFRUN.
       *
        WORKING-STORAGE       SECTION.
        01  ITF-END-FLG               PIC   X(1)  VALUE SPACE.
@@ -46,6 +59,8 @@
            DISPLAY  "*** KJBM010 START ***".
            OPEN  INPUT   ITF-FILE.
            OPEN  OUTPUT  OTF-FILE.
+           OPEN  OUTPUT  CTL-FILE.
+           OPEN  I-O     RUN-FILE.
        EXT.
            EXIT.
       ********************************************************
@@ -67,7 +82,6 @@
       *    初期化
            MOVE  SPACE  TO  OTF-REC.
            MOVE  ZERO   TO  JF020-JUCHU-Y1.
-           MOVE  ZERO   TO  JF020-TANKA.
            MOVE  ZERO   TO  JF020-KINGAKU.
       *    データセット
            MOVE  JF010-DATA-KBN    TO  JF020-DATA-KBN.
@@ -76,7 +90,20 @@
            MOVE  JF010-TOKU-COD    TO  JF020-TOKU-COD.
            MOVE  JF010-SHOHIN-NO   TO  JF020-SHOHIN-NO.
            MOVE  JF010-SURYO-X     TO  JF020-SURYO-X.
+           MOVE  JF010-EIGYO-COD   TO  JF020-EIGYO-COD.
+           MOVE  JF010-SHIP-COD    TO  JF020-SHIP-COD.
+           MOVE  JF010-PRIORITY-FLG  TO  JF020-PRIORITY-FLG.
+           IF  JF010-UNIT-KBN  =  "1"  OR  "2"
+               MOVE  JF010-UNIT-KBN  TO  JF020-UNIT-KBN
+           ELSE
+               MOVE  "1"             TO  JF020-UNIT-KBN
+           END-IF.
+           MOVE  JF010-CURRENCY    TO  JF020-CURRENCY.
+           MOVE  JF010-TANKA       TO  JF020-TANKA.
+           MOVE  JF010-RISON-KBN   TO  JF020-RISON-KBN.
            MOVE  SPACE             TO  JF020-TOKU-MEI.
+           MOVE  SPACE             TO  JF020-SHIP-MEI.
+           MOVE  1                 TO  JF020-SHIP-SEQ.
       *
            PERFORM  WRITE-RTN.
            PERFORM  READ-RTN.
@@ -94,10 +121,36 @@
       *    終了処理
       ********************************************************
        TERM-RTN           SECTION.
+           MOVE  SPACE    TO  CTL-REC.
+           MOVE  "KJBM010" TO  CTL-PGM-ID.
+           MOVE  ITF-CNT  TO  CTL-IN-CNT.
+           MOVE  OTF-CNT  TO  CTL-OUT-CNT.
+           WRITE  CTL-REC.
+           PERFORM  RUN-STATE-RTN.
            CLOSE  ITF-FILE.
            CLOSE  OTF-FILE.
+           CLOSE  CTL-FILE.
+           CLOSE  RUN-FILE.
            DISPLAY  "*** ITF = " ITF-CNT " ***".
            DISPLAY  "*** OTF = " OTF-CNT " ***".
            DISPLAY  "*** KJBM010 END ***".
        EXT.
            EXIT.
+      ********************************************************
+      *    実行状態更新処理（正常終了時のみ実行されるため、ここへ
+      *    到達したことが当ステップ完了の証跡となる）
+      ********************************************************
+       RUN-STATE-RTN         SECTION.
+           MOVE  "KJBM010"  TO  CFRUN-PGM-ID.
+           READ  RUN-FILE
+             INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               WRITE  RUN-REC
+             NOT  INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               REWRITE  RUN-REC
+           END-READ.
+       EXT.
+           EXIT.
