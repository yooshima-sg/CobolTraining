@@ -13,6 +13,14 @@
        FILE-CONTROL.
            SELECT  ITF-FILE  ASSIGN TO  EXTERNAL  ITF.
            SELECT  OTF-FILE  ASSIGN TO  EXTERNAL  OTF.
+           SELECT  HIS-FILE  ASSIGN  TO  EXTERNAL  HIS
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  UF025-KEY.
+           SELECT  RUN-FILE  ASSIGN  TO  EXTERNAL  RNS
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFRUN-PGM-ID.
       *
        DATA                       DIVISION.
        FILE                       SECTION.
@@ -22,10 +30,18 @@
        FD  OTF-FILE.
        01  OTF-REC.
            COPY  KUCF020.
+      *    月次実績の累積控え（複数回の実行にまたがって蓄積する）
+       FD  HIS-FILE.
+       01  HIS-REC.
+           COPY  KUCF025.
+       FD  RUN-FILE.
+       01  RUN-REC.
+           COPY  KCCFRUN.
       *
        WORKING-STORAGE            SECTION.
        01  ITF-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
        01  OTF-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
+       01  HIS-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
        01  WK-ITF-KEY.
          02  WK-ITF-TOKU-KEY      PIC   X(4)          VALUE  LOW-VALUE.
          02  WK-ITF-DATE-KEY.
@@ -54,6 +70,8 @@
            DISPLAY  "*** KUBM020 START ***".
            OPEN  INPUT   ITF-FILE.
            OPEN  OUTPUT  OTF-FILE.
+           OPEN  I-O     HIS-FILE.
+           OPEN  I-O     RUN-FILE.
            PERFORM  READ-RTN.
        EXT.
            EXIT.
@@ -109,15 +127,54 @@
            MOVE  WK-KINGAKU  TO  UF020-KINGAKU.
            WRITE  OTF-REC.
            ADD  +1  TO  OTF-CNT.
+           PERFORM  HIS-UPDATE-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 集計履歴更新処理（得意先コード＋年月をキーに、当該期間分
+      * を積み上げ控えへ登録または更新する。同一期間を再実行した
+      * 場合は最新の集計金額へ置き換える）
+      ********************************************************
+       HIS-UPDATE-RTN              SECTION.
+           MOVE  UF020-TOKU-COD    TO  UF025-TOKU-COD.
+           MOVE  UF020-JUCHU-YY    TO  UF025-JUCHU-YY.
+           MOVE  UF020-JUCHU-MM    TO  UF025-JUCHU-MM.
+           MOVE  UF020-KINGAKU     TO  UF025-KINGAKU.
+           READ  HIS-FILE
+             INVALID  KEY
+               WRITE  HIS-REC
+               ADD  +1  TO  HIS-CNT
+             NOT  INVALID  KEY
+               REWRITE  HIS-REC
+           END-READ.
        EXT.
            EXIT.
       ********************************************************
       * 終了処理
       ********************************************************
        TERM-RTN                   SECTION.
-           CLOSE  ITF-FILE  OTF-FILE.
+           PERFORM  RUN-STATE-RTN.
+           CLOSE  ITF-FILE  OTF-FILE  HIS-FILE  RUN-FILE.
            DISPLAY  "*** ITF-CNT="  ITF-CNT.
            DISPLAY  "*** OTF-CNT="  OTF-CNT.
+           DISPLAY  "*** HIS-CNT="  HIS-CNT.
            DISPLAY  "*** KUBM020   END ***".
        EXT.
            EXIT.
+      ********************************************************
+      * 実行状態更新処理
+      ********************************************************
+       RUN-STATE-RTN              SECTION.
+           MOVE  "KUBM020"  TO  CFRUN-PGM-ID.
+           READ  RUN-FILE
+             INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               WRITE  RUN-REC
+             NOT  INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               REWRITE  RUN-REC
+           END-READ.
+       EXT.
+           EXIT.
