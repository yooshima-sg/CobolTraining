@@ -0,0 +1,8 @@
+000010******************************************************************
+000020*    KCCMTOK : 得意先残高マスタ ホスト変数        LRECL=19
+000030******************************************************************
+000040     03  CMTOK-TOKU-COD              PIC  X(04).
+000050     03  CMTOK-URIKAKE-YM            PIC  X(06).
+000060     03  CMTOK-URIAGE-GAKU           PIC S9(09).
+000070*    当月末売掛残高（照会専用、参照系プログラムが使用する）
+000080     03  CMTOK-URIKAKE-ZAN           PIC S9(09).
