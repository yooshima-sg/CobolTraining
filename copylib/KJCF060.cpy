@@ -0,0 +1,7 @@
+000010******************************************************************
+000020*    KJCF060 : 受注バッチ突合コントロールファイル   LRECL=26
+000030*               （各ステップがTERM-RTNで１件ずつ追記する）
+000040******************************************************************
+000050     03  CTL-PGM-ID                  PIC  X(08).
+000060     03  CTL-IN-CNT                  PIC S9(09).
+000070     03  CTL-OUT-CNT                 PIC S9(09).
