@@ -0,0 +1,155 @@
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                KUBM000.
+      ********************************************************
+      * システム名    ：研修
+      * サブシステム名：売上
+      * プログラム名  ：売上バッチ起動判定
+      * 作成日／作成者：２０２６年８月８日  システム技研
+      * 変更日／変更者：
+      *       変更内容：
+      ********************************************************
+      *  受注バッチ（KJBM010〜060）と売上バッチ（KUBM010〜040）の
+      *  前後関係を表にして明示し、KUBM010を起動してよいかどうかを
+      *  判定する。判定基準はKJBM060がKJCF060（外部名CTL）へ書き
+      *  出した実績件数のうち、エラーリスト印字件数（CTL-OUT-CNT）
+      *  がゼロであること。ゼロでなければ、運用者が環境変数
+      *  KUBM000_OVERRIDEへ"Y"を設定して明示的に上書きしない限り
+      *  異常終了（RETURN-CODEを非ゼロに設定）し、呼び出し元の
+      *  ジョブスケジューラ（シェル／JCL等）がKUBM010以降を起動
+      *  しないようにする。
+      ********************************************************
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  CTL-FILE  ASSIGN  TO  EXTERNAL  CTL.
+      *
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  CTL-FILE.
+       01  CTL-REC.
+           COPY  KJCF060.
+      *
+       WORKING-STORAGE            SECTION.
+       01  CTL-END-FLG            PIC   X(1)          VALUE  "0".
+       01  CTL-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
+       01  WK-FOUND-FLG           PIC   X(1)          VALUE  SPACE.
+       01  WK-ERR-CNT             PIC  S9(9)          VALUE  0.
+       01  WK-OVERRIDE-FLG        PIC   X(01)         VALUE  SPACE.
+      *  受注・売上バッチの工程間依存関係定義（前工程→後工程。
+      *  前工程が正常終了していなければ後工程は起動しない）
+       01  WK-JOB-CHAIN-V.
+         02  FILLER               PIC  X(16)  VALUE  "KJBM010KJBM020".
+         02  FILLER               PIC  X(16)  VALUE  "KJBM020KJBM030".
+         02  FILLER               PIC  X(16)  VALUE  "KJBM030KJBM040".
+         02  FILLER               PIC  X(16)  VALUE  "KJBM040KJBM050".
+         02  FILLER               PIC  X(16)  VALUE  "KJBM050KJBM060".
+         02  FILLER               PIC  X(16)  VALUE  "KJBM060KUBM010".
+         02  FILLER               PIC  X(16)  VALUE  "KUBM010KUBM020".
+         02  FILLER               PIC  X(16)  VALUE  "KUBM020KUBM030".
+         02  FILLER               PIC  X(16)  VALUE  "KUBM030KUBM040".
+       01  WK-JOB-CHAIN-TBL  REDEFINES  WK-JOB-CHAIN-V.
+         02  WK-JOB-CHAIN-ENT     OCCURS  9  TIMES.
+           03  WK-CHAIN-FROM-PGM  PIC  X(8).
+           03  WK-CHAIN-TO-PGM    PIC  X(8).
+       01  WK-IDX                 PIC  S9(4)  COMP-3  VALUE  +0.
+      *
+      ********************************************************
+      *    売上バッチ起動判定
+      ********************************************************
+       PROCEDURE                  DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  SHOW-CHAIN-RTN.
+           PERFORM  LOAD-RTN
+             UNTIL  CTL-END-FLG  =  "1".
+           PERFORM  HOLD-CHECK-RTN.
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      * 開始処理
+      ********************************************************
+       INIT-RTN                   SECTION.
+           DISPLAY  "*** KUBM000 START ***".
+           OPEN  INPUT  CTL-FILE.
+           ACCEPT  WK-OVERRIDE-FLG  FROM  ENVIRONMENT
+                   "KUBM000_OVERRIDE".
+           PERFORM  READ-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 依存関係表示処理
+      ********************************************************
+       SHOW-CHAIN-RTN             SECTION.
+           DISPLAY  "*** JOB CHAIN (PREDECESSOR -> SUCCESSOR) ***".
+           PERFORM  VARYING  WK-IDX  FROM  1  BY  1
+             UNTIL  WK-IDX  >  9
+             DISPLAY  "    "
+                     WK-CHAIN-FROM-PGM  (WK-IDX)  " -> "
+                     WK-CHAIN-TO-PGM    (WK-IDX)
+           END-PERFORM.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 入力処理
+      ********************************************************
+       READ-RTN                   SECTION.
+           READ  CTL-FILE
+             AT  END
+               MOVE  "1"  TO  CTL-END-FLG
+             NOT  AT  END
+               ADD  +1  TO  CTL-CNT
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      * コントロールレコード取り込み処理（KJBM060の最新実績を
+      * 採用する。同日中に再実行された場合は後から読んだ方が
+      * 最新のため、そのまま上書きする）
+      ********************************************************
+       LOAD-RTN                   SECTION.
+           IF  CTL-PGM-ID  =  "KJBM060"
+               MOVE  "Y"          TO  WK-FOUND-FLG
+               MOVE  CTL-OUT-CNT  TO  WK-ERR-CNT
+           END-IF.
+           PERFORM  READ-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * ホールド判定処理
+      ********************************************************
+       HOLD-CHECK-RTN             SECTION.
+           IF  WK-FOUND-FLG  NOT  =  "Y"
+               DISPLAY  "*** HOLD *** KJBM060 CONTROL RECORD NOT FOUND"
+               MOVE  16  TO  RETURN-CODE
+           ELSE
+               IF  WK-ERR-CNT  =  0
+                   DISPLAY  "*** OK *** KJBM060 ERR-CNT=0  "
+                           "-- KUBM010 MAY START"
+                   MOVE  0  TO  RETURN-CODE
+               ELSE
+                   IF  WK-OVERRIDE-FLG  =  "Y"  OR  "y"
+                       DISPLAY  "*** OVERRIDE *** KJBM060 ERR-CNT="
+                               WK-ERR-CNT
+                               "  -- KUBM000_OVERRIDE=Y  KUBM010 "
+                               "MAY START"
+                       MOVE  0  TO  RETURN-CODE
+                   ELSE
+                       DISPLAY  "*** HOLD *** KJBM060 ERR-CNT="
+                               WK-ERR-CNT
+                               "  -- RESOLVE ERRORS OR SET "
+                               "KUBM000_OVERRIDE=Y"
+                       MOVE  8  TO  RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 終了処理
+      ********************************************************
+       TERM-RTN                   SECTION.
+           CLOSE  CTL-FILE.
+           DISPLAY  "*** CTL-CNT="  CTL-CNT.
+           DISPLAY  "*** RETURN-CODE="  RETURN-CODE.
+           DISPLAY  "*** KUBM000  END  ***".
+       EXT.
+           EXIT.
