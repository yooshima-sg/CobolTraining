@@ -0,0 +1,11 @@
+000010******************************************************************
+000020*    KCCFLOG : マスタメンテナンス監査ログファイル       LRECL=79
+000030******************************************************************
+000040     03  LOG-UPDATE-DATE             PIC  9(08).
+000050     03  LOG-UPDATE-TIME             PIC  9(06).
+000060     03  LOG-MASTER-KBN              PIC  X(01).
+000070     03  LOG-ACTION-KBN              PIC  X(01).
+000080     03  LOG-KEY                     PIC  X(05).
+000090     03  LOG-USER-ID                 PIC  X(08).
+000100     03  LOG-BEFORE-IMAGE            PIC  X(25).
+000110     03  LOG-AFTER-IMAGE             PIC  X(25).
