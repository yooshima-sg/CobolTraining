@@ -0,0 +1,8 @@
+000010******************************************************************
+000020*    KUCF040 : 商品別売上集計ファイル            LRECL=20
+000030******************************************************************
+000040     03  UF040-SHOHIN-NO             PIC  X(05).
+000050     03  UF040-JUCHU-DATE.
+000060       05  UF040-JUCHU-YY            PIC  9(04).
+000070       05  UF040-JUCHU-MM            PIC  9(02).
+000080     03  UF040-KINGAKU               PIC S9(09).
