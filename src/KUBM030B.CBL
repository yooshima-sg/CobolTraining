@@ -14,12 +14,30 @@
        FILE-CONTROL.
       *
        SELECT ITF-FILE ASSIGN EXTERNAL ITF.
+       SELECT RST-FILE ASSIGN EXTERNAL RST
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS RANDOM
+              RECORD KEY   IS UF030-KEY.
+       SELECT EXC-FILE ASSIGN EXTERNAL EXC.
+       SELECT RUN-FILE ASSIGN EXTERNAL RNS
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS RANDOM
+              RECORD KEY   IS CFRUN-PGM-ID.
       *
        DATA                DIVISION.
        FILE                SECTION.
        FD ITF-FILE.
        01 ITF-REC.
          COPY KUCF020.
+       FD RST-FILE.
+       01 RST-REC.
+         COPY KUCF030.
+       FD EXC-FILE.
+       01 EXC-REC.
+         COPY KUCF020.
+       FD RUN-FILE.
+       01 RUN-REC.
+         COPY KCCFRUN.
 
        WORKING-STORAGE     SECTION.
        01 WK-ITF-END-FLG   PIC  X VALUE "N".
@@ -27,11 +45,36 @@
       *
        01 WK-DBERR-FLG     PIC  X VALUE "N".
        01 WK-DBUPDATE-CNT  PIC  9(9) PACKED-DECIMAL VALUE 0.
+       01 EXC-CNT          PIC  9(9) PACKED-DECIMAL VALUE 0.
+      *
+       01 WK-COMMIT-GEN    PIC  9(9) PACKED-DECIMAL VALUE 500.
+       01 WK-COMMIT-CNT    PIC  9(9) PACKED-DECIMAL VALUE 0.
+      *
+       01 WK-RST-EXISTS    PIC  X VALUE "N".
+       01 WK-SKIP-FLG      PIC  X VALUE "N".
+       01 WK-SKIP-TOKU-COD     PIC  X(4) VALUE SPACE.
+       01 WK-SKIP-URIKAKE-YM   PIC  X(6) VALUE SPACE.
+      *
+       01 WK-DB-SERVER     PIC  X(64) VALUE SPACE.
+       01 WK-DB-NAME       PIC  X(32) VALUE SPACE.
+       01 WK-DB-USER       PIC  X(32) VALUE SPACE.
+       01 WK-DB-PASSWORD   PIC  X(32) VALUE SPACE.
+      *
+      * 監査証跡へ記録するバッチ実行日時
+       01 WK-RUN-DATE8         PIC  9(08) VALUE ZERO.
+       01 WK-RUN-TIME          PIC  9(08) VALUE ZERO.
       *
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE KCCMTOK END-EXEC.
       *
-       01 DSN                PIC  X(256).
+       01 DSN                 PIC  X(256).
+       01 WK-AUDIT-ZAN-BEFORE-H   PIC S9(09).
+       01 WK-AUDIT-GAKU-BEFORE-H  PIC S9(09).
+       01 WK-AUDIT-ZAN-AFTER-H    PIC S9(09).
+       01 WK-AUDIT-GAKU-AFTER-H   PIC S9(09).
+       01 WK-RUN-DATE8-H          PIC  9(08).
+       01 WK-RUN-TIME-H           PIC  9(08).
+       01 WK-RUN-PGM-ID-H         PIC  X(08).
        EXEC SQL END DECLARE SECTION END-EXEC.
       *
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -45,6 +88,19 @@
            DISPLAY  "*** KUBM030 START ***".
       *
            OPEN INPUT ITF-FILE.
+           OPEN I-O   RST-FILE.
+           OPEN OUTPUT EXC-FILE.
+           OPEN I-O    RUN-FILE.
+           MOVE "1" TO UF030-KEY.
+           READ RST-FILE
+             INVALID KEY
+               MOVE "N" TO WK-RST-EXISTS
+             NOT INVALID KEY
+               MOVE "Y" TO WK-RST-EXISTS
+               MOVE "Y" TO WK-SKIP-FLG
+               MOVE UF030-TOKU-COD   TO WK-SKIP-TOKU-COD
+               MOVE UF030-URIKAKE-YM TO WK-SKIP-URIKAKE-YM
+           END-READ.
       *
       * ESQLOC��ODBC�o�R��DB�֐ڑ�����R�[�h�𐶐����邽�߁A�f�[�^�x�[�X
       * �ւ̐ڑ���ODBC�ڑ���������쐬����K�v������B�ڍׂ͉��LURL�Q�ƁB
@@ -62,12 +118,18 @@
       * �����G���R�[�h��ݒ肷��ɂ́A
       *   CONNSETTINGS=SET CLIENT_ENCODING TO 'SJIS'
       * ��ڑ�������ɒǉ�����B
+      * DB接続情報は実行時に環境変数から取得する（再コンパイル
+      * なしでパスワードをローテーションできるようにするため）
+           ACCEPT  WK-DB-SERVER    FROM  ENVIRONMENT  "KUBM030_SERVER".
+           ACCEPT  WK-DB-NAME      FROM  ENVIRONMENT  "KUBM030_DBNAME".
+           ACCEPT  WK-DB-USER      FROM  ENVIRONMENT  "KUBM030_USERNAME".
+           ACCEPT  WK-DB-PASSWORD  FROM  ENVIRONMENT  "KUBM030_PASSWORD".
            STRING
              "DRIVER={Postgresql Unicode};"                             *> Postgresql ODBC�h���C�o
-             "SERVER=$$SERVER$$;"                                       *> �y�v�ύX�z�T�[�o������IP�A�h���X
-             "DATABASE=$$DATABSE$$"                                     *> �y�v�ύX�z�f�[�^�x�[�X��
-             "USER=$$USER$$;"                                           *> �y�v�ύX�z���[�U��
-             "PASSWORD=$$PASSWORD$$;"                                   *> �y�v�ύX�z�p�X���[�h
+             "SERVER=" FUNCTION TRIM(WK-DB-SERVER) ";"
+             "DATABASE=" FUNCTION TRIM(WK-DB-NAME)
+             "USER=" FUNCTION TRIM(WK-DB-USER) ";"
+             "PASSWORD=" FUNCTION TRIM(WK-DB-PASSWORD) ";"
              "CONNSETTINGS=SET CLIENT_ENCODING to 'SJIS';"              *> �N���C�A���g�����R�[�h
              INTO DSN
            END-STRING.
@@ -76,8 +138,15 @@
            IF SQLCODE NOT = ZERO
              PERFORM DBERR-TERM-RTN
            END-IF.
+      *
+      * 監査証跡へ記録するバッチ実行日時（トランザクションごとで
+      * はなく実行単位で１回だけ取得し、全件に共通して使う）
+           ACCEPT WK-RUN-DATE8 FROM DATE YYYYMMDD.
+           ACCEPT WK-RUN-TIME  FROM TIME.
       *
            PERFORM READ-RTN.
+           PERFORM SKIP-RTN
+             UNTIL WK-SKIP-FLG = "N" OR WK-ITF-END-FLG = "Y".
        EXT.
            EXIT.
 
@@ -88,13 +157,22 @@
       * �`�F�b�N���Ă������ƁB
       *
            EXEC SQL
-             WHENEVER NOT FOUND PERFORM DBERR-TERM-RTN
+             WHENEVER NOT FOUND CONTINUE
+           END-EXEC.
+      *
+           MOVE UF020-TOKU-COD OF ITF-REC TO CMTOK-TOKU-COD.
+           MOVE UF020-JUCHU-DATE OF ITF-REC TO CMTOK-URIKAKE-YM.
+           MOVE UF020-KINGAKU OF ITF-REC TO CMTOK-URIAGE-GAKU.
+      *
+      * 監査証跡の前値として、更新直前の残高を控えておく
+           EXEC SQL
+             SELECT CMTOK_URIKAKE_ZAN, CMTOK_URIAGE_GAKU
+               INTO :WK-AUDIT-ZAN-BEFORE-H, :WK-AUDIT-GAKU-BEFORE-H
+               FROM KCCMTOK
+               WHERE CMTOK_TOKU_COD = :CMTOK-TOKU-COD AND
+                     CMTOK_URIKAKE_YM = :CMTOK-URIKAKE-YM
            END-EXEC.
       *
-           MOVE UF020-TOKU-COD TO CMTOK-TOKU-COD.
-           MOVE UF020-JUCHU-DATE TO CMTOK-URIKAKE-YM.
-           MOVE UF020-KINGAKU TO CMTOK-URIAGE-GAKU.
-
            EXEC SQL
              UPDATE KCCMTOK
              SET
@@ -107,12 +185,68 @@
                CMTOK_TOKU_COD = :CMTOK-TOKU-COD AND
                CMTOK_URIKAKE_YM = :CMTOK-URIKAKE-YM
            END-EXEC.
-           ADD +1 TO WK-DBUPDATE-CNT.
+           EVALUATE SQLCODE
+             WHEN ZERO
+               ADD +1 TO WK-DBUPDATE-CNT
+               COMPUTE WK-AUDIT-ZAN-AFTER-H =
+                       WK-AUDIT-ZAN-BEFORE-H  + CMTOK-URIAGE-GAKU
+               COMPUTE WK-AUDIT-GAKU-AFTER-H =
+                       WK-AUDIT-GAKU-BEFORE-H + CMTOK-URIAGE-GAKU
+               PERFORM AUDIT-INSERT-RTN
+               ADD +1 TO WK-COMMIT-CNT
+               IF WK-COMMIT-CNT >= WK-COMMIT-GEN
+                 PERFORM CHECKPOINT-RTN
+               END-IF
+             WHEN 100
+               MOVE ITF-REC TO EXC-REC
+               WRITE EXC-REC
+               ADD +1 TO EXC-CNT
+             WHEN OTHER
+               PERFORM DBERR-TERM-RTN
+           END-EVALUATE.
       *
            PERFORM READ-RTN.
        EXT.
            EXIT.
 
+      * 監査証跡登録処理（更新直前／直後の残高と、適用した金額、
+      * バッチ実行日時をktbltok_histへ記録する）
+       AUDIT-INSERT-RTN    SECTION.
+           MOVE WK-RUN-DATE8   TO WK-RUN-DATE8-H.
+           MOVE WK-RUN-TIME    TO WK-RUN-TIME-H.
+           MOVE "KUBM030B"     TO WK-RUN-PGM-ID-H.
+           EXEC SQL
+             INSERT INTO ktbltok_hist
+               ( toku_cod, urikake_ym, kingaku,
+                 zan_before, zan_after,
+                 gaku_before, gaku_after,
+                 pgm_id, run_date, run_time )
+             VALUES
+               ( :CMTOK-TOKU-COD, :CMTOK-URIKAKE-YM,
+                 :CMTOK-URIAGE-GAKU,
+                 :WK-AUDIT-ZAN-BEFORE-H, :WK-AUDIT-ZAN-AFTER-H,
+                 :WK-AUDIT-GAKU-BEFORE-H, :WK-AUDIT-GAKU-AFTER-H,
+                 :WK-RUN-PGM-ID-H, :WK-RUN-DATE8-H, :WK-RUN-TIME-H )
+           END-EXEC.
+       EXT.
+           EXIT.
+
+      * commit interval checkpoint
+       CHECKPOINT-RTN      SECTION.
+           MOVE "1"              TO UF030-KEY.
+           MOVE UF020-TOKU-COD   OF ITF-REC TO UF030-TOKU-COD.
+           MOVE UF020-JUCHU-DATE OF ITF-REC TO UF030-URIKAKE-YM.
+           IF WK-RST-EXISTS = "Y"
+             REWRITE RST-REC
+           ELSE
+             WRITE RST-REC
+             MOVE "Y" TO WK-RST-EXISTS
+           END-IF.
+           EXEC SQL COMMIT END-EXEC.
+           MOVE 0 TO WK-COMMIT-CNT.
+       EXT.
+           EXIT.
+
        READ-RTN            SECTION.
            READ ITF-FILE
              AT END
@@ -123,6 +257,15 @@
        EXT.
            EXIT.
 
+       SKIP-RTN            SECTION.
+           IF UF020-TOKU-COD OF ITF-REC = WK-SKIP-TOKU-COD
+             AND UF020-JUCHU-DATE OF ITF-REC = WK-SKIP-URIKAKE-YM
+             MOVE "N" TO WK-SKIP-FLG
+           END-IF.
+           PERFORM READ-RTN.
+       EXT.
+           EXIT.
+
        DISPLAY-SQLCA-RTN    SECTION.
            DISPLAY "SQLCA:CODE=" SQLCODE
                    ", STATE=" SQLSTATE
@@ -132,6 +275,11 @@
 
        SUCCESSFUL-TERM-RTN  SECTION.
            EXEC SQL COMMIT END-EXEC.
+           IF WK-RST-EXISTS = "Y"
+             MOVE "1" TO UF030-KEY
+             DELETE RST-FILE
+           END-IF.
+           PERFORM RUN-STATE-RTN.
            PERFORM TERM-RTN.
        EXT.
            EXIT.
@@ -148,9 +296,28 @@
            EXEC SQL DISCONNECT ALL END-EXEC.
       *
            CLOSE ITF-FILE.
+           CLOSE RST-FILE.
+           CLOSE EXC-FILE.
+           CLOSE RUN-FILE.
       *
            DISPLAY "   ITF=" WK-ITF-CNT.
            DISPLAY "UPDATE=" WK-DBUPDATE-CNT.
+           DISPLAY "   EXC=" EXC-CNT.
            DISPLAY "*** KUBM030 END ***".
        EXT.
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+       RUN-STATE-RTN       SECTION.
+           MOVE "KUBM030" TO CFRUN-PGM-ID.
+           READ RUN-FILE
+             INVALID KEY
+               ACCEPT CFRUN-DATE FROM DATE YYYYMMDD
+               ACCEPT CFRUN-TIME FROM TIME
+               WRITE RUN-REC
+             NOT INVALID KEY
+               ACCEPT CFRUN-DATE FROM DATE YYYYMMDD
+               ACCEPT CFRUN-TIME FROM TIME
+               REWRITE RUN-REC
+           END-READ.
+       EXT.
+           EXIT.
\ No newline at end of file
