@@ -13,6 +13,11 @@
        FILE-CONTROL.
            SELECT  ITF-FILE  ASSIGN  TO  EXTERNAL  ITF.
            SELECT  OTF-FILE  ASSIGN  TO  EXTERNAL  OTF.
+           SELECT  CTL-FILE  ASSIGN  TO  EXTERNAL  CTL.
+           SELECT  RUN-FILE  ASSIGN  TO  EXTERNAL  RNS
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFRUN-PGM-ID.
       *
        DATA                     DIVISION.
        FILE                     SECTION.
@@ -22,11 +27,25 @@
        FD  OTF-FILE.
        01  OTF-REC.
            COPY  KJCF020.
+       FD  CTL-FILE.
+       01  CTL-REC.
+           COPY  KJCF060.
+       FD  RUN-FILE.
+       01  RUN-REC.
+           COPY  KCCFRUN.
       *
        WORKING-STORAGE          SECTION.
        01  ITF-END-FLG          PIC  X(1)   VALUE  "0".
        01  ITF-CNT              PIC S9(9)   VALUE  0.
        01  OTF-CNT              PIC S9(9)   VALUE  0.
+      *    最低受注数量（この値未満の受注数量は枠(6)で不正扱い
+      *    とする。値を変えるだけで全商品一律の下限を調整できる）
+       01  WK-MIN-SURYO          PIC  9(05)  VALUE  1.
+      *    当日バッチ内で既出の受注番号を検出するための出現表
+      *    （受注番号は最大６桁のため表の大きさも合わせて拡張）
+       01  WK-JUCHU-SEEN-TBL.
+         02  WK-JUCHU-SEEN       PIC  X(01)  OCCURS  999999  TIMES
+                                              VALUE  SPACE.
            COPY  KCBS010P.
       *
       ********************************************************
@@ -44,6 +63,8 @@
            DISPLAY  "*** KJBM020 START ***".
            OPEN  INPUT   ITF-FILE.
            OPEN  OUTPUT  OTF-FILE.
+           OPEN  EXTEND  CTL-FILE.
+           OPEN  I-O     RUN-FILE.
            PERFORM  READ-RTN.
        EXT.
            EXIT.
@@ -65,21 +86,33 @@
        CHECK-RTN                SECTION.
            MOVE  ITF-REC  TO  OTF-REC.
       *
-      *    データ区分
+      *    データ区分（返品／取消（区分"9"）の場合は理由区分
+      *    （1/2/3/9のいずれか）も入力必須とし、同じ枠(1)で
+      *    不正を検出する。通常受注（区分"1"）では理由区分は
+      *    チェックしない）
            IF  NOT  (JF020-DATA-KBN  OF  ITF-REC   =  1  OR  9)
                MOVE  "1"  TO  JF020-ERR-KBN  OF  OTF-REC  (1)
+           ELSE
+               IF  JF020-DATA-KBN  OF  ITF-REC  =  9
+                 AND  NOT  (JF020-RISON-KBN  OF  ITF-REC  =
+                            "1"  OR  "2"  OR  "3"  OR  "9")
+                   MOVE  "1"  TO  JF020-ERR-KBN  OF  OTF-REC  (1)
+               END-IF
            END-IF.
       *
       *    受注番号
            IF  JF020-JUCHU-NO  OF  ITF-REC  IS  NOT  NUMERIC
                MOVE  "1"  TO  JF020-ERR-KBN  OF  OTF-REC  (2)
-           ELSE 
+           ELSE
                IF  JF020-JUCHU-NO  OF  ITF-REC  =  ZERO
                    MOVE  "1"  TO  JF020-ERR-KBN  OF  OTF-REC  (2)
+               ELSE
+                   PERFORM  JUCHU-DUP-CHECK-RTN
                END-IF
            END-IF.
       *
-      *    受注日付
+      *    受注日付（全ゼロ／ブランクは日付未確定の受注として
+      *    KCBS010が受理するため、ここでは結果をそのまま反映する）
            MOVE  JF020-JUCHU-DATE  OF  ITF-REC  TO  S010-DATE.
            CALL  "KCBS010"  USING  KCBS010-P1.
            IF  S010-RCD  =  "E"
@@ -102,19 +135,42 @@
                END-IF
            END-IF.
       *
-      *    数量
+      *    数量（単位区分も合わせて桁数不正の扱いとしてこの
+      *    区分(6)でチェックする。独立した区分は他で全て
+      *    使用済みのため、数量と同じ枠で不正を検出する）
            IF  JF020-SURYO  OF  ITF-REC  IS  NOT  NUMERIC
                MOVE  "1"  TO  JF020-ERR-KBN  OF  OTF-REC  (6)
            ELSE
                IF  JF020-SURYO  OF  ITF-REC  <  1  OR  >  999
                    MOVE  "1"  TO  JF020-ERR-KBN  OF  OTF-REC  (6)
+               ELSE
+      *            最低受注数量（全商品一律、WK-MIN-SURYOで調整）
+                   IF  JF020-SURYO  OF  ITF-REC  <  WK-MIN-SURYO
+                       MOVE  "1"  TO  JF020-ERR-KBN  OF  OTF-REC  (6)
+                   END-IF
                END-IF
            END-IF.
+           IF  NOT  (JF020-UNIT-KBN  OF  ITF-REC  =  "1"  OR  "2")
+               MOVE  "1"  TO  JF020-ERR-KBN  OF  OTF-REC  (6)
+           END-IF.
       *
            PERFORM  WRITE-RTN.
            PERFORM  READ-RTN.
        EXT.
            EXIT.
+      ********************************************************
+      *  受注番号重複チェック処理（当日バッチ内に既出の受注番号
+      *  であれば重複区分(8)を立てる。初出の場合は出現表に登録）
+      ********************************************************
+       JUCHU-DUP-CHECK-RTN      SECTION.
+           IF  WK-JUCHU-SEEN  (JF020-JUCHU-NO  OF  ITF-REC)  =  "Y"
+               MOVE  "1"  TO  JF020-ERR-KBN  OF  OTF-REC  (8)
+           ELSE
+               MOVE  "Y"  TO
+                     WK-JUCHU-SEEN  (JF020-JUCHU-NO  OF  ITF-REC)
+           END-IF.
+       EXT.
+           EXIT.
       ***************************************************
       *  出力処理
       ***************************************************
@@ -127,9 +183,32 @@
       *  終了処理
       ***************************************************
        TERM-RTN                 SECTION.
-           CLOSE  ITF-FILE  OTF-FILE.
+           MOVE  SPACE    TO  CTL-REC.
+           MOVE  "KJBM020" TO  CTL-PGM-ID.
+           MOVE  ITF-CNT  TO  CTL-IN-CNT.
+           MOVE  OTF-CNT  TO  CTL-OUT-CNT.
+           WRITE  CTL-REC.
+           PERFORM  RUN-STATE-RTN.
+           CLOSE  ITF-FILE  OTF-FILE  CTL-FILE  RUN-FILE.
            DISPLAY  "*** ITF-CNT="  ITF-CNT.
            DISPLAY  "*** OTF-CNT="  OTF-CNT.
            DISPLAY  "*** KJBM020  END ***".
        EXT.
            EXIT.
+      ***************************************************
+      *  実行状態更新処理
+      ***************************************************
+       RUN-STATE-RTN             SECTION.
+           MOVE  "KJBM020"  TO  CFRUN-PGM-ID.
+           READ  RUN-FILE
+             INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               WRITE  RUN-REC
+             NOT  INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               REWRITE  RUN-REC
+           END-READ.
+       EXT.
+           EXIT.
