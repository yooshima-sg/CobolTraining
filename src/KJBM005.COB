@@ -0,0 +1,144 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           KJBM005.
+      ********************************************************
+      * システム名      ：研修
+      * サブシステム名  ：受注
+      * プログラム名    ：ＥＤＩ／ＣＳＶ受注取込変換
+      * 作成日／作成者  ：２０２６年８月８日  システム技研
+      * 変更日／変更者  ：
+      *       変更内容  ：
+      ********************************************************
+      *    得意先から受け取ったカンマ区切りのＣＳＶ受注データを
+      *    KJCF010形式（KJBM010の入力）に変換する。項目の並びは
+      *    区分,受注番号,受注日付(YYMMDD),得意先コード,商品番号,
+      *    数量,担当営業員コード,出荷先コード,至急フラグ,単位区分
+      *    の順で固定とし、各項目はKJCF010と同じ桁数で入ってくる
+      *    ものとする（ゼロ埋め等のフォーマットは送信元で行う
+      *    前提）。単位区分が未設定（旧形式のＣＳＶ）の場合は
+      *    KJBM010側で個数扱い(1)のデフォルトへ読み替えられる。
+      ********************************************************
+       ENVIRONMENT           DIVISION.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+           SELECT  EDI-FILE  ASSIGN TO  EXTERNAL  EDI
+                   ORGANIZATION  LINE  SEQUENTIAL.
+           SELECT  ITF-FILE  ASSIGN TO  EXTERNAL  ITF.
+      *
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       FD  EDI-FILE.
+       01  EDI-REC                   PIC  X(200).
+      *
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY KJCF010.
+      *
+       WORKING-STORAGE       SECTION.
+       01  EDI-END-FLG               PIC   X(1)  VALUE SPACE.
+       01  EDI-CNT                   PIC   9(9)  VALUE 0.
+       01  ITF-CNT                   PIC   9(9)  VALUE 0.
+      *    ＣＳＶ項目の受渡し領域（KJCF010と同じ桁数で受信）
+       01  WK-CSV-DATA-KBN           PIC   X(01).
+       01  WK-CSV-JUCHU-NO           PIC   X(06).
+       01  WK-CSV-JUCHU-DATE         PIC   X(06).
+       01  WK-CSV-TOKU-COD           PIC   X(04).
+       01  WK-CSV-SHOHIN-NO          PIC   X(05).
+       01  WK-CSV-SURYO              PIC   X(05).
+       01  WK-CSV-EIGYO-COD          PIC   X(04).
+       01  WK-CSV-SHIP-COD           PIC   X(04).
+       01  WK-CSV-PRIORITY-FLG       PIC   X(01).
+       01  WK-CSV-UNIT-KBN           PIC   X(01).
+      *
+      ********************************************************
+      *    ＥＤＩ／ＣＳＶ受注取込変換
+      ********************************************************
+       PROCEDURE             DIVISION.
+           PERFORM  INIT-RTN.
+           PERFORM  READ-RTN.
+           PERFORM  MAIN-RTN  UNTIL  EDI-END-FLG = "1".
+           PERFORM  TERM-RTN.
+           STOP  RUN.
+      ********************************************************
+      *    開始処理
+      ********************************************************
+       INIT-RTN              SECTION.
+           DISPLAY  "*** KJBM005 START ***".
+           OPEN  INPUT   EDI-FILE.
+           OPEN  OUTPUT  ITF-FILE.
+       EXT.
+           EXIT.
+      ********************************************************
+      *    入力処理
+      ********************************************************
+       READ-RTN              SECTION.
+           READ  EDI-FILE
+             AT  END
+               MOVE  "1"  TO  EDI-END-FLG
+             NOT  AT  END
+               ADD  1  TO  EDI-CNT
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
+      *    変換処理
+      ********************************************************
+       MAIN-RTN              SECTION.
+           PERFORM  CSV-SPLIT-RTN.
+           MOVE  SPACE                TO  ITF-REC.
+           MOVE  ZERO                 TO  JF010-TANKA.
+           MOVE  WK-CSV-DATA-KBN      TO  JF010-DATA-KBN.
+           MOVE  WK-CSV-JUCHU-NO      TO  JF010-JUCHU-NO.
+           MOVE  WK-CSV-JUCHU-DATE    TO  JF010-JUCHU-DATE.
+           MOVE  WK-CSV-TOKU-COD      TO  JF010-TOKU-COD.
+           MOVE  WK-CSV-SHOHIN-NO     TO  JF010-SHOHIN-NO.
+           MOVE  WK-CSV-SURYO         TO  JF010-SURYO.
+           MOVE  WK-CSV-EIGYO-COD     TO  JF010-EIGYO-COD.
+           MOVE  WK-CSV-SHIP-COD      TO  JF010-SHIP-COD.
+           MOVE  WK-CSV-PRIORITY-FLG  TO  JF010-PRIORITY-FLG.
+           MOVE  WK-CSV-UNIT-KBN      TO  JF010-UNIT-KBN.
+           PERFORM  WRITE-RTN.
+           PERFORM  READ-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      *    ＣＳＶ分解処理
+      ********************************************************
+       CSV-SPLIT-RTN          SECTION.
+           MOVE  SPACE  TO  WK-CSV-DATA-KBN     WK-CSV-JUCHU-NO
+                             WK-CSV-JUCHU-DATE   WK-CSV-TOKU-COD
+                             WK-CSV-SHOHIN-NO    WK-CSV-SURYO
+                             WK-CSV-EIGYO-COD    WK-CSV-SHIP-COD
+                             WK-CSV-PRIORITY-FLG  WK-CSV-UNIT-KBN.
+           UNSTRING  EDI-REC  DELIMITED  BY  ","
+               INTO  WK-CSV-DATA-KBN
+                     WK-CSV-JUCHU-NO
+                     WK-CSV-JUCHU-DATE
+                     WK-CSV-TOKU-COD
+                     WK-CSV-SHOHIN-NO
+                     WK-CSV-SURYO
+                     WK-CSV-EIGYO-COD
+                     WK-CSV-SHIP-COD
+                     WK-CSV-PRIORITY-FLG
+                     WK-CSV-UNIT-KBN
+           END-UNSTRING.
+       EXT.
+           EXIT.
+      ********************************************************
+      *    出力処理
+      ********************************************************
+       WRITE-RTN              SECTION.
+           WRITE  ITF-REC.
+           ADD  1  TO  ITF-CNT.
+       EXT.
+           EXIT.
+      ********************************************************
+      *    終了処理
+      ********************************************************
+       TERM-RTN               SECTION.
+           CLOSE  EDI-FILE.
+           CLOSE  ITF-FILE.
+           DISPLAY  "*** EDI = " EDI-CNT " ***".
+           DISPLAY  "*** ITF = " ITF-CNT " ***".
+           DISPLAY  "*** KJBM005 END ***".
+       EXT.
+           EXIT.
