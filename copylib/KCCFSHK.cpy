@@ -0,0 +1,7 @@
+000010******************************************************************
+000020*    KCCFSHK : 出荷先マスタファイル              LRECL=28
+000030******************************************************************
+000040     03  CFSHK-KEY.
+000050       05  CFSHK-TOKU-COD            PIC  X(04).
+000060       05  CFSHK-SHIP-COD            PIC  X(04).
+000070     03  CFSHK-SHIP-MEI              PIC  X(20).
