@@ -13,6 +13,12 @@
        FILE-CONTROL.
            SELECT  ITF-FILE  ASSIGN  TO  ITF.
            SELECT  OEF-FILE  ASSIGN  TO  OEF.
+           SELECT  CSV-FILE  ASSIGN  TO  EXTERNAL  CSV
+                   ORGANIZATION  LINE  SEQUENTIAL.
+           SELECT  RUN-FILE  ASSIGN  TO  EXTERNAL  RNS
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFRUN-PGM-ID.
       *
        DATA                       DIVISION.
        FILE                       SECTION.
@@ -21,12 +27,23 @@
            COPY  KUCF010.
        FD  OEF-FILE.
        01  OEF-REC                PIC  X(135).
+       FD  CSV-FILE.
+       01  CSV-REC                PIC  X(200).
+       FD  RUN-FILE.
+       01  RUN-REC.
+           COPY  KCCFRUN.
        WORKING-STORAGE            SECTION.
        01  ITF-CNT                PIC  S9(9)          VALUE  +0.
        01  OEF-CNT                PIC  S9(9)          VALUE  +0.
+       01  CSV-CNT                PIC  S9(9)  COMP-3  VALUE  +0.
+       01  WK-CSV-KINGAKU         PIC  S9(9)          VALUE  +0.
+       01  WK-CSV-ZEI             PIC  S9(7)          VALUE  +0.
        01  LINE-CNT               PIC  S9(3)  COMP-3  VALUE  +99.
        01  PAGE-CNT1              PIC  S9(3)  COMP-3  VALUE  +0.
        01  PAGE-CNT2              PIC  S9(5)  COMP-3  VALUE  +0.
+      *    １頁あたりの印字行数（帳票サイズを変える場合はこの値
+      *    だけを直せばよい）
+       01  WK-PAGE-LINE-CNT       PIC  S9(3)  COMP-3  VALUE  +50.
        01  WK-SKIP-LINE           PIC  S9(1)          VALUE  +0.
        01  WK-ITF-COD             PIC   X(4)          VALUE  LOW-VALUE.
        01  WK-ITF-DATE            PIC   X(8)          VALUE  LOW-VALUE.
@@ -38,6 +55,10 @@
          02  WK-PC-NITI           PIC   X(2).
        01  WK-COMP-KINGAKU        PIC  S9(9)  COMP-3  VALUE  +0.
        01  WK-COMP-GOKEI          PIC  S9(9)  COMP-3  VALUE  +0.
+       01  WK-SOUKEI-GOKEI        PIC  S9(11) COMP-3  VALUE  +0.
+       01  WK-COMP-ZEI            PIC  S9(7)  COMP-3  VALUE  +0.
+       01  WK-ZEI-GOKEI           PIC  S9(9)  COMP-3  VALUE  +0.
+       01  WK-SOUKEI-ZEI-GOKEI    PIC  S9(11) COMP-3  VALUE  +0.
        01  WK-JUCHU-DATE.
            03  WK-JUCHU-YY        PIC   X(4).
            03  FILLER             PIC   X(1)   VALUE  ".".
@@ -49,7 +70,8 @@
          02  FILLER               PIC   X(10)  VALUE  SPACE.
          02  FILLER               PIC   X(6)   VALUE  "＊＊＊".
          02  FILLER               PIC   X(2)   VALUE  SPACE.
-         02  FILLER               PIC   X(14)  VALUE  "売上明細リスト".
+         02  FILLER               PIC   X(14)  VALUE
+                                       "売上明細リスト".
          02  FILLER               PIC   X(2)   VALUE  SPACE.
          02  FILLER               PIC   X(6)   VALUE  "＊＊＊".
          02  FILLER               PIC   X(10)  VALUE  SPACE.
@@ -90,13 +112,15 @@
          02  FILLER               PIC   X(4)   VALUE  "数量".
          02  FILLER               PIC   X(6)   VALUE  SPACE.
          02  FILLER               PIC   X(6)   VALUE  "金  額".
-         02  FILLER               PIC   X(56)  VALUE  SPACE.
+         02  FILLER               PIC   X(1)   VALUE  SPACE.
+         02  FILLER               PIC   X(6)   VALUE  "消費税".
+         02  FILLER               PIC   X(49)  VALUE  SPACE.
       * 明細
        01  D1-MEISAI.
          02  D1-JUCHU-DATE        PIC   X(10).
          02  FILLER               PIC   X(4)   VALUE  SPACE.
-         02  D1-JUCHU-NO          PIC   9(4).
-         02  FILLER               PIC   X(4)   VALUE  SPACE.
+         02  D1-JUCHU-NO          PIC   9(6).
+         02  FILLER               PIC   X(2)   VALUE  SPACE.
          02  D1-SHOHIN-NO         PIC   X(5).
          02  FILLER               PIC   X(3)   VALUE  SPACE.
          02  D1-SHOHIN-MEI        PIC   X(20).
@@ -106,14 +130,33 @@
          02  D1-SURYO             PIC   ZZ,ZZ9.
          02  FILLER               PIC   X(1)   VALUE  SPACE.
          02  D1-KINGAKU           PIC   ---,---,--9.
-         02  FILLER               PIC   X(56)  VALUE  SPACE.
+         02  FILLER               PIC   X(1)   VALUE  SPACE.
+         02  D1-ZEI-GAKU          PIC   -,---,--9.
+         02  FILLER               PIC   X(46)  VALUE  SPACE.
       * 脚注
        01  F1-TOKU-KEI.
          02  FILLER               PIC   X(50)  VALUE  SPACE.
-         02  FILLER               PIC   X(14)  VALUE  "＊得意先合計＊".
+         02  FILLER               PIC   X(14)  VALUE
+                                       "＊得意先合計＊".
          02  FILLER               PIC   X(4)   VALUE  SPACE.
          02  F1-KINGAKU-GOKEI     PIC   ---,---,--9.
-         02  FILLER               PIC   X(56)  VALUE  SPACE.
+         02  FILLER               PIC   X(2)   VALUE  SPACE.
+         02  FILLER               PIC   X(6)   VALUE  "消費税".
+         02  FILLER               PIC   X(2)   VALUE  SPACE.
+         02  F1-ZEI-GOKEI         PIC   ---,---,--9.
+         02  FILLER               PIC   X(35)  VALUE  SPACE.
+      * 総合計
+       01  F2-SOUKEI-KEI.
+         02  FILLER               PIC   X(50)  VALUE  SPACE.
+         02  FILLER               PIC   X(14)  VALUE
+                                       "＊総合計＊".
+         02  FILLER               PIC   X(4)   VALUE  SPACE.
+         02  F2-KINGAKU-GOKEI     PIC   --,---,---,--9.
+         02  FILLER               PIC   X(2)   VALUE  SPACE.
+         02  FILLER               PIC   X(6)   VALUE  "消費税".
+         02  FILLER               PIC   X(2)   VALUE  SPACE.
+         02  F2-ZEI-GOKEI         PIC   --,---,---,--9.
+         02  FILLER               PIC   X(30)  VALUE  SPACE.
       *****************************************************
       * 売上明細リスト作成
       *****************************************************
@@ -130,6 +173,15 @@
            DISPLAY  "*** KUBM040  START ***".
            OPEN  INPUT   ITF-FILE.
            OPEN  OUTPUT  OEF-FILE.
+           OPEN  OUTPUT  CSV-FILE.
+           OPEN  I-O     RUN-FILE.
+           STRING  "JUCHU-DATE,JUCHU-NO,TOKU-COD,SHOHIN-NO,"
+                                   DELIMITED  BY  SIZE
+                   "SHOHIN-MEI,TANKA,SURYO,KINGAKU,ZEI-GAKU"
+                                   DELIMITED  BY  SIZE
+                   INTO  CSV-REC
+           END-STRING.
+           WRITE  CSV-REC.
            ACCEPT  WK-PC-DATE  FROM  DATE.
            MOVE  WK-PC-NEN  TO  H1-NEN.
            MOVE  WK-PC-TUKI TO  H1-TUKI.
@@ -157,7 +209,7 @@
        PRINT-RTN                   SECTION.
            PERFORM  KINGAKU-SYOKI-RTN.
            PERFORM  UNTIL  WK-ITF-COD  NOT  =  WK-OLD-COD
-             IF  LINE-CNT  >=  50
+             IF  LINE-CNT  >=  WK-PAGE-LINE-CNT
                PERFORM  MIDASHI-RTN
                MOVE  LOW-VALUE  TO  WK-OLD-DATE
              END-IF
@@ -165,8 +217,11 @@
              PERFORM  READ-RTN
            END-PERFORM.
            MOVE  WK-COMP-GOKEI  TO  F1-KINGAKU-GOKEI.
+           MOVE  WK-ZEI-GOKEI   TO  F1-ZEI-GOKEI.
            MOVE  F1-TOKU-KEI    TO  OEF-REC.
            WRITE  OEF-REC  AFTER  2.
+           ADD  WK-COMP-GOKEI  TO  WK-SOUKEI-GOKEI.
+           ADD  WK-ZEI-GOKEI   TO  WK-SOUKEI-ZEI-GOKEI.
        EXT.
            EXIT.
       *****************************************************
@@ -176,6 +231,7 @@
            MOVE  +99  TO  LINE-CNT.
            MOVE  WK-ITF-COD  TO  WK-OLD-COD.
            MOVE  +0  TO  WK-COMP-GOKEI.
+           MOVE  +0  TO  WK-ZEI-GOKEI.
            MOVE  +0  TO  PAGE-CNT1.
        EXT.
            EXIT.
@@ -193,8 +249,10 @@
            MOVE  UF010-TANKA         TO  D1-TANKA.
            MOVE  UF010-SURYO         TO  D1-SURYO.
            MOVE  UF010-KINGAKU       TO  WK-COMP-KINGAKU.
+           MOVE  UF010-ZEI-GAKU      TO  WK-COMP-ZEI.
            PERFORM  COMP-KINGAKU-RTN.
            MOVE  WK-COMP-KINGAKU  TO  D1-KINGAKU.
+           MOVE  WK-COMP-ZEI      TO  D1-ZEI-GAKU.
            IF  WK-ITF-DATE  NOT  =  WK-OLD-DATE
              MOVE  +2  TO  WK-SKIP-LINE
              MOVE  WK-ITF-DATE  TO  WK-OLD-DATE
@@ -206,8 +264,43 @@
            WRITE  OEF-REC  AFTER  ADVANCING  WK-SKIP-LINE.
            ADD  +1  TO  OEF-CNT.
            ADD  WK-SKIP-LINE  TO  LINE-CNT.
-           COMPUTE  WK-COMP-GOKEI  = 
+           COMPUTE  WK-COMP-GOKEI  =
                     WK-COMP-GOKEI  +  WK-COMP-KINGAKU.
+           COMPUTE  WK-ZEI-GOKEI  =
+                    WK-ZEI-GOKEI  +  WK-COMP-ZEI.
+           PERFORM  CSV-WRITE-RTN.
+       EXT.
+           EXIT.
+      *****************************************************
+      * 売上明細ＣＳＶ出力処理
+      *****************************************************
+       CSV-WRITE-RTN               SECTION.
+           MOVE  WK-COMP-KINGAKU  TO  WK-CSV-KINGAKU.
+           MOVE  WK-COMP-ZEI      TO  WK-CSV-ZEI.
+           STRING  WK-JUCHU-YY     DELIMITED  BY  SIZE
+                   WK-JUCHU-MM     DELIMITED  BY  SIZE
+                   WK-JUCHU-DD     DELIMITED  BY  SIZE
+                   ","             DELIMITED  BY  SIZE
+                   UF010-JUCHU-NO  DELIMITED  BY  SIZE
+                   ","             DELIMITED  BY  SIZE
+                   UF010-TOKU-COD  DELIMITED  BY  SIZE
+                   ","             DELIMITED  BY  SIZE
+                   UF010-SHOHIN-NO DELIMITED  BY  SIZE
+                   ","             DELIMITED  BY  SIZE
+                   FUNCTION  TRIM  (UF010-SHOHIN-MEI)
+                                   DELIMITED  BY  SIZE
+                   ","             DELIMITED  BY  SIZE
+                   UF010-TANKA     DELIMITED  BY  SIZE
+                   ","             DELIMITED  BY  SIZE
+                   UF010-SURYO     DELIMITED  BY  SIZE
+                   ","             DELIMITED  BY  SIZE
+                   WK-CSV-KINGAKU  DELIMITED  BY  SIZE
+                   ","             DELIMITED  BY  SIZE
+                   WK-CSV-ZEI      DELIMITED  BY  SIZE
+                   INTO  CSV-REC
+           END-STRING.
+           WRITE  CSV-REC.
+           ADD  +1  TO  CSV-CNT.
        EXT.
            EXIT.
       *******************************************************
@@ -235,6 +328,7 @@
        COMP-KINGAKU-RTN                   SECTION.
            IF  UF010-DATA-KBN  NOT  =  1
              COMPUTE  WK-COMP-KINGAKU  =  -1  *  WK-COMP-KINGAKU
+             COMPUTE  WK-COMP-ZEI      =  -1  *  WK-COMP-ZEI
            END-IF.
        EXT.
            EXIT.
@@ -242,9 +336,32 @@
       * 終了処理
       ********************************************************
        TERM-RTN                   SECTION.
-           CLOSE  ITF-FILE  OEF-FILE.
+           MOVE  WK-SOUKEI-GOKEI      TO  F2-KINGAKU-GOKEI.
+           MOVE  WK-SOUKEI-ZEI-GOKEI  TO  F2-ZEI-GOKEI.
+           MOVE  F2-SOUKEI-KEI    TO  OEF-REC.
+           WRITE  OEF-REC  AFTER  2.
+           PERFORM  RUN-STATE-RTN.
+           CLOSE  ITF-FILE  OEF-FILE  CSV-FILE  RUN-FILE.
            DISPLAY  "*** ITF-CNT="  ITF-CNT.
            DISPLAY  "*** OEF-CNT="  OEF-CNT.
+           DISPLAY  "*** CSV-CNT="  CSV-CNT.
            DISPLAY  "*** KUBM040   END ***".
        EXT.
            EXIT.
+      ********************************************************
+      * 実行状態更新処理
+      ********************************************************
+       RUN-STATE-RTN              SECTION.
+           MOVE  "KUBM040"  TO  CFRUN-PGM-ID.
+           READ  RUN-FILE
+             INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               WRITE  RUN-REC
+             NOT  INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               REWRITE  RUN-REC
+           END-READ.
+       EXT.
+           EXIT.
