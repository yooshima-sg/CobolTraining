@@ -12,21 +12,47 @@
        INPUT-OUTPUT                SECTION.
        FILE-CONTROL.
            SELECT  ITF-FILE  ASSIGN TO  EXTERNAL  ITF.
+           SELECT  IMF-FILE  ASSIGN  TO  EXTERNAL  IMF
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFTOK-TOKU-COD.
            SELECT  OTF-FILE  ASSIGN TO  EXTERNAL  OTF.
+           SELECT  HLD-FILE  ASSIGN TO  EXTERNAL  HLD.
+           SELECT  RUN-FILE  ASSIGN  TO  EXTERNAL  RNS
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFRUN-PGM-ID.
       *
        DATA                        DIVISION.
        FILE                        SECTION.
        FD  ITF-FILE.
        01  ITF-REC.
            COPY  KJCF020.
+       FD  IMF-FILE.
+       01  IMF-REC.
+           COPY  KCCFTOK.
        FD  OTF-FILE.
        01  OTF-REC.
            COPY  KUCF010.
+      *    支払保留中の得意先分の控え（KCCFTOK-HOLD-FLGが立って
+      *    いる得意先の売上はUF010へ流さずここへ控える）
+       FD  HLD-FILE.
+       01  HLD-REC.
+           COPY  KJCF020.
+       FD  RUN-FILE.
+       01  RUN-REC.
+           COPY  KCCFRUN.
       *
        WORKING-STORAGE             SECTION.
        01  ITF-CNT                 PIC  S9(9)  COMP-3  VALUE  +0.
        01  OTF-CNT                 PIC  S9(9)  COMP-3  VALUE  +0.
+       01  HLD-CNT                 PIC  S9(9)  COMP-3  VALUE  +0.
        01  ITF-END-FLG             PIC   X(1)          VALUE  "0".
+      *    消費税率（インボイス制度対応、現行は一律10％）
+       01  WK-ZEI-RITSU             PIC  9(02)          VALUE  10.
+      *    支払保留判定結果（"1"＝保留中、得意先マスタ未登録の
+      *    場合は保留扱いとせず従来どおり売上を計上する）
+       01  WK-HOLD-FLG              PIC  X(01)          VALUE  SPACE.
       *
       ********************************************************
       *    売上ファイル作成
@@ -42,7 +68,10 @@
        INIT-RTN                    SECTION.
            DISPLAY  "*** KUBM010 START ***".
            OPEN  INPUT   ITF-FILE.
+           OPEN  INPUT   IMF-FILE.
            OPEN  OUTPUT  OTF-FILE.
+           OPEN  OUTPUT  HLD-FILE.
+           OPEN  I-O     RUN-FILE.
            PERFORM  READ-RTN.
        EXT.
            EXIT.
@@ -63,21 +92,49 @@
       ********************************************************
        MAIN-RTN                    SECTION.
            MOVE  SPACE             TO  OTF-REC.
-           MOVE  JF020-DATA-KBN    TO  UF010-DATA-KBN.
-           MOVE  JF020-TOKU-COD    TO  UF010-TOKU-COD.
-           MOVE  JF020-JUCHU-DATE  TO  UF010-JUCHU-DATE.
-           MOVE  JF020-JUCHU-NO    TO  UF010-JUCHU-NO.
-           MOVE  JF020-SHOHIN-NO   TO  UF010-SHOHIN-NO.
-           MOVE  JF020-TOKU-MEI    TO  UF010-TOKU-MEI.
-           MOVE  JF020-SHOHIN-MEI  TO  UF010-SHOHIN-MEI.
-           MOVE  JF020-TANKA       TO  UF010-TANKA.
-           MOVE  JF020-SURYO       TO  UF010-SURYO.
-           MOVE  JF020-KINGAKU     TO  UF010-KINGAKU.
-           PERFORM  WRITE-RTN.
+           MOVE  JF020-DATA-KBN    OF  ITF-REC  TO  UF010-DATA-KBN.
+           MOVE  JF020-TOKU-COD    OF  ITF-REC  TO  UF010-TOKU-COD.
+           MOVE  JF020-JUCHU-DATE  OF  ITF-REC  TO  UF010-JUCHU-DATE.
+           MOVE  JF020-JUCHU-NO    OF  ITF-REC  TO  UF010-JUCHU-NO.
+           MOVE  JF020-SHOHIN-NO   OF  ITF-REC  TO  UF010-SHOHIN-NO.
+           MOVE  JF020-TOKU-MEI    OF  ITF-REC  TO  UF010-TOKU-MEI.
+           MOVE  JF020-SHOHIN-MEI  OF  ITF-REC  TO  UF010-SHOHIN-MEI.
+           MOVE  JF020-TANKA       OF  ITF-REC  TO  UF010-TANKA.
+           MOVE  JF020-SURYO       OF  ITF-REC  TO  UF010-SURYO.
+           MOVE  JF020-EIGYO-COD   OF  ITF-REC  TO  UF010-EIGYO-COD.
+           MOVE  JF020-RISON-KBN   OF  ITF-REC  TO  UF010-RISON-KBN.
+           MOVE  JF020-WHS-COD     OF  ITF-REC  TO  UF010-WHS-COD.
+           MOVE  JF020-KINGAKU     OF  ITF-REC  TO  UF010-KINGAKU.
+           MOVE  WK-ZEI-RITSU      TO  UF010-ZEI-RITSU.
+           COMPUTE  UF010-ZEI-GAKU  ROUNDED  =
+                    UF010-KINGAKU  *  WK-ZEI-RITSU  /  100.
+           PERFORM  HOLD-CHECK-RTN.
+           IF  WK-HOLD-FLG  =  "1"
+               PERFORM  HLD-WRITE-RTN
+           ELSE
+               PERFORM  WRITE-RTN
+           END-IF.
            PERFORM  READ-RTN.
        EXT.
            EXIT.
       ********************************************************
+      * 支払保留チェック処理（得意先マスタの保留フラグを見て
+      * 保留中ならUF010へ流さずHLD-FILEへ控える）
+      ********************************************************
+       HOLD-CHECK-RTN              SECTION.
+           MOVE  SPACE             TO  WK-HOLD-FLG.
+           MOVE  JF020-TOKU-COD  OF  ITF-REC  TO  CFTOK-TOKU-COD.
+           READ  IMF-FILE
+             INVALID  KEY
+               CONTINUE
+             NOT  INVALID  KEY
+               IF  CFTOK-HOLD-FLG  =  "1"
+                   MOVE  "1"  TO  WK-HOLD-FLG
+               END-IF
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
       * 出力処理
       ********************************************************
        WRITE-RTN                  SECTION.
@@ -86,12 +143,40 @@
        EXT.
            EXIT.
       ********************************************************
+      * 保留控え出力処理
+      ********************************************************
+       HLD-WRITE-RTN               SECTION.
+           MOVE  ITF-REC           TO  HLD-REC.
+           WRITE  HLD-REC.
+           ADD  +1  TO  HLD-CNT.
+       EXT.
+           EXIT.
+      ********************************************************
       * 終了処理
       ********************************************************
        TERM-RTN                   SECTION.
-           CLOSE  ITF-FILE  OTF-FILE.
+           PERFORM  RUN-STATE-RTN.
+           CLOSE  ITF-FILE  IMF-FILE  OTF-FILE  HLD-FILE  RUN-FILE.
            DISPLAY  "*** ITF-CNT ="  ITF-CNT.
            DISPLAY  "*** OTF-CNT ="  OTF-CNT.
+           DISPLAY  "*** HLD-CNT ="  HLD-CNT.
            DISPLAY  "*** KUBM010  END  ***".
        EXT.
            EXIT.
+      ********************************************************
+      * 実行状態更新処理
+      ********************************************************
+       RUN-STATE-RTN              SECTION.
+           MOVE  "KUBM010"  TO  CFRUN-PGM-ID.
+           READ  RUN-FILE
+             INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               WRITE  RUN-REC
+             NOT  INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               REWRITE  RUN-REC
+           END-READ.
+       EXT.
+           EXIT.
