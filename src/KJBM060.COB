@@ -13,6 +13,17 @@
        FILE-CONTROL.
            SELECT  ITF-FILE  ASSIGN  TO  EXTERNAL  ITF.
            SELECT  OEF-FILE  ASSIGN  TO  EXTERNAL  OEF.
+           SELECT  CSV-FILE  ASSIGN  TO  EXTERNAL  CSV
+                   ORGANIZATION  LINE  SEQUENTIAL.
+           SELECT  HIS-FILE  ASSIGN  TO  EXTERNAL  HIS
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  JF030-JUCHU-NO-X.
+           SELECT  CTL-FILE  ASSIGN  TO  EXTERNAL  CTL.
+           SELECT  RUN-FILE  ASSIGN  TO  EXTERNAL  RNS
+                   ORGANIZATION  IS  INDEXED
+                   ACCESS MODE   IS  RANDOM
+                   RECORD KEY    IS  CFRUN-PGM-ID.
       *
        DATA                        DIVISION.
        FILE                        SECTION.
@@ -21,17 +32,47 @@
            COPY  KJCF020.
        FD  OEF-FILE.
        01  OEF-REC                 PIC   X(135).
+       FD  CSV-FILE.
+       01  CSV-REC                 PIC   X(200).
+       FD  HIS-FILE.
+       01  HIS-REC.
+           COPY  KJCF030.
+       FD  CTL-FILE.
+       01  CTL-REC.
+           COPY  KJCF060.
+       FD  RUN-FILE.
+       01  RUN-REC.
+           COPY  KCCFRUN.
       *
        WORKING-STORAGE             SECTION.
        01  ITF-CNT                 PIC  S9(9)  COMP-3  VALUE  +0.
        01  OEF-CNT                 PIC  S9(9)  COMP-3  VALUE  +0.
+       01  CSV-CNT                 PIC  S9(9)  COMP-3  VALUE  +0.
+       01  HIS-NEW-CNT             PIC  S9(9)  COMP-3  VALUE  +0.
+       01  HIS-UPD-CNT             PIC  S9(9)  COMP-3  VALUE  +0.
        01  LINE-CNT                PIC  S9(3)  COMP-3  VALUE  +0.
        01  PAGE-CNT                PIC  S9(5)  COMP-3  VALUE  +0.
+      *    １頁あたりの印字行数（帳票サイズを変える場合はこの値
+      *    だけを直せばよい）
+       01  WK-PAGE-LINE-CNT        PIC  S9(3)  COMP-3  VALUE  +25.
        01  ITF-END-FLG             PIC   X(1)          VALUE  "0".
        01  WK-PC-DATE.
          02  WK-PC-NEN             PIC   X(2).
          02  WK-PC-TUKI            PIC   X(2).
          02  WK-PC-NITI            PIC   X(2).
+       01  WK-RUN-DATE8            PIC  9(08)          VALUE  ZERO.
+       01  WK-CSV-ERR-FLG          PIC   X(1)          VALUE  SPACE.
+      *    エラーリスト自動配信先（環境変数KJBM060_MAIL_TOが未設定
+      *    の場合は配信を行わず、従来どおりファイル出力のみとする）
+       01  WK-MAIL-TO              PIC   X(128)        VALUE  SPACE.
+       01  WK-OEF-PATH             PIC   X(256)        VALUE  SPACE.
+       01  WK-MAIL-CMD             PIC   X(512)        VALUE  SPACE.
+      *    KJBM060_MAIL_TO／OEFはOSへ渡すコマンド行の一部となる
+      *    ため、シェルへ特別な意味を持つ文字が含まれていないか
+      *    をCALL "SYSTEM"実行前に確認する（環境変数はオペレータ
+      *    以外が書き換えられる可能性もあり、無条件に信用しない）
+       01  WK-MAIL-BAD-CNT          PIC  9(05)          VALUE  ZERO.
+           COPY  KCBS010P.
       *  大見出し
        01  WK-OOMIDASHI.
          02  FILLER                PIC  X(10)  VALUE  SPACE.
@@ -86,8 +127,8 @@
          02  FILLER                PIC  X(6)   VALUE  SPACE.
          02  WK-JUCHU-NO-ERR       PIC  X(1)   VALUE  SPACE.
          02  FILLER                PIC  X(1)   VALUE  SPACE.
-         02  WK-JUCHU-NO           PIC  X(4)   VALUE  SPACE.
-         02  FILLER                PIC  X(5)   VALUE  SPACE.
+         02  WK-JUCHU-NO           PIC  X(6)   VALUE  SPACE.
+         02  FILLER                PIC  X(3)   VALUE  SPACE.
          02  WK-JUCHU-DATE-ERR     PIC  X(1)   VALUE  SPACE.
          02  FILLER                PIC  X(1)   VALUE  SPACE.
          02  WK-JUCHU-DATE         PIC  X(6)   VALUE  SPACE.
@@ -104,8 +145,56 @@
          02  FILLER                PIC  X(1)   VALUE  SPACE.
          02  WK-SURYO              PIC  X(5)   VALUE  SPACE.
          02  FILLER                PIC  X(4)   VALUE  SPACE.
-         02  WK-BIKO               PIC  X(12)  VALUE  SPACE.
-         02  FILLER                PIC  X(56)  VALUE  SPACE.
+         02  WK-BIKO               PIC  X(14)  VALUE  SPACE.
+         02  FILLER                PIC  X(54)  VALUE  SPACE.
+      *
+      *  エラー理由コードメッセージテーブル（ＪＦ０２０－ＥＲＲ－ＫＢＮ
+      *  の６項目それぞれに対応する理由文言。コード"1"＝項目不正、
+      *  コード"2"＝マスタ無し（得意先／商品のみ該当））
+      *  (7)〜(9)は複数業務チェック（与信限度超過・受注番号重複・
+      *  在庫不足）が追加された際に予約されていた枠を使用する。
+      *  (10)は警告区分（価格差異）。本来はOTF2（不良ストリーム）
+      *  には乗らずWRN-FILEへ控えられるが、(1)〜(9)のいずれかと
+      *  同時に成立した受注がこのリストに来た場合のために理由文言
+      *  を用意しておく
+       01  WK-ERR-MSG-1-V.
+         02  FILLER                PIC  X(14)  VALUE
+                                        "データ区分不正".
+         02  FILLER                PIC  X(14)  VALUE
+                                        "受注番号不正".
+         02  FILLER                PIC  X(14)  VALUE
+                                        "受注日付不正".
+         02  FILLER                PIC  X(14)  VALUE
+                                        "得意先未入力".
+         02  FILLER                PIC  X(14)  VALUE
+                                        "商品番号不正".
+         02  FILLER                PIC  X(14)  VALUE
+                                        "数量範囲外".
+         02  FILLER                PIC  X(14)  VALUE
+                                        "与信限度超過".
+         02  FILLER                PIC  X(14)  VALUE
+                                        "受注番号重複".
+         02  FILLER                PIC  X(14)  VALUE
+                                        "在庫不足".
+         02  FILLER                PIC  X(14)  VALUE
+                                        "価格差異あり".
+       01  WK-ERR-MSG-1-TBL  REDEFINES  WK-ERR-MSG-1-V.
+         02  WK-ERR-MSG-1          PIC  X(14)  OCCURS  10  TIMES.
+       01  WK-ERR-MSG-2-V.
+         02  FILLER                PIC  X(14)  VALUE  SPACE.
+         02  FILLER                PIC  X(14)  VALUE  SPACE.
+         02  FILLER                PIC  X(14)  VALUE  SPACE.
+         02  FILLER                PIC  X(14)  VALUE
+                                        "マスタ無し".
+         02  FILLER                PIC  X(14)  VALUE
+                                        "マスタ無し".
+         02  FILLER                PIC  X(14)  VALUE  SPACE.
+         02  FILLER                PIC  X(14)  VALUE  SPACE.
+         02  FILLER                PIC  X(14)  VALUE  SPACE.
+         02  FILLER                PIC  X(14)  VALUE  SPACE.
+         02  FILLER                PIC  X(14)  VALUE  SPACE.
+       01  WK-ERR-MSG-2-TBL  REDEFINES  WK-ERR-MSG-2-V.
+         02  WK-ERR-MSG-2          PIC  X(14)  OCCURS  10  TIMES.
       *
       ********************************************************
       * 受注エラーリスト作成
@@ -122,10 +211,27 @@
            DISPLAY  "*** KJBM060 START ***".
            OPEN  INPUT   ITF-FILE.
            OPEN  OUTPUT  OEF-FILE.
+           OPEN  OUTPUT  CSV-FILE.
+           OPEN  I-O     HIS-FILE.
+           OPEN  EXTEND  CTL-FILE.
+           OPEN  I-O     RUN-FILE.
            ACCEPT  WK-PC-DATE  FROM  DATE.
            MOVE  WK-PC-NEN   TO  WK-NEN.
            MOVE  WK-PC-TUKI  TO  WK-TUKI.
            MOVE  WK-PC-NITI  TO  WK-NITI.
+           MOVE  ZERO        TO  S010-P1-Y1.
+           MOVE  WK-PC-NEN   TO  S010-D6-Y2.
+           MOVE  WK-PC-TUKI  TO  S010-D6-MM.
+           MOVE  WK-PC-NITI  TO  S010-D6-DD.
+           CALL  "KCBS010"  USING  KCBS010-P1.
+           MOVE  S010-DATE8  TO  WK-RUN-DATE8.
+           STRING  "DATA-KBN,JUCHU-NO,JUCHU-DATE,TOKU-COD,"
+                       DELIMITED  BY  SIZE
+                   "SHOHIN-NO,SURYO,ERR-FLG,BIKO"
+                       DELIMITED  BY  SIZE
+                   INTO  CSV-REC
+           END-STRING.
+           WRITE  CSV-REC.
            PERFORM  READ-RTN.
        EXT.
            EXIT.
@@ -145,7 +251,7 @@
       * 印刷処理
       ********************************************************
        INSATU-RTN                  SECTION.
-           IF  LINE-CNT  >=  +25  OR  ITF-CNT  =  +1
+           IF  LINE-CNT  >=  WK-PAGE-LINE-CNT  OR  ITF-CNT  =  +1
              PERFORM  HEADING-INSATU-RTN
            END-IF.
            PERFORM  MEISAI-INSATU-RTN.
@@ -180,11 +286,47 @@
            MOVE  JF020-SURYO        TO  WK-SURYO.
       *
            PERFORM  ERR-HYOUKA-RTN.
+      *
+           IF  JF020-ERR-KBN-TBL  NOT  =  SPACE
+             PERFORM  HIS-UPDATE-RTN
+           END-IF.
       *
            MOVE  WK-MEISAI  TO  OEF-REC.
            WRITE  OEF-REC  AFTER  2.
            ADD  +1  TO  OEF-CNT.
            ADD  +1  TO  LINE-CNT.
+      *
+           PERFORM  CSV-WRITE-RTN.
+       EXT.
+           EXIT.
+      ********************************************************
+      * ＣＳＶ出力処理（印刷帳票と同じ明細を機械可読形式でも出力）
+      ********************************************************
+       CSV-WRITE-RTN                SECTION.
+           MOVE  SPACE  TO  WK-CSV-ERR-FLG.
+           IF  JF020-ERR-KBN-TBL  NOT  =  SPACE
+             MOVE  "*"  TO  WK-CSV-ERR-FLG
+           END-IF.
+           STRING  JF020-DATA-KBN     DELIMITED  BY  SIZE
+                   ","                DELIMITED  BY  SIZE
+                   JF020-JUCHU-NO     DELIMITED  BY  SIZE
+                   ","                DELIMITED  BY  SIZE
+                   JF020-JUCHU-DATE6  DELIMITED  BY  SIZE
+                   ","                DELIMITED  BY  SIZE
+                   JF020-TOKU-COD     DELIMITED  BY  SIZE
+                   ","                DELIMITED  BY  SIZE
+                   JF020-SHOHIN-NO    DELIMITED  BY  SIZE
+                   ","                DELIMITED  BY  SIZE
+                   JF020-SURYO        DELIMITED  BY  SIZE
+                   ","                DELIMITED  BY  SIZE
+                   WK-CSV-ERR-FLG     DELIMITED  BY  SIZE
+                   ","                DELIMITED  BY  SIZE
+                   FUNCTION  TRIM  (WK-BIKO)
+                                      DELIMITED  BY  SIZE
+                   INTO  CSV-REC
+           END-STRING.
+           WRITE  CSV-REC.
+           ADD  +1  TO  CSV-CNT.
        EXT.
            EXIT.
       ********************************************************
@@ -193,39 +335,203 @@
        ERR-HYOUKA-RTN              SECTION.
            IF  JF020-ERR-KBN  (1)  NOT  =  SPACE
              MOVE  "*"  TO  WK-DATA-KBN-ERR
+             IF  WK-BIKO  =  SPACE
+               MOVE  WK-ERR-MSG-1  (1)  TO  WK-BIKO
+             END-IF
            END-IF.
            IF  JF020-ERR-KBN  (2)  NOT  =  SPACE
              MOVE  "*"  TO  WK-JUCHU-NO-ERR
+             IF  WK-BIKO  =  SPACE
+               MOVE  WK-ERR-MSG-1  (2)  TO  WK-BIKO
+             END-IF
            END-IF.
            IF  JF020-ERR-KBN  (3)  NOT  =  SPACE
              MOVE  "*"  TO  WK-JUCHU-DATE-ERR
+             IF  WK-BIKO  =  SPACE
+               MOVE  WK-ERR-MSG-1  (3)  TO  WK-BIKO
+             END-IF
+           END-IF.
+      *
+           IF  JF020-ERR-KBN  (4)  NOT  =  SPACE
+             MOVE  "*"  TO  WK-TOKU-COD-ERR
+             IF  WK-BIKO  =  SPACE
+               IF  JF020-ERR-KBN  (4)  =  "2"
+                 MOVE  WK-ERR-MSG-2  (4)  TO  WK-BIKO
+               ELSE
+                 MOVE  WK-ERR-MSG-1  (4)  TO  WK-BIKO
+               END-IF
+             END-IF
+           END-IF.
+      *
+           IF  JF020-ERR-KBN  (5)  NOT  =  SPACE
+             MOVE  "*"  TO  WK-SHOHIN-NO-ERR
+             IF  WK-BIKO  =  SPACE
+               IF  JF020-ERR-KBN  (5)  =  "2"
+                 MOVE  WK-ERR-MSG-2  (5)  TO  WK-BIKO
+               ELSE
+                 IF  JF020-ERR-KBN  (5)  =  "3"
+                   MOVE  "廃番商品"  TO  WK-BIKO
+                 ELSE
+                   MOVE  WK-ERR-MSG-1  (5)  TO  WK-BIKO
+                 END-IF
+               END-IF
+             END-IF
            END-IF.
+      *
            IF  JF020-ERR-KBN  (6)  NOT  =  SPACE
              MOVE  "*"  TO  WK-SURYO-ERR
+             IF  WK-BIKO  =  SPACE
+               MOVE  WK-ERR-MSG-1  (6)  TO  WK-BIKO
+             END-IF
            END-IF.
       *
-           IF  JF020-ERR-KBN  (4)  NOT  =  SPACE
+      *    与信限度超過（得意先マスタの限度額チェック、KJBM040）
+           IF  JF020-ERR-KBN  (7)  NOT  =  SPACE
              MOVE  "*"  TO  WK-TOKU-COD-ERR
-             IF  JF020-ERR-KBN  (4)  =  "2"
-               MOVE  "マスタ無し"  TO  WK-BIKO
+             IF  WK-BIKO  =  SPACE
+               MOVE  WK-ERR-MSG-1  (7)  TO  WK-BIKO
              END-IF
            END-IF.
       *
-           IF  JF020-ERR-KBN  (5)  NOT  =  SPACE
+      *    受注番号重複（当日バッチ内の重複検出、KJBM020）
+           IF  JF020-ERR-KBN  (8)  NOT  =  SPACE
+             MOVE  "*"  TO  WK-JUCHU-NO-ERR
+             IF  WK-BIKO  =  SPACE
+               MOVE  WK-ERR-MSG-1  (8)  TO  WK-BIKO
+             END-IF
+           END-IF.
+      *
+      *    在庫不足（商品マスタの在庫数チェック、KJBM030）
+           IF  JF020-ERR-KBN  (9)  NOT  =  SPACE
              MOVE  "*"  TO  WK-SHOHIN-NO-ERR
-             IF  JF020-ERR-KBN  (5)  =  "2"
-               MOVE  "マスタ無し"  TO  WK-BIKO
+             IF  WK-BIKO  =  SPACE
+               MOVE  WK-ERR-MSG-1  (9)  TO  WK-BIKO
+             END-IF
+           END-IF.
+      *
+      *    価格差異警告（受注単価とマスタ単価の差異、KJBM030）。
+      *    通常はWRN-FILE行きで(1)〜(9)とは無縁だが、他の業務
+      *    エラーと同時に成立した場合のみここで理由文言を補う
+           IF  JF020-ERR-KBN  (10)  NOT  =  SPACE
+             IF  WK-BIKO  =  SPACE
+               MOVE  WK-ERR-MSG-1  (10)  TO  WK-BIKO
              END-IF
            END-IF.
        EXT.
            EXIT.
       ********************************************************
+      * エラー履歴更新処理（エージング用、受注番号をキーに
+      * 初回は新規登録、２回目以降は最終検出日と区分を更新）
+      ********************************************************
+       HIS-UPDATE-RTN               SECTION.
+           MOVE  JF020-JUCHU-NO-X  TO  JF030-JUCHU-NO-X.
+           READ  HIS-FILE
+             INVALID  KEY
+               MOVE  JF020-DATA-KBN     TO  JF030-DATA-KBN
+               MOVE  JF020-TOKU-COD     TO  JF030-TOKU-COD
+               MOVE  JF020-SHOHIN-NO    TO  JF030-SHOHIN-NO
+               MOVE  WK-RUN-DATE8       TO  JF030-FIRST-DATE
+               MOVE  WK-RUN-DATE8       TO  JF030-LAST-DATE
+               MOVE  JF020-ERR-KBN-TBL  TO  JF030-ERR-KBN-TBL
+               WRITE  HIS-REC
+               ADD    +1                TO  HIS-NEW-CNT
+             NOT  INVALID  KEY
+               MOVE  WK-RUN-DATE8       TO  JF030-LAST-DATE
+               MOVE  JF020-ERR-KBN-TBL  TO  JF030-ERR-KBN-TBL
+               REWRITE  HIS-REC
+               ADD    +1                TO  HIS-UPD-CNT
+           END-READ.
+       EXT.
+           EXIT.
+      ********************************************************
       * 終了処理
       ********************************************************
        TERM-RTN                    SECTION.
-           CLOSE  ITF-FILE  OEF-FILE.
-           DISPLAY  "*** ITF-CNT="  ITF-CNT.
-           DISPLAY  "*** OEF-CNT="  OEF-CNT.
+           MOVE  SPACE     TO  CTL-REC.
+           MOVE  "KJBM060" TO  CTL-PGM-ID.
+           MOVE  ITF-CNT   TO  CTL-IN-CNT.
+           MOVE  OEF-CNT   TO  CTL-OUT-CNT.
+           WRITE  CTL-REC.
+           PERFORM  RUN-STATE-RTN.
+           CLOSE  ITF-FILE  OEF-FILE  CSV-FILE  HIS-FILE  CTL-FILE
+                  RUN-FILE.
+           PERFORM  MAIL-SEND-RTN.
+           DISPLAY  "*** ITF-CNT="      ITF-CNT.
+           DISPLAY  "*** OEF-CNT="      OEF-CNT.
+           DISPLAY  "*** CSV-CNT="      CSV-CNT.
+           DISPLAY  "*** HIS-NEW-CNT="  HIS-NEW-CNT.
+           DISPLAY  "*** HIS-UPD-CNT="  HIS-UPD-CNT.
            DISPLAY  "***  KJBM060 END  ***".
        EXT.
            EXIT.
+      ********************************************************
+      * エラーリスト自動配信処理（受注入力担当への通知。配信先が
+      * 環境変数で設定されていない場合は何もしない＝配信は任意
+      * オプションであり、未設定でも従来どおりバッチは正常終了
+      * する）
+      ********************************************************
+       MAIL-SEND-RTN                SECTION.
+           ACCEPT  WK-MAIL-TO  FROM  ENVIRONMENT  "KJBM060_MAIL_TO".
+           IF  WK-MAIL-TO  NOT  =  SPACE
+             ACCEPT  WK-OEF-PATH  FROM  ENVIRONMENT  "OEF"
+             PERFORM  MAIL-VALIDATE-RTN
+             IF  WK-MAIL-BAD-CNT  =  ZERO
+               STRING  "mail -s "           DELIMITED  BY  SIZE
+                       QUOTE                DELIMITED  BY  SIZE
+                       "受注エラーリスト"    DELIMITED  BY  SIZE
+                       QUOTE                DELIMITED  BY  SIZE
+                       " "                  DELIMITED  BY  SIZE
+                       FUNCTION  TRIM (WK-MAIL-TO)
+                                            DELIMITED  BY  SIZE
+                       " < "                DELIMITED  BY  SIZE
+                       FUNCTION  TRIM (WK-OEF-PATH)
+                                            DELIMITED  BY  SIZE
+                       INTO  WK-MAIL-CMD
+               END-STRING
+               CALL  "SYSTEM"  USING  WK-MAIL-CMD
+             ELSE
+               DISPLAY  "*** KJBM060_MAIL_TO/OEF rejected"
+                        " (shell metacharacter) - mail not sent"
+             END-IF
+           END-IF.
+       EXT.
+           EXIT.
+      ********************************************************
+      * 配信先／配信元パス検証処理（CALL "SYSTEM"へ渡す前に、
+      * シェルコマンドとして特別な意味を持つ文字が含まれていない
+      * かをチェックする。１文字でも含まれていればWK-MAIL-BAD-CNT
+      * が０より大きくなり、配信を行わない）
+      ********************************************************
+       MAIL-VALIDATE-RTN            SECTION.
+           MOVE  ZERO  TO  WK-MAIL-BAD-CNT.
+           INSPECT  WK-MAIL-TO   TALLYING  WK-MAIL-BAD-CNT
+             FOR  ALL  ";"   ALL  "|"   ALL  "&"   ALL  "$"
+                  ALL  "`"   ALL  "\"   ALL  QUOTE ALL  "'"
+                  ALL  "<"   ALL  ">"   ALL  "("   ALL  ")"
+                  ALL  "*"   ALL  "?"   ALL  "!"   ALL  "#"
+                  ALL  "~"   ALL  "{"   ALL  "}"   ALL  X"0A".
+           INSPECT  WK-OEF-PATH  TALLYING  WK-MAIL-BAD-CNT
+             FOR  ALL  ";"   ALL  "|"   ALL  "&"   ALL  "$"
+                  ALL  "`"   ALL  "\"   ALL  QUOTE ALL  "'"
+                  ALL  "<"   ALL  ">"   ALL  "("   ALL  ")"
+                  ALL  "*"   ALL  "?"   ALL  "!"   ALL  "#"
+                  ALL  "~"   ALL  "{"   ALL  "}"   ALL  X"0A".
+       EXT.
+           EXIT.
+      ********************************************************
+      * 実行状態更新処理
+      ********************************************************
+       RUN-STATE-RTN                SECTION.
+           MOVE  "KJBM060"  TO  CFRUN-PGM-ID.
+           READ  RUN-FILE
+             INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               WRITE  RUN-REC
+             NOT  INVALID  KEY
+               ACCEPT  CFRUN-DATE  FROM  DATE  YYYYMMDD
+               ACCEPT  CFRUN-TIME  FROM  TIME
+               REWRITE  RUN-REC
+           END-READ.
+       EXT.
+           EXIT.
